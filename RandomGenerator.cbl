@@ -2,260 +2,567 @@
 
        environment division.
        configuration section.
+       input-output section.
+       file-control.
+           SELECT SUB-TABLE-FILE ASSIGN TO "SUBTABLE.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS SUB-TABLE-STATUS.
+           SELECT ISSUED-IDS-FILE ASSIGN TO "ISSUED-IDS.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS ISSUED-IDS-STATUS.
+           COPY "ACTIVITY-LOG-SELECT.cpy".
 
        data division.
+       file section.
+       FD SUB-TABLE-FILE.
+       01 SUB-TABLE-RECORD.
+           05 STR-POS PIC 9(1).
+           05 FILLER PIC X(1).
+           05 STR-DIGIT PIC X(1).
+           05 FILLER PIC X(1).
+           05 STR-CHAR PIC X(1).
+       FD ISSUED-IDS-FILE.
+       01 ISSUED-IDS-RECORD PIC X(20).
+           COPY "ACTIVITY-LOG-FD.cpy".
+
        working-storage section.
-       01 SEED.
-           05 YEAR PIC 9999.
-           05 MONTH PIC 99.
-           05 DAYS PIC 99.
-           05 HOURS PIC 99.
-           05 MINUTES PIC 99.
-           05 SECONDS PIC 99.
-           05 HundrethsOfSeconds PIC 99.
+           COPY "ACTIVITY-LOG-WS.cpy".
+           COPY "RANDOM-SEED-WS.cpy".
        01 RESULT PIC 9(21).
        01 FinalResult PIC 9(20).
        01 NbOfLetters PIC 9(15).
        01 NbOfLettersCreated PIC 9(15) VALUE 0.
+
+       01 SUB-TABLE-STATUS PIC X(2) VALUE SPACES.
+       01 ISSUED-IDS-STATUS PIC X(2) VALUE SPACES.
+
+       *>Table de substitution chargée depuis SUBTABLE.DAT si présent,
+       *>sinon la table par défaut ci-dessous est utilisée.
+       01 SubTableCount PIC 9(3) VALUE 0.
+       01 SubTable.
+           05 SubTableEntry OCCURS 100 TIMES.
+               10 SubTablePos PIC 9(1).
+               10 SubTableDigit PIC X(1).
+               10 SubTableChar PIC X(1).
+       01 SubIdx PIC 9(3).
+       01 BuildPos PIC 9(1).
+       01 BuildDigit PIC X(1).
+       01 BuildChar PIC X(1).
+
+       01 LookupPos PIC 9(1).
+       01 DigitSource PIC X(1).
+       01 LookupResultChar PIC X(1).
+       01 LookupFoundFlag PIC X(1) VALUE "N".
+           88 LookupIsFound VALUE "Y".
+
+       01 GenerationCompleteFlag PIC X(1) VALUE "N".
+           88 GenerationComplete VALUE "Y".
+       01 TotalCodeLength PIC 9(2) VALUE 0.
+
+       *>Chiffre de controle ajoute apres le dernier caractere
+       01 Digits PIC X(10) VALUE "0123456789".
+       01 CheckSum PIC 9(4) VALUE 0.
+       01 CheckDigitIdx PIC 9(2) VALUE 0.
+       01 CheckDigitValue PIC 9(2) VALUE 0.
+       01 CheckDigitChar PIC X(1).
+
+       *>Evite de remettre le même code deux fois de suite
+       01 DuplicateFlag PIC X(1) VALUE "N".
+           88 DuplicateFound VALUE "Y".
+       01 GenerationAttempt PIC 9(2) VALUE 0.
+       01 FirstDigitValue PIC 9(1) VALUE 0.
        linkage section.
 
        procedure division.
-           MOVE FUNCTION CURRENT-DATE TO SEED.
-           MOVE YEAR OF SEED TO RESULT(1:4)
-           MOVE MONTH OF SEED TO RESULT(5:6)
-           MOVE DAYS OF SEED TO RESULT(7:8)
-           MOVE HOURS OF SEED TO RESULT(9:10)
-           MOVE MINUTES OF SEED TO RESULT(11:12)
-           MOVE SECONDS OF SEED TO RESULT(13:14)
-           MOVE HundrethsOfSeconds OF SEED TO RESULT(15:16)
+           DISPLAY "RandomGenerator v1.0 (build 2026-08-09)".
+           PERFORM LoadSubTable.
+           PERFORM DeriveRandomSeed.
            DISPLAY "Nombre a générer Max 8"
-           DISPLAY SEED
+           DISPLAY RandomSeedStamp
            ACCEPT NbOfLetters
            IF NbOfLetters <= 0 THEN
                DISPLAY "Nombre trop petit"
-               STOP RUN
+               MOVE "RandomGenerator" TO ACTIVITY-LOG-PROGRAM-NAME
+               MOVE "NOMBRE TROP PETIT" TO ACTIVITY-LOG-OUTCOME
+               PERFORM LogActivity
+               GOBACK
            END-IF
            IF NbOfLetters > 8 THEN
                DISPLAY "Nombre invalide"
-               STOP RUN
-           END-IF
+               MOVE "RandomGenerator" TO ACTIVITY-LOG-PROGRAM-NAME
+               MOVE "NOMBRE INVALIDE" TO ACTIVITY-LOG-OUTCOME
+               PERFORM LogActivity
+               GOBACK
+           END-IF.
+           PERFORM GenerateCandidate WITH TEST AFTER
+              UNTIL NOT DuplicateFound OR GenerationAttempt > 20.
+           IF DuplicateFound THEN
+               DISPLAY "Impossible de generer un code unique"
+               MOVE "RandomGenerator" TO ACTIVITY-LOG-PROGRAM-NAME
+               MOVE "DOUBLON" TO ACTIVITY-LOG-OUTCOME
+               PERFORM LogActivity
+               GOBACK
+           END-IF.
+           PERFORM RecordIssuedId.
+           DISPLAY "Calcul en cours"
+           DISPLAY "Code final : " FinalResult (1:TotalCodeLength).
+           MOVE "RandomGenerator" TO ACTIVITY-LOG-PROGRAM-NAME.
+           MOVE "OK" TO ACTIVITY-LOG-OUTCOME.
+           PERFORM LogActivity.
+           GOBACK.
+
+       LoadSubTable.
+           MOVE 0 TO SubTableCount.
+           OPEN INPUT SUB-TABLE-FILE.
+           IF SUB-TABLE-STATUS = "00" THEN
+               PERFORM ReadSubTableRecord
+                  UNTIL SUB-TABLE-STATUS NOT = "00"
+               CLOSE SUB-TABLE-FILE
+           ELSE
+               PERFORM BuildDefaultSubTable
+           END-IF.
+       ReadSubTableRecord.
+           READ SUB-TABLE-FILE
+              AT END
+                 CONTINUE
+              NOT AT END
+                 MOVE STR-POS TO BuildPos
+                 MOVE STR-DIGIT TO BuildDigit
+                 MOVE STR-CHAR TO BuildChar
+                 PERFORM AddSubTableEntry
+           END-READ.
+       AddSubTableEntry.
+           ADD 1 TO SubTableCount.
+           MOVE BuildPos TO SubTablePos (SubTableCount).
+           MOVE BuildDigit TO SubTableDigit (SubTableCount).
+           MOVE BuildChar TO SubTableChar (SubTableCount).
+       BuildDefaultSubTable.
            *>Premier caractères = millénaires
-           IF RESULT (1:1) = "2" THEN
-               MOVE "!" TO FinalResult (1:1)
-               ADD 1 TO NbOfLettersCreated
-           ELSE 
-               MOVE "$" TO FinalResult (1:1)
-               ADD 1 TO NbOfLettersCreated
-           END-IF
-           DISPLAY FinalResult
+           MOVE 1 TO BuildPos
+           MOVE "2" TO BuildDigit
+           MOVE "!" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 1 TO BuildPos
+           MOVE "X" TO BuildDigit
+           MOVE "$" TO BuildChar
+           PERFORM AddSubTableEntry.
            *>Deuxième caractères = dizaine de jour
-           IF (NbOfLettersCreated >= NbOfLetters)
-               STOP RUN
+           MOVE 2 TO BuildPos
+           MOVE "0" TO BuildDigit
+           MOVE "k" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 2 TO BuildPos
+           MOVE "1" TO BuildDigit
+           MOVE "*" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 2 TO BuildPos
+           MOVE "2" TO BuildDigit
+           MOVE ">" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 2 TO BuildPos
+           MOVE "3" TO BuildDigit
+           MOVE "Z" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 2 TO BuildPos
+           MOVE "X" TO BuildDigit
+           MOVE "?" TO BuildChar
+           PERFORM AddSubTableEntry.
+           *>Troisième caractères = unités de centième de secondes
+           MOVE 3 TO BuildPos
+           MOVE "0" TO BuildDigit
+           MOVE "K" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 3 TO BuildPos
+           MOVE "1" TO BuildDigit
+           MOVE "P" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 3 TO BuildPos
+           MOVE "2" TO BuildDigit
+           MOVE "<" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 3 TO BuildPos
+           MOVE "3" TO BuildDigit
+           MOVE "H" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 3 TO BuildPos
+           MOVE "4" TO BuildDigit
+           MOVE "$" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 3 TO BuildPos
+           MOVE "5" TO BuildDigit
+           MOVE "}" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 3 TO BuildPos
+           MOVE "6" TO BuildDigit
+           MOVE "\" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 3 TO BuildPos
+           MOVE "7" TO BuildDigit
+           MOVE "^" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 3 TO BuildPos
+           MOVE "8" TO BuildDigit
+           MOVE "5" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 3 TO BuildPos
+           MOVE "9" TO BuildDigit
+           MOVE "#" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 3 TO BuildPos
+           MOVE "X" TO BuildDigit
+           MOVE "D" TO BuildChar
+           PERFORM AddSubTableEntry.
+           *>Quatrième caractères = unitée des minutes
+           MOVE 4 TO BuildPos
+           MOVE "0" TO BuildDigit
+           MOVE "-" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 4 TO BuildPos
+           MOVE "1" TO BuildDigit
+           MOVE "P" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 4 TO BuildPos
+           MOVE "2" TO BuildDigit
+           MOVE "|" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 4 TO BuildPos
+           MOVE "3" TO BuildDigit
+           MOVE "," TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 4 TO BuildPos
+           MOVE "4" TO BuildDigit
+           MOVE "{" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 4 TO BuildPos
+           MOVE "5" TO BuildDigit
+           MOVE "(" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 4 TO BuildPos
+           MOVE "6" TO BuildDigit
+           MOVE "^" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 4 TO BuildPos
+           MOVE "7" TO BuildDigit
+           MOVE "@" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 4 TO BuildPos
+           MOVE "8" TO BuildDigit
+           MOVE "F" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 4 TO BuildPos
+           MOVE "9" TO BuildDigit
+           MOVE "~" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 4 TO BuildPos
+           MOVE "X" TO BuildDigit
+           MOVE "X" TO BuildChar
+           PERFORM AddSubTableEntry.
+           *>Cinquième résultat = unités de jour
+           MOVE 5 TO BuildPos
+           MOVE "0" TO BuildDigit
+           MOVE "d" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 5 TO BuildPos
+           MOVE "1" TO BuildDigit
+           MOVE "a" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 5 TO BuildPos
+           MOVE "2" TO BuildDigit
+           MOVE "j" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 5 TO BuildPos
+           MOVE "3" TO BuildDigit
+           MOVE "i" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 5 TO BuildPos
+           MOVE "4" TO BuildDigit
+           MOVE "9" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 5 TO BuildPos
+           MOVE "5" TO BuildDigit
+           MOVE "_" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 5 TO BuildPos
+           MOVE "6" TO BuildDigit
+           MOVE "c" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 5 TO BuildPos
+           MOVE "7" TO BuildDigit
+           MOVE "è" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 5 TO BuildPos
+           MOVE "8" TO BuildDigit
+           MOVE "9" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 5 TO BuildPos
+           MOVE "9" TO BuildDigit
+           MOVE "t" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 5 TO BuildPos
+           MOVE "X" TO BuildDigit
+           MOVE "u" TO BuildChar
+           PERFORM AddSubTableEntry.
+           *>Sixième caractères = unités de minutes
+           MOVE 6 TO BuildPos
+           MOVE "0" TO BuildDigit
+           MOVE "q" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 6 TO BuildPos
+           MOVE "1" TO BuildDigit
+           MOVE "w" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 6 TO BuildPos
+           MOVE "2" TO BuildDigit
+           MOVE "e" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 6 TO BuildPos
+           MOVE "3" TO BuildDigit
+           MOVE "r" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 6 TO BuildPos
+           MOVE "4" TO BuildDigit
+           MOVE "t" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 6 TO BuildPos
+           MOVE "5" TO BuildDigit
+           MOVE "y" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 6 TO BuildPos
+           MOVE "6" TO BuildDigit
+           MOVE "u" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 6 TO BuildPos
+           MOVE "7" TO BuildDigit
+           MOVE "i" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 6 TO BuildPos
+           MOVE "8" TO BuildDigit
+           MOVE "o" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 6 TO BuildPos
+           MOVE "9" TO BuildDigit
+           MOVE "p" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 6 TO BuildPos
+           MOVE "X" TO BuildDigit
+           MOVE "Q" TO BuildChar
+           PERFORM AddSubTableEntry.
+           *>septième caractères = unité des mois
+           MOVE 7 TO BuildPos
+           MOVE "0" TO BuildDigit
+           MOVE "h" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 7 TO BuildPos
+           MOVE "1" TO BuildDigit
+           MOVE "b" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 7 TO BuildPos
+           MOVE "X" TO BuildDigit
+           MOVE "J" TO BuildChar
+           PERFORM AddSubTableEntry.
+           *>Huitième caractères = dizaine de l'heure
+           MOVE 8 TO BuildPos
+           MOVE "0" TO BuildDigit
+           MOVE "L" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 8 TO BuildPos
+           MOVE "1" TO BuildDigit
+           MOVE "S" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 8 TO BuildPos
+           MOVE "2" TO BuildDigit
+           MOVE "Z" TO BuildChar
+           PERFORM AddSubTableEntry.
+           MOVE 8 TO BuildPos
+           MOVE "X" TO BuildDigit
+           MOVE "V" TO BuildChar
+           PERFORM AddSubTableEntry.
+
+       LookupChar.
+           MOVE "N" TO LookupFoundFlag.
+           MOVE "?" TO LookupResultChar.
+           PERFORM VARYING SubIdx FROM 1 BY 1
+              UNTIL SubIdx > SubTableCount OR LookupIsFound
+              IF SubTablePos (SubIdx) = LookupPos
+                    AND SubTableDigit (SubIdx) = DigitSource THEN
+                 MOVE SubTableChar (SubIdx) TO LookupResultChar
+                 SET LookupIsFound TO TRUE
+              END-IF
+           END-PERFORM.
+           IF NOT LookupIsFound THEN
+              PERFORM VARYING SubIdx FROM 1 BY 1
+                 UNTIL SubIdx > SubTableCount OR LookupIsFound
+                 IF SubTablePos (SubIdx) = LookupPos
+                       AND SubTableDigit (SubIdx) = "X" THEN
+                    MOVE SubTableChar (SubIdx) TO LookupResultChar
+                    SET LookupIsFound TO TRUE
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+       GenerateCandidate.
+           ADD 1 TO GenerationAttempt.
+           MOVE "N" TO GenerationCompleteFlag.
+           PERFORM DeriveRandomSeed.
+           COMPUTE HundrethsOfSeconds OF RandomSeedStamp =
+              FUNCTION MOD (HundrethsOfSeconds OF RandomSeedStamp
+                 + GenerationAttempt - 1, 100).
+           MOVE YEAR OF RandomSeedStamp TO RESULT(1:4)
+           MOVE MONTH OF RandomSeedStamp TO RESULT(5:2)
+           MOVE DAYS OF RandomSeedStamp TO RESULT(7:2)
+           MOVE HOURS OF RandomSeedStamp TO RESULT(9:2)
+           MOVE MINUTES OF RandomSeedStamp TO RESULT(11:2)
+           MOVE SECONDS OF RandomSeedStamp TO RESULT(13:2)
+           MOVE HundrethsOfSeconds OF RandomSeedStamp TO RESULT(15:2)
+           MOVE 0 TO NbOfLettersCreated
+
+           *>Premier caractères = millénaires, perturbé par le numéro
+           *>de tentative pour que les codes a 1 ou 2 caractères
+           *>changent eux aussi a chaque nouvel essai
+           MOVE 1 TO LookupPos
+           MOVE RESULT (1:1) TO FirstDigitValue
+           COMPUTE FirstDigitValue =
+              FUNCTION MOD (FirstDigitValue + GenerationAttempt - 1, 10)
+           MOVE FirstDigitValue TO DigitSource
+           PERFORM LookupChar
+           MOVE LookupResultChar TO FinalResult (1:1)
+           ADD 1 TO NbOfLettersCreated
+           DISPLAY FinalResult
+           IF NbOfLettersCreated >= NbOfLetters THEN
+              SET GenerationComplete TO TRUE
            END-IF
-           IF RESULT (7:7) = "0" THEN
-               MOVE "k" TO FinalResult (2:2)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (7:7) = "1" THEN
-               MOVE "*" TO FinalResult (2:2)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (7:7) = "2" THEN
-               MOVE ">" TO FinalResult (2:2)
-               ADD 1 TO NbOfLettersCreated
-               STOP RUN
-           ELSE IF RESULT (7:7) = "3" THEN
-               MOVE "Z" TO FinalResult (2:2)
-               ADD 1 TO NbOfLettersCreated
-           ELSE 
-               MOVE "?" TO FinalResult (2:2)
-               ADD 1 TO NbOfLettersCreated
+
+           *>Deuxième caractères = dizaine de jour
+           IF NOT GenerationComplete THEN
+              MOVE 2 TO LookupPos
+              MOVE RESULT (7:1) TO DigitSource
+              PERFORM LookupChar
+              MOVE LookupResultChar TO FinalResult (2:2)
+              ADD 1 TO NbOfLettersCreated
+              DISPLAY FinalResult
+              IF NbOfLettersCreated >= NbOfLetters THEN
+                 SET GenerationComplete TO TRUE
+              END-IF
            END-IF
-           DISPLAY FinalResult
+
            *>Troisième caractères = unités de centième de secondes
-           IF (NbOfLettersCreated >= NbOfLetters)
-               STOP RUN
+           IF NOT GenerationComplete THEN
+              MOVE 3 TO LookupPos
+              MOVE RESULT (16:1) TO DigitSource
+              PERFORM LookupChar
+              MOVE LookupResultChar TO FinalResult (3:3)
+              ADD 1 TO NbOfLettersCreated
+              DISPLAY FinalResult
+              IF NbOfLettersCreated >= NbOfLetters THEN
+                 SET GenerationComplete TO TRUE
+              END-IF
            END-IF
-           IF RESULT (16:16) = "0" THEN
-               MOVE 'K' TO FinalResult (3:3)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (16:16) = "1" THEN
-               MOVE "P" TO FinalResult (3:3)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (16:16) = "2" THEN
-               MOVE "<" TO FinalResult (3:3)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (16:16) = "3" THEN
-               MOVE "H" TO FinalResult (3:3)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (16:16) = "4" THEN
-               MOVE "$" TO FinalResult (3:3)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (16:16) = "5" THEN
-               MOVE "}" TO FinalResult (3:3)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (16:16) = "6" THEN
-               MOVE "\" TO FinalResult (3:3)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (16:16) = "7" THEN
-               MOVE "^" TO FinalResult (3:3)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (16:16) = "8" THEN 
-               MOVE "5" TO FinalResult (3:3)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (16:16) = "9" THEN
-               MOVE "#" TO FinalResult (3:3)
-               ADD 1 TO NbOfLettersCreated
-           ELSE
-               MOVE "D" TO FinalResult (3:3)
-               ADD 1 TO NbOfLettersCreated
-           END-IF
-           DISPLAY FinalResult
+
            *>Quatrième caractères = unitée des minutes
-           IF (NbOfLettersCreated >= NbOfLetters)
-               STOP RUN
+           IF NOT GenerationComplete THEN
+              MOVE 4 TO LookupPos
+              MOVE RESULT (12:1) TO DigitSource
+              PERFORM LookupChar
+              MOVE LookupResultChar TO FinalResult (4:4)
+              ADD 1 TO NbOfLettersCreated
+              DISPLAY FinalResult
+              IF NbOfLettersCreated >= NbOfLetters THEN
+                 SET GenerationComplete TO TRUE
+              END-IF
            END-IF
-           IF RESULT (12:12) = "0" THEN
-               MOVE "-" TO FinalResult (4:4)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (12:12) = "1" THEN
-               MOVE "P" TO FinalResult (4:4)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (12:12) = "2" THEN
-               MOVE "|" TO FinalResult (4:4)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (12:12) = "3" THEN
-               MOVE "," TO FinalResult (4:4)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (12:12) = "4" THEN
-               MOVE "{" TO FinalResult (4:4)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (12:12) = "5" THEN
-               MOVE "(" TO FinalResult (4:4)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (12:12) = "6" THEN
-               MOVE "^" TO FinalResult (4:4)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (12:12) = "7" THEN
-               MOVE "@" TO FinalResult (4:4)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (12:12) = "8" THEN
-               MOVE "F" TO FinalResult (4:4)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (12:12) = "9" THEN
-               MOVE "~" TO FinalResult (4:4)
-               ADD 1 TO NbOfLettersCreated
-           ELSE 
-               MOVE "X" TO FinalResult (4:4)
-               ADD 1 TO NbOfLettersCreated
-           END-IF
-           DISPLAY FinalResult
+
            *>Cinquième résultat = unités de jour
-           IF (NbOfLettersCreated >= NbOfLetters)
-               STOP RUN
+           IF NOT GenerationComplete THEN
+              MOVE 5 TO LookupPos
+              MOVE RESULT (8:1) TO DigitSource
+              PERFORM LookupChar
+              MOVE LookupResultChar TO FinalResult (5:5)
+              ADD 1 TO NbOfLettersCreated
+              DISPLAY FinalResult
+              IF NbOfLettersCreated >= NbOfLetters THEN
+                 SET GenerationComplete TO TRUE
+              END-IF
            END-IF
-           IF RESULT (8:8) = "0" THEN
-               MOVE "d" TO FinalResult (5:5)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (8:8) = "1" THEN
-               MOVE "a" TO FinalResult (5:5)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (8:8) = "2" THEN
-               MOVE "j" TO FinalResult (5:5)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (8:8) = "3" THEN
-               MOVE "i" TO FinalResult (5:5)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (8:8) = "4" THEN
-               MOVE "9" TO FinalResult (5:5)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (8:8) = "5" THEN
-               MOVE "_" TO FinalResult (5:5)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (8:8) = "6" THEN
-               MOVE "c" TO FinalResult (5:5)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (8:8) = "7" THEN
-               MOVE "è" TO FinalResult (5:5)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (8:8) = "8" THEN
-               MOVE "9" TO FinalResult (5:5)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (8:8) = "9" THEN
-               MOVE "t" TO FinalResult (5:5)
-               ADD 1 TO NbOfLettersCreated
-           ELSE 
-               MOVE "u" TO FinalResult (5:5)
-               ADD 1 TO NbOfLettersCreated
-           END-IF.
-           DISPLAY FinalResult
+
            *>Sixième caractères = unités de minutes
-           IF (NbOfLettersCreated >= NbOfLetters)
-               STOP RUN
-           END-IF
-           IF RESULT (14:14) = "0" THEN
-               MOVE "q" TO FinalResult (6:6)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (14:14) = "1" THEN
-               MOVE "w" TO FinalResult (6:6)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (14:14) = "2" THEN
-               MOVE "e" TO FinalResult (6:6)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (14:14) = "3" THEN
-               MOVE "r" TO FinalResult (6:6)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (14:14) = "4" THEN
-               MOVE "t" TO FinalResult (6:6)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (14:14) = "5" THEN
-               MOVE "y" TO FinalResult (6:6)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (14:14) = "6" THEN
-               MOVE "u" TO FinalResult (6:6)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (14:14) = "7" THEN
-               MOVE "i" TO FinalResult (6:6)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (14:14) = "8" THEN
-               MOVE "o" TO FinalResult (6:6)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (14:14) = "9" THEN
-               MOVE "p" TO FinalResult (6:6)
-               ADD 1 TO NbOfLettersCreated
-           ELSE 
-               MOVE "Q" TO FinalResult (6:6)
-               ADD 1 TO NbOfLettersCreated
+           IF NOT GenerationComplete THEN
+              MOVE 6 TO LookupPos
+              MOVE RESULT (14:1) TO DigitSource
+              PERFORM LookupChar
+              MOVE LookupResultChar TO FinalResult (6:6)
+              ADD 1 TO NbOfLettersCreated
+              DISPLAY FinalResult
+              IF NbOfLettersCreated >= NbOfLetters THEN
+                 SET GenerationComplete TO TRUE
+              END-IF
            END-IF
-           DISPLAY FinalResult
+
            *>septième caractères = unité des mois
-           IF (NbOfLettersCreated >= NbOfLetters)
-               STOP RUN
+           IF NOT GenerationComplete THEN
+              MOVE 7 TO LookupPos
+              MOVE RESULT (5:1) TO DigitSource
+              PERFORM LookupChar
+              MOVE LookupResultChar TO FinalResult (7:7)
+              ADD 1 TO NbOfLettersCreated
+              DISPLAY FinalResult
+              IF NbOfLettersCreated >= NbOfLetters THEN
+                 SET GenerationComplete TO TRUE
+              END-IF
            END-IF
-           IF RESULT (5:5) = "0" THEN 
-               MOVE "h" TO FinalResult (7:7)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (5:5) = "1" THEN
-               MOVE "b" TO FinalResult (7:7)
-               ADD 1 TO NbOfLettersCreated
-           ELSE 
-               MOVE "J" TO FinalResult (7:7)
-               ADD 1 TO NbOfLettersCreated
-           END-IF
-           DISPLAY FinalResult
+
            *>Huitième caractères = dizaine de l'heure
-           IF RESULT (9:9) = "0" THEN
-               MOVE "L" TO FinalResult (8:8)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (9:9) = "1" THEN
-               MOVE "S" TO FinalResult (8:8)
-               ADD 1 TO NbOfLettersCreated
-           ELSE IF RESULT (9:9) = "2" THEN
-               MOVE "Z" TO FinalResult (8:8)
-               ADD 1 TO NbOfLettersCreated
-           ELSE 
-               MOVE "V" TO FinalResult (8:8)
-               ADD 1 TO NbOfLettersCreated
-           END-IF
-           DISPLAY FinalResult
-       DISPLAY "Calcul en cours"
-       goback.
+           IF NOT GenerationComplete THEN
+              MOVE 8 TO LookupPos
+              MOVE RESULT (9:1) TO DigitSource
+              PERFORM LookupChar
+              MOVE LookupResultChar TO FinalResult (8:8)
+              ADD 1 TO NbOfLettersCreated
+              DISPLAY FinalResult
+           END-IF.
+
+           MOVE NbOfLettersCreated TO TotalCodeLength.
+           PERFORM ComputeCheckDigit.
+           ADD 1 TO TotalCodeLength.
+           MOVE CheckDigitChar TO FinalResult (TotalCodeLength:1).
+           PERFORM CheckDuplicate.
+
+       ComputeCheckDigit.
+           MOVE 0 TO CheckSum.
+           PERFORM VARYING CheckDigitIdx FROM 1 BY 1
+              UNTIL CheckDigitIdx > NbOfLettersCreated
+              ADD FUNCTION ORD (FinalResult (CheckDigitIdx:1))
+                 TO CheckSum
+           END-PERFORM.
+           COMPUTE CheckDigitValue = FUNCTION MOD (CheckSum, 10).
+           MOVE Digits (CheckDigitValue + 1:1) TO CheckDigitChar.
+
+       CheckDuplicate.
+           MOVE "N" TO DuplicateFlag.
+           OPEN INPUT ISSUED-IDS-FILE.
+           IF ISSUED-IDS-STATUS = "00" THEN
+              PERFORM ScanIssuedIds UNTIL ISSUED-IDS-STATUS NOT = "00"
+                 OR DuplicateFound
+              CLOSE ISSUED-IDS-FILE
+           END-IF.
+       ScanIssuedIds.
+           READ ISSUED-IDS-FILE
+              AT END
+                 CONTINUE
+              NOT AT END
+                 IF ISSUED-IDS-RECORD (1:TotalCodeLength) =
+                       FinalResult (1:TotalCodeLength) THEN
+                    SET DuplicateFound TO TRUE
+                 END-IF
+           END-READ.
+       RecordIssuedId.
+           MOVE SPACES TO ISSUED-IDS-RECORD.
+           MOVE FinalResult (1:TotalCodeLength) TO ISSUED-IDS-RECORD.
+           OPEN EXTEND ISSUED-IDS-FILE.
+           IF ISSUED-IDS-STATUS NOT = "00" THEN
+              OPEN OUTPUT ISSUED-IDS-FILE
+           END-IF.
+           WRITE ISSUED-IDS-RECORD.
+           CLOSE ISSUED-IDS-FILE.
+       COPY "RANDOM-SEED-DERIVE.cpy".
+       COPY "ACTIVITY-LOG-WRITE.cpy".
        end program RandomGenerator.
