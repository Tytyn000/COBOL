@@ -1,4 +1,4 @@
-       program-id. untitled.
+       program-id. FirstNumbersLegacy.
 
        environment division.
        configuration section.
@@ -8,9 +8,11 @@
        01 Nb PIC 9(6) VALUE 99.
        01 I PIC 9(6).
        01 IsFirst PIC 9 OCCURS 0 TO 99 TIMES DEPENDING ON Nb.
+       01 NbPremiersTrouves PIC 9(6) VALUE 0.
        linkage section.
 
        procedure division.
+           DISPLAY "FirstNumbersLegacy v0.1 (build 2026-08-09)".
            MOVE 99 TO Nb.
            PERFORM VARYING Nb FROM 2 BY 1 UNTIL Nb > 99
               MOVE 1 TO IsFirst(Nb)
@@ -27,8 +29,10 @@
            PERFORM VARYING Nb FROM 2 BY 1 UNTIL Nb > 99
               IF IsFirst(nb) IS EQUAL TO 1
                  DISPLAY Nb
+                 ADD 1 TO NbPremiersTrouves
               END-IF
            END-PERFORM.
+           DISPLAY "Nombre de premiers trouvés : " NbPremiersTrouves.
            GOBACK.
 
-       end program untitled.
+       end program FirstNumbersLegacy.
