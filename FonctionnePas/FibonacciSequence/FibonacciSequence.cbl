@@ -3,42 +3,50 @@
        environment division.
        configuration section.
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA. 
+           DECIMAL-POINT IS COMMA.
        data division.
        working-storage section.
-       
+
        01 UserResponse PIC X(18).
        01 NbOfNumbersToCreate PIC 999.
-       01 NbCreate PIC 999.
-       01 NumberCreated PIC 9(3).
-       01 PreviousNb PIC 9(3).
-       01 2PreviousNumber PIC 9(3).
-       01 Array OCCURS 999 TIMES PIC 9(9).
+       01 NbCreate PIC 999 VALUE 0.
+       01 StartTerm1 PIC 9(18).
+       01 StartTerm2 PIC 9(18).
+       01 Array OCCURS 999 TIMES PIC 9(18).
        01 ArIndex PIC 9(3).
+
        linkage section.
 
        procedure division.
-           MOVE 1 TO Array(1).
+           DISPLAY "FibonnaciSequence v0.1 (build 2026-08-09)".
            DISPLAY "Nb de chiffre a générer"
            ACCEPT NbOfNumbersToCreate
+           IF (NbOfNumbersToCreate > 999)
+              DISPLAY "Nb trop élevé"
+              STOP RUN
+           END-IF.
+           DISPLAY "1er terme de départ (1=Fibonacci, 2=Lucas)"
+           ACCEPT StartTerm1
+           DISPLAY "2e terme de départ (1=Fibonacci et Lucas)"
+           ACCEPT StartTerm2
            PERFORM CalculateSequence
            PERFORM DisplayNumbers
            DISPLAY "fin du calcul"
            goback.
        CalculateSequence.
-           PERFORM NbOfNumbersToCreate TIMES
-              ADD 1 TO NbCreate
-              IF (NbCreate IS EQUAL TO 1)
-                 MOVE 1 TO NumberCreated
-                 MOVE NumberCreated TO ARRAY(2)
-                 MOVE 2PreviousNumber TO Array(NbCreate)
-                 MOVE PreviousNb TO Array(NbCreate - 1)
-              ELSE
-                 COMPUTE NumberCreated = PreviousNb + 2PreviousNumber
-                 MOVE NumberCreated TO Array(NbCreate)
-                 MOVE PreviousNb TO 2PreviousNumber
-                 MOVE NumberCreated TO PreviousNb
-              END-IF
+           IF NbOfNumbersToCreate > 0
+              MOVE StartTerm1 TO Array(1)
+              MOVE 1 TO NbCreate
+           END-IF.
+           IF NbOfNumbersToCreate > 1
+              MOVE StartTerm2 TO Array(2)
+              MOVE 2 TO NbCreate
+           END-IF.
+           PERFORM VARYING ArIndex FROM 3 BY 1
+                 UNTIL ArIndex > NbOfNumbersToCreate
+              COMPUTE Array(ArIndex) =
+                 Array(ArIndex - 1) + Array(ArIndex - 2)
+              MOVE ArIndex TO NbCreate
            END-PERFORM.
         DisplayNumbers.
            MOVE 1 TO ArIndex
