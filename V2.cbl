@@ -36,12 +36,15 @@
        01 TestValue PIC 9(1).
 
        01 SEED PIC 9(1).
+           COPY "RANDOM-SEED-WS.cpy".
        linkage section.
 
        procedure division.
+           DISPLAY "BlackJack v2.0 (build 2026-08-09)".
            PERFORM DealerTurn.
            CardsCalculation.
-              MOVE FUNCTION CURRENT-DATE (16:1) TO SEED
+              PERFORM DeriveRandomSeed
+              COMPUTE SEED = FUNCTION MOD (RandomSeedValue, 10)
               ADD SEED TO CardToPick
               ADD 1 TO CardToPick
               IF CardToPick = "0" AND NbCardValue10 >= 1 THEN
@@ -118,5 +121,60 @@
               END-IF.
               COMPUTE P4Value = P4Value + CardToPick
               DISPLAY P4Value
+              IF CurrentDistributionCardTurn < 2 THEN
+                 PERFORM DealerTurn
+              ELSE
+                 PERFORM RevealHoleCard
+                 PERFORM SettleHand
+              END-IF.
            GOBACK.
+           RevealHoleCard.
+              DISPLAY "Le croupier retourne sa carte cachee"
+              DISPLAY "Somme totale du croupier = : " DealerValue.
+           SettleHand.
+              PERFORM CompareToPlayer1.
+              PERFORM CompareToPlayer2.
+              PERFORM CompareToPlayer3.
+              PERFORM CompareToPlayer4.
+           CompareToPlayer1.
+              IF P1Value > 21 THEN
+                 DISPLAY "Joueur 1 perd (depasse 21)"
+              ELSE IF DealerValue > 21 OR P1Value > DealerValue THEN
+                 DISPLAY "Joueur 1 gagne face au croupier"
+              ELSE IF P1Value = DealerValue THEN
+                 DISPLAY "Joueur 1 fait egalite avec le croupier"
+              ELSE
+                 DISPLAY "Joueur 1 perd face au croupier"
+              END-IF.
+           CompareToPlayer2.
+              IF P2Value > 21 THEN
+                 DISPLAY "Joueur 2 perd (depasse 21)"
+              ELSE IF DealerValue > 21 OR P2Value > DealerValue THEN
+                 DISPLAY "Joueur 2 gagne face au croupier"
+              ELSE IF P2Value = DealerValue THEN
+                 DISPLAY "Joueur 2 fait egalite avec le croupier"
+              ELSE
+                 DISPLAY "Joueur 2 perd face au croupier"
+              END-IF.
+           CompareToPlayer3.
+              IF P3Value > 21 THEN
+                 DISPLAY "Joueur 3 perd (depasse 21)"
+              ELSE IF DealerValue > 21 OR P3Value > DealerValue THEN
+                 DISPLAY "Joueur 3 gagne face au croupier"
+              ELSE IF P3Value = DealerValue THEN
+                 DISPLAY "Joueur 3 fait egalite avec le croupier"
+              ELSE
+                 DISPLAY "Joueur 3 perd face au croupier"
+              END-IF.
+           CompareToPlayer4.
+              IF P4Value > 21 THEN
+                 DISPLAY "Joueur 4 perd (depasse 21)"
+              ELSE IF DealerValue > 21 OR P4Value > DealerValue THEN
+                 DISPLAY "Joueur 4 gagne face au croupier"
+              ELSE IF P4Value = DealerValue THEN
+                 DISPLAY "Joueur 4 fait egalite avec le croupier"
+              ELSE
+                 DISPLAY "Joueur 4 perd face au croupier"
+              END-IF.
+       COPY "RANDOM-SEED-DERIVE.cpy".
        end program V2.
