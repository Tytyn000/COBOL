@@ -12,16 +12,25 @@
        01 Resultat PIC S9(15)V9(15).
        01 PI PIC 9(1)V9(15) VALUE 3,141592653589793.
        01 Signe PIC X(1) VALUE SPACE.
+       01 MemoryRegister PIC S9(15)V9(15) VALUE 0.
+       01 MemoryResponse PIC X(2) VALUE SPACES.
        77 UserResponse PIC X(16).
        linkage section.
                                                                              
        procedure division.
-       DISPLAY "EN CAS DE VALEUR DECIMAL UTILSER , POUR LA SEPARATION" 
+       DISPLAY "Calculator v1.0 (build 2026-08-09)".
+       DISPLAY "EN CAS DE VALEUR DECIMAL UTILSER , POUR LA SEPARATION"
        DISPLAY 'Pour faire une racine carré "SquareRoot"'
        DISPLAY 'Pour un calcul utilisant PI "PI"'
        DISPLAY "La valeur actuelle de PI est de : " PI
+       DISPLAY 'Pour utiliser la memoire "Memory"'
+       DISPLAY 'Pour rappeler la memoire et enchainer un calcul "M"'
        DISPLAY "Sinon ignorez et appuyez sur ENTER"
        ACCEPT UserResponse.
+       IF UserResponse = "Memory" THEN
+           PERFORM MemoryMenu
+           STOP RUN
+       END-IF.
        IF UserResponse = "SquareRoot" THEN
            DISPLAY "Entrez le chiffre"
            ACCEPT Number1
@@ -67,10 +76,20 @@
            END-IF
            STOP RUN
        END-IF.
-       DISPLAY "Entrez le premier nombre(si négatif ajouter - devant)" 
-       ACCEPT Number1.
+       IF UserResponse = "M" THEN
+           MOVE MemoryRegister TO Number1
+           DISPLAY "Valeur rappelée de la mémoire : " Number1
+       ELSE
+           DISPLAY "Entrez le premier nombre(si négatif ajouter)"
+           ACCEPT Number1
+       END-IF.
        DISPLAY "Entrez le signe de l'opération(+, -, *, /)"
        ACCEPT Signe.
+       IF Signe NOT = "+" AND Signe NOT = "-" AND Signe NOT = "*"
+             AND Signe NOT = "/" THEN
+           DISPLAY "SIGNE INVALIDE"
+           STOP RUN
+       END-IF.
        DISPLAY "Entrez le deuxieme nombre(si négatif ajouter - devant)"
        ACCEPT Number2.
        IF Signe = "+" THEN
@@ -99,7 +118,25 @@
        END-IF.
        DISPLAY "Valeur possiblement non exact car arrondi a l'affichage"
        DISPLAY "Le résultat est de " Resultat.
+       DISPLAY 'Entrez "M+" pour ajouter le resultat a la memoire'
+       ACCEPT MemoryResponse.
+       IF MemoryResponse = "M+" THEN
+           ADD Resultat TO MemoryRegister
+       END-IF.
        STOP RUN.
+       MemoryMenu.
+           DISPLAY "Valeur actuelle de la memoire : " MemoryRegister
+           DISPLAY 'Entrez "MC" pour effacer la memoire'
+           DISPLAY 'Entrez "MR" pour rappeler la memoire comme resultat'
+           DISPLAY "Sinon appuyez sur ENTER"
+           ACCEPT MemoryResponse
+           IF MemoryResponse = "MC" THEN
+               MOVE 0 TO MemoryRegister
+               DISPLAY "Memoire effacee"
+           ELSE IF MemoryResponse = "MR" THEN
+               MOVE MemoryRegister TO Resultat
+               DISPLAY "Le résultat est de : " Resultat
+           END-IF.
        end program Calculator.
        *>Début le 10/09/2023
        *>Temps estimée 8/9 Heures
