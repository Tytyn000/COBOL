@@ -1,10 +1,40 @@
-       program-id. untitled.
+       program-id. BlackJack.
 
        environment division.
        configuration section.
+       input-output section.
+       file-control.
+           SELECT SHOE-FILE ASSIGN TO "SHOE.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS SHOE-FILE-STATUS.
+           SELECT HAND-RESULTS-FILE ASSIGN TO "HAND-RESULTS.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS HAND-RESULTS-STATUS.
+           COPY "ACTIVITY-LOG-SELECT.cpy".
 
        data division.
+       file section.
+       FD SHOE-FILE.
+       01 SHOE-RECORD.
+           05 SHOE-VALUE2 PIC 9(1).
+           05 SHOE-VALUE3 PIC 9(1).
+           05 SHOE-VALUE4 PIC 9(1).
+           05 SHOE-VALUE5 PIC 9(1).
+           05 SHOE-VALUE6 PIC 9(1).
+           05 SHOE-VALUE7 PIC 9(1).
+           05 SHOE-VALUE8 PIC 9(1).
+           05 SHOE-VALUE9 PIC 9(1).
+           05 SHOE-VALUE10 PIC 9(2).
+           05 SHOE-VALUE11 PIC 9(2).
+       FD HAND-RESULTS-FILE.
+       01 HAND-RESULTS-RECORD PIC X(80).
+           COPY "ACTIVITY-LOG-FD.cpy".
+
        working-storage section.
+           COPY "ACTIVITY-LOG-WS.cpy".
+           COPY "LANG-WS.cpy".
+       01 SHOE-FILE-STATUS PIC X(2) VALUE SPACES.
+       01 HAND-RESULTS-STATUS PIC X(2) VALUE SPACES.
        01 TestValue PIC 9(9) VALUE 1.
        01 Card PIC 9(6).
        01 Value2 PIC 9(1) VALUE 4.
@@ -22,29 +52,60 @@
        01 UserResponse PIC X(18).
        01 NumberOfCardsDistributed PIC 9(1).
        01 DealerValue PIC 9(2) VALUE 0.
+       01 DealerUpCard PIC 9(2) VALUE 0.
+       01 DealerHoleCard PIC 9(2) VALUE 0.
        01 Player1Value PIC 9(2) VALUE 0.
        01 Player2Value PIC 9(2) VALUE 0.
        01 Player3Value PIC 9(2) VALUE 0.
        01 Player4Value PIC 9(2) VALUE 0.
        linkage section.
        procedure division.
-           DISPLAY "L'as vaut 11 non modifiable"
-           DISPLAY "L'ordinateur est le croupier"
-           DISPLAY "Nombre de joueurs max 4"
+           DISPLAY "BlackJack v1.0 (build 2026-08-09)"
+           PERFORM SelectLanguage
+           PERFORM LoadShoe
+           IF LangFrench THEN
+              DISPLAY "L'as vaut 11 non modifiable"
+              DISPLAY "L'ordinateur est le croupier"
+              DISPLAY "Nombre de joueurs max 4"
+           ELSE
+              DISPLAY "The ace is worth 11, not adjustable"
+              DISPLAY "The computer is the dealer"
+              DISPLAY "Maximum 4 players"
+           END-IF
            ACCEPT NumberOfPlayer
            IF NumberOfPlayer > 4 THEN
-              DISPLAY "Trop de joueur"
+              IF LangFrench THEN
+                 DISPLAY "Trop de joueur"
+              ELSE
+                 DISPLAY "Too many players"
+              END-IF
            ELSE IF NumberOfPlayer < 1 THEN
-              DISPLAY "Pas assez de joueur"
+              IF LangFrench THEN
+                 DISPLAY "Pas assez de joueur"
+              ELSE
+                 DISPLAY "Not enough players"
+              END-IF
+           END-IF
+           IF LangFrench THEN
+              DISPLAY 'Entrez "PLAY" pour commencer à jouer'
+           ELSE
+              DISPLAY 'Enter "PLAY" to start the game'
            END-IF
-           DISPLAY 'Entrez "PLAY" pour commencer à jouer'
            ACCEPT UserResponse
            IF UserResponse = "PLAY" THEN
               PERFORM GiveCardToDealer
               MOVE SPACE TO UserResponse
-           ELSE 
-              DISPLAY "Réponse invalide fin du programme"
+           ELSE
+              IF LangFrench THEN
+                 DISPLAY "Réponse invalide fin du programme"
+              ELSE
+                 DISPLAY "Invalid response, ending the program"
+              END-IF
+              MOVE "BlackJack" TO ACTIVITY-LOG-PROGRAM-NAME
+              MOVE "REPONSE INVALIDE" TO ACTIVITY-LOG-OUTCOME
+              PERFORM LogActivity
            END-IF.
+           GOBACK.
        DistributeCards.
            ADD 7 TO CardToPick
            IF CardToPick = "0" THEN *>0 = les cartes a valeurs 10
@@ -91,35 +152,150 @@
            END-IF.
        GiveCardToDealer.
            PERFORM DistributeCards.
-           DISPLAY DealerValue
-           COMPUTE DealerValue = CardToPick + DealerValue
-           DISPLAY DealerValue
-           DISPLAY 'fin du tour du croupier'
+           MOVE CardToPick TO DealerUpCard
+           COMPUTE DealerValue = DealerUpCard
+           IF LangFrench THEN
+              DISPLAY "Carte visible du croupier : " DealerUpCard
+           ELSE
+              DISPLAY "Dealer's visible card: " DealerUpCard
+           END-IF
+           PERFORM DistributeCards.
+           MOVE CardToPick TO DealerHoleCard
+           COMPUTE DealerValue = DealerValue + DealerHoleCard
+           IF LangFrench THEN
+              DISPLAY "Carte cachee distribuee au croupier"
+              DISPLAY 'fin du tour du croupier'
+           ELSE
+              DISPLAY "Hidden card dealt to the dealer"
+              DISPLAY 'end of the dealer turn'
+           END-IF
            MOVE SPACE TO UserResponse
-           DISPLAY "Player1 pour le tour du joueur 1"
+           IF LangFrench THEN
+              DISPLAY "Player1 pour le tour du joueur 1"
+           ELSE
+              DISPLAY "Player1 for player 1's turn"
+           END-IF
            ACCEPT UserResponse
            IF UserResponse = "Player1" THEN
               PERFORM GiveCardToPlayer1
+           ELSE
+              IF LangFrench THEN
+                 DISPLAY "Réponse invalide fin du programme"
+              ELSE
+                 DISPLAY "Invalid response, ending the program"
+              END-IF
+              PERFORM FinishHand
            END-IF.
        GiveCardToPlayer1.
            DISPLAY "gufdghj"
            COMPUTE Player1Value = Player1Value + CardToPick
            IF NumberOfPlayer > 1 THEN
               PERFORM GiveCardToPlayer2
+           ELSE
+              PERFORM FinishHand
            END-IF.
-       GiveCardToPlayer2. 
+           GOBACK.
+       GiveCardToPlayer2.
            COMPUTE Player2Value = Player2Value + CardToPick
            IF NumberOfPlayer > 2 THEN
               PERFORM GiveCardToPlayer3
+           ELSE
+              PERFORM FinishHand
            END-IF.
+           GOBACK.
        GiveCardToPlayer3.
            COMPUTE Player3Value = Player3Value + CardToPick
            IF NumberOfPlayer > 3 THEN
               PERFORM GiveCardToPlayer4
+           ELSE
+              PERFORM FinishHand
            END-IF.
+           GOBACK.
        GiveCardToPlayer4.
-       COMPUTE Player4Value = Player4Value + CardToPick
+           COMPUTE Player4Value = Player4Value + CardToPick
            IF NumberOfPlayer > 4 THEN
-              DISPLAY "fin de la première distribution"
+              IF LangFrench THEN
+                 DISPLAY "fin de la première distribution"
+              ELSE
+                 DISPLAY "end of the first deal"
+              END-IF
+           END-IF.
+           PERFORM FinishHand.
+           GOBACK.
+       FinishHand.
+           IF LangFrench THEN
+              DISPLAY "Carte cachee revelee : " DealerHoleCard
+              DISPLAY "Valeur finale du croupier : " DealerValue
+           ELSE
+              DISPLAY "Hidden card revealed: " DealerHoleCard
+              DISPLAY "Dealer's final value: " DealerValue
+           END-IF.
+           PERFORM LogHandResult.
+           PERFORM SaveShoe.
+           MOVE "BlackJack" TO ACTIVITY-LOG-PROGRAM-NAME.
+           MOVE "OK" TO ACTIVITY-LOG-OUTCOME.
+           PERFORM LogActivity.
+       LogHandResult.
+           MOVE SPACES TO HAND-RESULTS-RECORD
+           STRING "Joueurs=" NumberOfPlayer
+                  " P1=" Player1Value
+                  " P2=" Player2Value
+                  " P3=" Player3Value
+                  " P4=" Player4Value
+                  " Croupier=" DealerValue
+              DELIMITED BY SIZE INTO HAND-RESULTS-RECORD
+           END-STRING.
+           OPEN EXTEND HAND-RESULTS-FILE.
+           IF HAND-RESULTS-STATUS = "35" THEN
+              OPEN OUTPUT HAND-RESULTS-FILE
+           END-IF.
+           WRITE HAND-RESULTS-RECORD.
+           CLOSE HAND-RESULTS-FILE.
+       LoadShoe.
+           OPEN INPUT SHOE-FILE
+           IF SHOE-FILE-STATUS = "00" THEN
+              READ SHOE-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE SHOE-VALUE2 TO Value2
+                    MOVE SHOE-VALUE3 TO Value3
+                    MOVE SHOE-VALUE4 TO Value4
+                    MOVE SHOE-VALUE5 TO Value5
+                    MOVE SHOE-VALUE6 TO Value6
+                    MOVE SHOE-VALUE7 TO Value7
+                    MOVE SHOE-VALUE8 TO Value8
+                    MOVE SHOE-VALUE9 TO Value9
+                    MOVE SHOE-VALUE10 TO Value10
+                    MOVE SHOE-VALUE11 TO Value11
+                    IF LangFrench THEN
+                       DISPLAY "Sabot precedent recharge"
+                    ELSE
+                       DISPLAY "Previous shoe reloaded from SHOE.DAT"
+                    END-IF
+              END-READ
+              CLOSE SHOE-FILE
+           ELSE
+              IF LangFrench THEN
+                 DISPLAY "Aucun sabot precedent, nouveau sabot complet"
+              ELSE
+                 DISPLAY "No previous shoe, starting a fresh shoe"
+              END-IF
            END-IF.
-       end program untitled.
+       SaveShoe.
+           MOVE Value2 TO SHOE-VALUE2
+           MOVE Value3 TO SHOE-VALUE3
+           MOVE Value4 TO SHOE-VALUE4
+           MOVE Value5 TO SHOE-VALUE5
+           MOVE Value6 TO SHOE-VALUE6
+           MOVE Value7 TO SHOE-VALUE7
+           MOVE Value8 TO SHOE-VALUE8
+           MOVE Value9 TO SHOE-VALUE9
+           MOVE Value10 TO SHOE-VALUE10
+           MOVE Value11 TO SHOE-VALUE11
+           OPEN OUTPUT SHOE-FILE
+           WRITE SHOE-RECORD
+           CLOSE SHOE-FILE.
+       COPY "LANG-SELECT.cpy".
+       COPY "ACTIVITY-LOG-WRITE.cpy".
+       end program BlackJack.
