@@ -0,0 +1,67 @@
+       program-id. Dispatcher.
+
+       environment division.
+       configuration section.
+
+       data division.
+       working-storage section.
+       01 MenuChoice PIC 99 VALUE 0.
+       linkage section.
+
+       procedure division.
+           DISPLAY "Dispatcher v1.0 (build 2026-08-09)".
+           PERFORM UNTIL MenuChoice = 99
+              PERFORM ShowMenu
+              ACCEPT MenuChoice
+              PERFORM RunChoice
+           END-PERFORM.
+           GOBACK.
+
+       ShowMenu.
+           DISPLAY "================================================".
+           DISPLAY " Menu des utilitaires de l'atelier".
+           DISPLAY "  1 - BlackJack".
+           DISPLAY "  2 - Calculator".
+           DISPLAY "  3 - RandomGenerator".
+           DISPLAY "  4 - FirstNumbers".
+           DISPLAY "  5 - BasicTemperatureConverter".
+           DISPLAY "  6 - Factorial".
+           DISPLAY "  7 - Sequence (Fibonacci)".
+           DISPLAY "  8 - IsogramCheck".
+           DISPLAY "  9 - PANGRAM".
+           DISPLAY " 10 - LeapYear".
+           DISPLAY " 11 - UsageSummary".
+           DISPLAY " 99 - Quitter".
+           DISPLAY "================================================".
+
+       RunChoice.
+           EVALUATE MenuChoice
+              WHEN 1
+                 CALL "BlackJack"
+              WHEN 2
+                 CALL "Calculator"
+              WHEN 3
+                 CALL "RandomGenerator"
+              WHEN 4
+                 CALL "FirstNumbers"
+              WHEN 5
+                 CALL "BasicTemperatureConverter"
+              WHEN 6
+                 CALL "Factorial"
+              WHEN 7
+                 CALL "Sequence"
+              WHEN 8
+                 CALL "IsogramCheck"
+              WHEN 9
+                 CALL "PANGRAM"
+              WHEN 10
+                 CALL "LeapYear"
+              WHEN 11
+                 CALL "UsageSummary"
+              WHEN 99
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY "Choix invalide"
+           END-EVALUATE.
+
+       end program Dispatcher.
