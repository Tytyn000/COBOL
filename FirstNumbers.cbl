@@ -1,35 +1,101 @@
-       program-id. untitled.
+       program-id. FirstNumbers.
 
        environment division.
        configuration section.
+       input-output section.
+       file-control.
+           SELECT PREMIERS-FILE ASSIGN TO PremiersFileName
+              ORGANIZATION IS LINE SEQUENTIAL.
+           COPY "ACTIVITY-LOG-SELECT.cpy".
 
        data division.
+       file section.
+       FD PREMIERS-FILE.
+       01 PREMIERS-RECORD PIC X(30).
+           COPY "ACTIVITY-LOG-FD.cpy".
+
        working-storage section.
-       01 Nb PIC 9(21) VALUE 9999.
+           COPY "ACTIVITY-LOG-WS.cpy".
+           COPY "LANG-WS.cpy".
+           COPY "INPUT-VALIDATE-WS.cpy".
+       01 Limite PIC 9(21) VALUE 9999.
+       01 Nb PIC 9(21).
        01 I PIC 9(21).
-       01 IsFirst PIC 9 OCCURS 0 TO 9999 TIMES DEPENDING ON Nb.
+       01 IsFirst PIC 9 OCCURS 0 TO 9999 TIMES DEPENDING ON Limite.
+       01 RunDate PIC X(8).
+       01 PremiersFileName PIC X(20).
        linkage section.
 
        procedure division.
-           MOVE 1 TO Nb
-           PERFORM VARYING Nb FROM 2 BY 1 UNTIL Nb > 99
+           DISPLAY "FirstNumbers v1.0 (build 2026-08-09)".
+           PERFORM SelectLanguage.
+           IF LangFrench
+              DISPLAY "Nombre premiers jusqu'à quelle valeur"
+                 " (max 9999) ?"
+           ELSE
+              DISPLAY "Prime numbers up to which value (max 9999)?"
+           END-IF.
+           MOVE 0 TO InputMinValue
+           MOVE 9999 TO InputMaxValue
+           PERFORM ValidateNumericInput
+           MOVE InputNumericValue TO Limite.
+           IF Limite < 2 OR Limite > 9999 THEN
+              IF LangFrench
+                 DISPLAY "Valeur hors limites"
+              ELSE
+                 DISPLAY "Value out of range"
+              END-IF
+              MOVE "FirstNumbers" TO ACTIVITY-LOG-PROGRAM-NAME
+              MOVE "HORS LIMITES" TO ACTIVITY-LOG-OUTCOME
+              PERFORM LogActivity
+              GOBACK
+           END-IF.
+
+           PERFORM VARYING Nb FROM 2 BY 1 UNTIL Nb > Limite
               MOVE 1 TO IsFirst(Nb)
            END-PERFORM.
 
-           PERFORM VARYING Nb FROM 2 BY 1 UNTIL Nb * Nb > 99
+           PERFORM VARYING Nb FROM 2 BY 1 UNTIL Nb * Nb > Limite
               IF IsFirst(Nb) IS EQUAL TO 1
-                 PERFORM VARYING I FROM Nb BY Nb UNTIL I > 99
+                 PERFORM VARYING I FROM Nb BY Nb UNTIL I > Limite
                     MOVE 0 TO IsFirst(I)
                  END-PERFORM
               END-IF
            END-PERFORM.
 
-           DISPLAY "nb premiers".
-           PERFORM VARYING Nb FROM 2 BY 1 UNTIL Nb > 99
+           MOVE FUNCTION CURRENT-DATE (1:8) TO RunDate.
+           MOVE SPACES TO PremiersFileName.
+           STRING "PREMIERS-" RunDate ".DAT"
+              DELIMITED BY SIZE INTO PremiersFileName
+           END-STRING.
+           OPEN OUTPUT PREMIERS-FILE.
+           MOVE SPACES TO PREMIERS-RECORD.
+           STRING "NB PREMIERS AU " RunDate
+              DELIMITED BY SIZE INTO PREMIERS-RECORD
+           END-STRING.
+           WRITE PREMIERS-RECORD.
+
+           IF LangFrench
+              DISPLAY "nb premiers"
+           ELSE
+              DISPLAY "prime numbers"
+           END-IF.
+           PERFORM VARYING Nb FROM 2 BY 1 UNTIL Nb > Limite
               IF IsFirst(nb) IS EQUAL TO 1
                  DISPLAY Nb
+                 MOVE SPACES TO PREMIERS-RECORD
+                 STRING Nb DELIMITED BY SIZE INTO PREMIERS-RECORD
+                 END-STRING
+                 WRITE PREMIERS-RECORD
               END-IF
            END-PERFORM.
+           CLOSE PREMIERS-FILE.
+           MOVE "FirstNumbers" TO ACTIVITY-LOG-PROGRAM-NAME.
+           MOVE "OK" TO ACTIVITY-LOG-OUTCOME.
+           PERFORM LogActivity.
            GOBACK.
 
-       end program untitled.
+       COPY "LANG-SELECT.cpy".
+       COPY "INPUT-VALIDATE.cpy".
+       COPY "ACTIVITY-LOG-WRITE.cpy".
+       end program FirstNumbers.
