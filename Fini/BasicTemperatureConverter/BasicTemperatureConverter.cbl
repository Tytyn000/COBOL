@@ -4,83 +4,252 @@
        configuration section.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       input-output section.
+       file-control.
+           SELECT TEMP-BATCH-FILE ASSIGN TO "TEMP-BATCH.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS TEMP-BATCH-STATUS.
+           SELECT TEMP-BATCH-OUT-FILE ASSIGN TO "TEMP-BATCH-OUT.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS TEMP-BATCH-OUT-STATUS.
+           COPY "ACTIVITY-LOG-SELECT.cpy".
+
        data division.
+       file section.
+       FD TEMP-BATCH-FILE.
+       01 TEMP-BATCH-RECORD PIC X(20).
+       FD TEMP-BATCH-OUT-FILE.
+       01 TEMP-BATCH-OUT-RECORD PIC X(40).
+           COPY "ACTIVITY-LOG-FD.cpy".
+
        working-storage section.
+           COPY "ACTIVITY-LOG-WS.cpy".
+           COPY "LANG-WS.cpy".
+           COPY "CONFIRM-ECHO-WS.cpy".
+           COPY "DECIMAL-XCHG-WS.cpy".
+       01 ModeResponse PIC X(12) VALUE SPACES.
        01 ResponseOf1st PIC X(12).
        01 ValueOfFirst PIC S9(6)V9(9).
        01 ResponseOf2nd PIC X(12).
        01 Resultat PIC S9(6)V9(9).
+       01 CelsiusValue PIC S9(6)V9(9).
+       01 TempStep PIC S9(6)V9(9).
        01 FACTOR1 PIC S9(1)V9(1) VALUE 1,8.
        01 FACTOR2 PIC 9(3)V9(2) VALUE 273,15.
        01 FACTOR3 PIC 9(2) VALUE 32.
        01 FACTOR4 PIC 9(1)V9(12) VALUE 0,555555555555.
+       01 InvalidScaleFlag PIC X(1) VALUE "N".
+           88 InvalidScale VALUE "Y".
+       01 TEMP-BATCH-STATUS PIC X(2) VALUE SPACES.
+       01 TEMP-BATCH-OUT-STATUS PIC X(2) VALUE SPACES.
+       01 BatchEOFFlag PIC X(1) VALUE "N".
+           88 BatchEOFReached VALUE "Y".
        linkage section.
 
        procedure division.
-           DISPLAY "WARNING : EN CAS DE VALEUR DECIMAL = ','"
-           DISPLAY "Ceci est un convertisseur de température"
-           DISPLAY "Valeur possiblement non exact"
-           DISPLAY "Entrez la valeur de la première température"
-           ACCEPT ValueOfFirst
-           DISPLAY "Entrez CELSIUS/FAHRENHEIT/KELVIN"
-           ACCEPT ResponseOf1st
-           DISPLAY "Entrez CELSIUS/FAHRENHEIT/KELVIN pour la conversion"
-           ACCEPT ResponseOf2nd
+           DISPLAY "BasicTemperatureConverter v1.0 (build 2026-08-09)".
+           PERFORM SelectLanguage.
+           IF LangFrench THEN
+              DISPLAY "WARNING : EN CAS DE VALEUR DECIMAL = ','"
+              DISPLAY "Ceci est un convertisseur de température"
+              DISPLAY "Valeur possiblement non exact"
+              DISPLAY "Pour traiter un lot TEMP-BATCH.DAT : Batch"
+              DISPLAY "Sinon ignorez la ligne au-dessus, touche ENTER"
+           ELSE
+              DISPLAY "WARNING: IF THE VALUE IS DECIMAL USE ','"
+              DISPLAY "This is a temperature converter"
+              DISPLAY "Value possibly inexact"
+              DISPLAY "To process a TEMP-BATCH.DAT batch type Batch"
+              DISPLAY "Otherwise ignore the line above, press ENTER"
+           END-IF.
+           ACCEPT ModeResponse.
+           IF ModeResponse = "Batch" THEN
+               PERFORM PromptSourceScale
+               ACCEPT ResponseOf1st
+               PERFORM PromptTargetScale
+               ACCEPT ResponseOf2nd
+               PERFORM ProcessBatch
+               MOVE "BasicTemperatureConverter" TO
+                  ACTIVITY-LOG-PROGRAM-NAME
+               MOVE "BATCH" TO ACTIVITY-LOG-OUTCOME
+               PERFORM LogActivity
+               GOBACK
+           END-IF.
 
-           IF ResponseOf1st = "CELSIUS" THEN
-               IF ResponseOf2nd = "CELSIUS" THEN
-                   DISPLAY "ERROR"
-                   STOP RUN
-               ELSE IF ResponseOf2nd = "FAHRENHEIT" THEN
-                   COMPUTE Resultat = ValueOfFirst * FACTOR1
-                   ADD FACTOR3 TO Resultat ROUNDED
-                   DISPLAY "Le résultat est de : " Resultat
-               ELSE IF ResponseOf2nd = "KELVIN" THEN
-                   COMPUTE Resultat ROUNDED = ValueOfFirst + FACTOR2
+           IF LangFrench THEN
+               DISPLAY "Entrez la valeur de la première température"
+           ELSE
+               DISPLAY "Enter the first temperature value"
+           END-IF.
+           PERFORM GetValueOfFirst.
+           PERFORM PromptSourceScale.
+           ACCEPT ResponseOf1st.
+           PERFORM PromptTargetScale.
+           ACCEPT ResponseOf2nd.
+           PERFORM ConvertTemperature.
+           MOVE "BasicTemperatureConverter" TO ACTIVITY-LOG-PROGRAM-NAME.
+           IF NOT InvalidScale THEN
+               IF LangFrench THEN
                    DISPLAY "Le résultat est de : " Resultat
-                   STOP RUN
-               ELSE 
-                   DISPLAY "Entrée non valide"
-                   STOP RUN
+               ELSE
+                   DISPLAY "The result is: " Resultat
                END-IF
-           ELSE IF ResponseOf1st = "FAHRENHEIT" THEN
-               IF ResponseOf2nd = "CELSIUS" THEN
-                   COMPUTE Resultat = ValueOfFirst - FACTOR3
-                   COMPUTE Resultat ROUNDED = Resultat * FACTOR1
-                   DISPLAY "Le résultat est de : " Resultat
-                   STOP RUN
-               ELSE IF ResponseOf2nd = "FAHRENHEIT" THEN
-                   DISPLAY "ERROR"
-                   STOP RUN
-               ELSE IF ResponseOf2nd = "KELVIN"
-                   COMPUTE Resultat = ValueOfFirst - FACTOR3
-                   COMPUTE Resultat = Resultat * FACTOR4
-                   COMPUTE Resultat ROUNDED = Resultat + FACTOR2
-                   DISPLAY "Le résultat est de : " Resultat
-                   STOP RUN 
+               MOVE "OK" TO ACTIVITY-LOG-OUTCOME
+           ELSE
+               MOVE "ENTREE INVALIDE" TO ACTIVITY-LOG-OUTCOME
+           END-IF.
+           PERFORM LogActivity.
+           GOBACK.
+       GetValueOfFirst.
+           PERFORM UNTIL ConfirmYes
+               ACCEPT ValueOfFirst
+               IF LangFrench
+                   DISPLAY "Vous avez entré : " ValueOfFirst
+               ELSE
+                   DISPLAY "You entered: " ValueOfFirst
                END-IF
+               PERFORM ConfirmEntry
+           END-PERFORM.
+       PromptSourceScale.
+           IF LangFrench THEN
+               DISPLAY "Entrez la source CELSIUS/FAHRENHEIT/"
+                  "KELVIN/RANKINE"
+           ELSE
+               DISPLAY "Enter the source CELSIUS/FAHRENHEIT/"
+                  "KELVIN/RANKINE"
+           END-IF.
+       PromptTargetScale.
+           IF LangFrench THEN
+               DISPLAY "Entrez la cible CELSIUS/FAHRENHEIT/"
+                  "KELVIN/RANKINE"
+           ELSE
+               DISPLAY "Enter the target CELSIUS/FAHRENHEIT/"
+                  "KELVIN/RANKINE"
+           END-IF.
+
+       ConvertTemperature.
+           MOVE "N" TO InvalidScaleFlag.
+           IF ResponseOf1st = ResponseOf2nd THEN
+               DISPLAY "ERROR"
+               SET InvalidScale TO TRUE
+           END-IF.
+           IF NOT InvalidScale AND ResponseOf1st = "KELVIN"
+                 AND ValueOfFirst < 0 THEN
+               IF LangFrench THEN
+                   DISPLAY "Une température Kelvin doit être positive"
+               ELSE
+                   DISPLAY "A Kelvin temperature must be positive"
+               END-IF
+               SET InvalidScale TO TRUE
+           END-IF.
+           IF NOT InvalidScale THEN
+               PERFORM ConvertToCelsius
+           END-IF.
+           IF NOT InvalidScale THEN
+               PERFORM ConvertFromCelsius
+           END-IF.
+
+       ConvertToCelsius.
+           IF ResponseOf1st = "CELSIUS" THEN
+               MOVE ValueOfFirst TO CelsiusValue
+           ELSE IF ResponseOf1st = "FAHRENHEIT" THEN
+               COMPUTE TempStep = ValueOfFirst - FACTOR3
+               COMPUTE CelsiusValue ROUNDED = TempStep * FACTOR4
            ELSE IF ResponseOf1st = "KELVIN" THEN
-               IF ResponseOf2nd = "CELSIUS" THEN 
-                   COMPUTE Resultat = ValueOfFirst - FACTOR2
-                   DISPLAY "Le résultat est de : " Resultat
-                   STOP RUN
-               ELSE IF ResponseOf2nd = "FAHRENHEIT" THEN
-                   COMPUTE Resultat = ValueOfFirst - FACTOR2 
-                   COMPUTE Resultat = Resultat * FACTOR1
-                   COMPUTE Resultat ROUNDED = Resultat + FACTOR3
-                   DISPLAY "Le résultat est de : " Resultat
-                   STOP RUN
-               ELSE IF ResponseOf2nd = "KElVIN"
-                   DISPLAY "ERROR"
-                   STOP RUN
+               COMPUTE CelsiusValue = ValueOfFirst - FACTOR2
+           ELSE IF ResponseOf1st = "RANKINE" THEN
+               COMPUTE TempStep ROUNDED = ValueOfFirst * FACTOR4
+               COMPUTE CelsiusValue = TempStep - FACTOR2
+           ELSE
+               PERFORM DisplayInvalidScale
+               SET InvalidScale TO TRUE
+           END-IF.
+
+       ConvertFromCelsius.
+           IF ResponseOf2nd = "CELSIUS" THEN
+               MOVE CelsiusValue TO Resultat
+           ELSE IF ResponseOf2nd = "FAHRENHEIT" THEN
+               COMPUTE TempStep ROUNDED = CelsiusValue * FACTOR1
+               COMPUTE Resultat = TempStep + FACTOR3
+           ELSE IF ResponseOf2nd = "KELVIN" THEN
+               COMPUTE Resultat ROUNDED = CelsiusValue + FACTOR2
+           ELSE IF ResponseOf2nd = "RANKINE" THEN
+               COMPUTE TempStep = CelsiusValue + FACTOR2
+               COMPUTE Resultat ROUNDED = TempStep * FACTOR1
+           ELSE
+               PERFORM DisplayInvalidScale
+               SET InvalidScale TO TRUE
+           END-IF.
+
+       DisplayInvalidScale.
+           IF LangFrench THEN
+               DISPLAY "Entrée non valide"
+           ELSE
+               DISPLAY "Invalid entry"
+           END-IF.
+
+       ProcessBatch.
+           OPEN INPUT TEMP-BATCH-FILE
+           IF TEMP-BATCH-STATUS NOT = "00" THEN
+               IF LangFrench THEN
+                   DISPLAY "Aucun fichier de lot TEMP-BATCH.DAT"
+               ELSE
+                   DISPLAY "No TEMP-BATCH.DAT batch file found"
+               END-IF
+           ELSE
+               OPEN OUTPUT TEMP-BATCH-OUT-FILE
+               PERFORM ReadBatchRecord UNTIL BatchEOFReached
+               CLOSE TEMP-BATCH-FILE
+               CLOSE TEMP-BATCH-OUT-FILE
+           END-IF.
+
+       ReadBatchRecord.
+           READ TEMP-BATCH-FILE INTO TEMP-BATCH-RECORD
+              AT END
+                 SET BatchEOFReached TO TRUE
+              NOT AT END
+                 PERFORM ComputeBatchEntry
+           END-READ.
+
+       ComputeBatchEntry.
+           MOVE SPACES TO DecimalXchgText.
+           UNSTRING TEMP-BATCH-RECORD DELIMITED BY SPACE
+              INTO DecimalXchgText
+           END-UNSTRING.
+           PERFORM DecodeDecimalXchg
+           MOVE DecimalXchgValue TO ValueOfFirst
+           PERFORM ConvertTemperature.
+           IF InvalidScale THEN
+               IF LangFrench THEN
+                   DISPLAY "Lot : entrée invalide ignorée"
+               ELSE
+                   DISPLAY "Batch: invalid entry skipped"
+               END-IF
+           ELSE
+               IF LangFrench THEN
+                   DISPLAY "Lot : " ValueOfFirst " = " Resultat
+               ELSE
+                   DISPLAY "Batch: " ValueOfFirst " = " Resultat
                END-IF
+               MOVE Resultat TO DecimalXchgValue
+               PERFORM EncodeDecimalXchg
+               MOVE SPACES TO TEMP-BATCH-OUT-RECORD
+               STRING ValueOfFirst " = "
+                      FUNCTION TRIM(DecimalXchgText)
+                  DELIMITED BY SIZE INTO TEMP-BATCH-OUT-RECORD
+               END-STRING
+               WRITE TEMP-BATCH-OUT-RECORD
            END-IF.
-           goback.
 
+       COPY "LANG-SELECT.cpy".
+       COPY "CONFIRM-ECHO.cpy".
+       COPY "DECIMAL-XCHG.cpy".
+       COPY "ACTIVITY-LOG-WRITE.cpy".
        end program BasicTemperatureConverter.
        *>Celsius
        *>Fahrenheit
        *>Kelvin
+       *>Rankine
        *>Début 16/09/2023 a 20H03
        *>Fin le 17/09/2023 a 7H50
        *>Temps de dev + test = 2 H
