@@ -2,40 +2,175 @@
 
        environment division.
        configuration section.
+       input-output section.
+       file-control.
+           SELECT FACT-RESTART-FILE ASSIGN TO "FACTORIAL-RESTART.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FACT-RESTART-STATUS.
+           COPY "ACTIVITY-LOG-SELECT.cpy".
 
        data division.
+       file section.
+       FD FACT-RESTART-FILE.
+       01 FACT-RESTART-RECORD.
+           05 FACT-RESTART-NBINPUT PIC S9(2).
+           05 FACT-RESTART-NBOFATTEMPTS PIC 9(2).
+           05 FACT-RESTART-NBOUTPUT PIC 9(38).
+           05 FACT-RESTART-COMPLETE PIC X(1).
+           COPY "ACTIVITY-LOG-FD.cpy".
+
        working-storage section.
+           COPY "ACTIVITY-LOG-WS.cpy".
+           COPY "LANG-WS.cpy".
+           COPY "INPUT-VALIDATE-WS.cpy".
+       01 FACT-RESTART-STATUS PIC X(2) VALUE SPACES.
+       01 RestartFoundFlag PIC X(1) VALUE "N".
+           88 RestartFound VALUE "Y".
+       01 ResumeResponse PIC X(3) VALUE SPACES.
        01 NbInput PIC S9(2) VALUE 0.
        01 NbOutput PIC 9(38) VALUE 1.
+       01 NbOutputChars REDEFINES NbOutput PIC X(38).
        01 NbOfAttempts PIC 9(2) VALUE 0.
        01 Nb PIC *B***B***B***B***B***B***B***B***B***B***B***B***.
        *>Remplacer * par Z pour avoir des espaces
+       01 DigitCount PIC 9(2) VALUE 0.
+       01 TrailingZeroCount PIC 9(2) VALUE 0.
+       01 FirstDigitIdx PIC 9(2) VALUE 0.
+       01 ScanIdx PIC 9(2).
+       01 EstimatedDigits PIC 9(3) VALUE 0.
+       01 StirlingTerm1 PIC S9(6)V9(9).
+       01 StirlingTerm2 PIC S9(6)V9(9).
+       01 StirlingTerm3 PIC S9(6)V9(9).
        linkage section.
 
        procedure division.
+           DISPLAY "Factorial v1.0 (build 2026-08-09)".
+           PERFORM CheckForRestart.
+           IF RestartFound
+              DISPLAY "Calcul inachevé trouvé"
+              DISPLAY "Reprendre où il s'est arrêté (O/N) ?"
+              ACCEPT ResumeResponse
+              IF ResumeResponse = "O" OR ResumeResponse = "o"
+                 PERFORM ResumeFromCheckpoint
+              ELSE
+                 PERFORM GetNbInput
+              END-IF
+           ELSE
+              PERFORM GetNbInput
+           END-IF.
+
+           PERFORM CalculateFactorial.
+           MOVE "Factorial" TO ACTIVITY-LOG-PROGRAM-NAME.
+           MOVE "OK" TO ACTIVITY-LOG-OUTCOME.
+           PERFORM LogActivity.
+           goback.
+       CheckForRestart.
+           MOVE "N" TO RestartFoundFlag.
+           OPEN INPUT FACT-RESTART-FILE.
+           IF FACT-RESTART-STATUS = "00" THEN
+              READ FACT-RESTART-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF FACT-RESTART-COMPLETE NOT = "Y"
+                       SET RestartFound TO TRUE
+                    END-IF
+              END-READ
+              CLOSE FACT-RESTART-FILE
+           END-IF.
+       GetNbInput.
            DISPLAY "Nombre dont vous voulez connaitre la factorielle".
            DISPLAY "Le nombre doit être un entier naturel".
-           DISPLAY "Ne peut pas calculer la factorielle au dela de 33".
-           ACCEPT NbInput.
+           DISPLAY "Au dela de 33 une estimation sera affichée".
+           MOVE -99 TO InputMinValue
+           MOVE 99 TO InputMaxValue
+           PERFORM ValidateNumericInput
+           MOVE InputNumericValue TO NbInput.
            IF (NbInput < 0) THEN
               DISPLAY "La factorielle d'un négatif est impossible"
-              STOP RUN
+              MOVE "Factorial" TO ACTIVITY-LOG-PROGRAM-NAME
+              MOVE "ENTREE NEGATIVE" TO ACTIVITY-LOG-OUTCOME
+              PERFORM LogActivity
+              GOBACK
            else if (NbInput = 0) THEN
               DISPLAY "La factorielle de " NbInput " est 1"
-              STOP RUN
+              MOVE "Factorial" TO ACTIVITY-LOG-PROGRAM-NAME
+              MOVE "OK" TO ACTIVITY-LOG-OUTCOME
+              PERFORM LogActivity
+              GOBACK
            ELSE IF (NbInput > 33) THEN
-              DISPLAY "Ne peut être calculer"
-              STOP RUN
+              PERFORM EstimateFactorialDigits
+              MOVE "Factorial" TO ACTIVITY-LOG-PROGRAM-NAME
+              MOVE "ESTIMATION" TO ACTIVITY-LOG-OUTCOME
+              PERFORM LogActivity
+              GOBACK
            END-IF.
-
-           PERFORM CalculateFactorial.
-           goback.
+           MOVE NbInput TO NbOutput.
+       ResumeFromCheckpoint.
+           MOVE FACT-RESTART-NBINPUT TO NbInput
+           MOVE FACT-RESTART-NBOFATTEMPTS TO NbOfAttempts
+           MOVE FACT-RESTART-NBOUTPUT TO NbOutput
+           DISPLAY "Reprise à partir de l'essai " NbOfAttempts.
        CalculateFactorial.
-           MOVE NbInput TO NbOutput
            PERFORM UNTIL NbOfAttempts = (NbInput - 1)
               ADD 1 TO NbOfAttempts
               COMPUTE NbOutput = NbOutput * NbOfAttempts
+              PERFORM CheckpointIfDue
            END-PERFORM.
+           PERFORM MarkCheckpointComplete.
            MOVE NbOutput TO Nb
            DISPLAY "La factorielle de "NbInput" est " Nb.
+           PERFORM CountDigits.
+           PERFORM CountTrailingZeros.
+           DISPLAY "Nombre de chiffres : " DigitCount.
+           DISPLAY "Nombre de zéros à la fin : " TrailingZeroCount.
+       CheckpointIfDue.
+           IF FUNCTION MOD (NbOfAttempts, 10) = 0 THEN
+              PERFORM SaveCheckpoint
+           END-IF.
+       SaveCheckpoint.
+           MOVE NbInput TO FACT-RESTART-NBINPUT
+           MOVE NbOfAttempts TO FACT-RESTART-NBOFATTEMPTS
+           MOVE NbOutput TO FACT-RESTART-NBOUTPUT
+           MOVE "N" TO FACT-RESTART-COMPLETE
+           OPEN OUTPUT FACT-RESTART-FILE
+           WRITE FACT-RESTART-RECORD
+           CLOSE FACT-RESTART-FILE.
+       MarkCheckpointComplete.
+           MOVE NbInput TO FACT-RESTART-NBINPUT
+           MOVE NbOfAttempts TO FACT-RESTART-NBOFATTEMPTS
+           MOVE NbOutput TO FACT-RESTART-NBOUTPUT
+           MOVE "Y" TO FACT-RESTART-COMPLETE
+           OPEN OUTPUT FACT-RESTART-FILE
+           WRITE FACT-RESTART-RECORD
+           CLOSE FACT-RESTART-FILE.
+       CountDigits.
+           MOVE 0 TO FirstDigitIdx.
+           PERFORM VARYING ScanIdx FROM 1 BY 1 UNTIL ScanIdx > 38
+              IF FirstDigitIdx = 0
+                    AND NbOutputChars (ScanIdx:1) NOT = "0" THEN
+                 MOVE ScanIdx TO FirstDigitIdx
+              END-IF
+           END-PERFORM.
+           COMPUTE DigitCount = 39 - FirstDigitIdx.
+       CountTrailingZeros.
+           MOVE 0 TO TrailingZeroCount.
+           PERFORM VARYING ScanIdx FROM 38 BY -1
+                 UNTIL ScanIdx < FirstDigitIdx
+                 OR NbOutputChars (ScanIdx:1) NOT = "0"
+              ADD 1 TO TrailingZeroCount
+           END-PERFORM.
+       EstimateFactorialDigits.
+           COMPUTE StirlingTerm1 = NbInput * FUNCTION LOG10 (NbInput).
+           COMPUTE StirlingTerm2 = NbInput * 0.4342944819.
+           COMPUTE StirlingTerm3 =
+              0.5 * FUNCTION LOG10 (6.283185307 * NbInput).
+           COMPUTE EstimatedDigits ROUNDED =
+              StirlingTerm1 - StirlingTerm2 + StirlingTerm3 + 1.
+           DISPLAY "Valeur trop grande pour un calcul exact (> 33)"
+           DISPLAY "Estimation Stirling du nombre de chiffres : "
+              EstimatedDigits.
+
+       COPY "INPUT-VALIDATE.cpy".
+       COPY "ACTIVITY-LOG-WRITE.cpy".
        end program Factorial.
