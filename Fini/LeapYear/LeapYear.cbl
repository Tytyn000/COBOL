@@ -2,32 +2,105 @@
 
        environment division.
        configuration section.
+       input-output section.
+       file-control.
+           COPY "ACTIVITY-LOG-SELECT.cpy".
 
        data division.
+       file section.
+           COPY "ACTIVITY-LOG-FD.cpy".
+
        working-storage section.
+           COPY "ACTIVITY-LOG-WS.cpy".
+           COPY "LANG-WS.cpy".
+           COPY "CONFIRM-ECHO-WS.cpy".
+           COPY "INPUT-VALIDATE-WS.cpy".
        01 Year PIC 9(4) VALUE 0.
        01 YearToDisplay PIC ****.
        01 YearBy4 PIC 9(4).
        01 YearBy100 PIC 9(4).
        01 YearBy400 PIC 9(4).
+       01 ModeResponse PIC 9(1) VALUE 0.
+       01 StartYear PIC 9(4).
+       01 EndYear PIC 9(4).
+       01 RangeYear PIC 9(4).
+       01 LeapFlag PIC X(1) VALUE "N".
+           88 IsLeapYear VALUE "Y".
        linkage section.
 
        procedure division.
-           DISPLAY "Entrez année positive (4 chiffres max): "
-           ACCEPT Year.
+           DISPLAY "LeapYear v1.0 (build 2026-08-09)".
+           DISPLAY "1=année unique 2=intervalle d'années"
+           ACCEPT ModeResponse.
+           IF ModeResponse = 2 THEN
+              PERFORM RANGE-REPORT
+           ELSE
+              PERFORM SINGLE-YEAR-CHECK
+           END-IF.
+           MOVE "LeapYear" TO ACTIVITY-LOG-PROGRAM-NAME.
+           MOVE "OK" TO ACTIVITY-LOG-OUTCOME.
+           PERFORM LogActivity.
+           goback.
+
+       SINGLE-YEAR-CHECK.
+           MOVE 0 TO Year.
+           PERFORM UNTIL Year > 0
+              DISPLAY "Entrez année positive (4 chiffres max): "
+              MOVE 0 TO InputMinValue
+              MOVE 9999 TO InputMaxValue
+              PERFORM ValidateNumericInput
+              MOVE InputNumericValue TO Year
+              DISPLAY "Vous avez entré : " Year
+              PERFORM ConfirmEntry
+              IF ConfirmNo THEN
+                 MOVE 0 TO Year
+              ELSE IF Year <= 0 THEN
+                 DISPLAY "Année invalide, veuillez réessayer."
+              END-IF
+           END-PERFORM.
            MOVE Year TO YearToDisplay.
-           IF Year <= 0 THEN
+           PERFORM COMPUTE-LEAP-FLAG.
+           IF IsLeapYear THEN
               DISPLAY YearToDisplay " est une année bissextile."
-              STOP RUN
+           ELSE
+              DISPLAY YearToDisplay " n'est pas une année bissextile."
+           END-IF.
+
+       RANGE-REPORT.
+           DISPLAY "Année de début : "
+           MOVE 1 TO InputMinValue
+           MOVE 9999 TO InputMaxValue
+           PERFORM ValidateNumericInput
+           MOVE InputNumericValue TO StartYear
+           DISPLAY "Année de fin : "
+           MOVE 1 TO InputMinValue
+           MOVE 9999 TO InputMaxValue
+           PERFORM ValidateNumericInput
+           MOVE InputNumericValue TO EndYear
+           IF EndYear < StartYear THEN
+              DISPLAY "Intervalle invalide"
+           ELSE
+              PERFORM VARYING RangeYear FROM StartYear BY 1
+                    UNTIL RangeYear > EndYear
+                 MOVE RangeYear TO Year
+                 MOVE RangeYear TO YearToDisplay
+                 PERFORM COMPUTE-LEAP-FLAG
+                 IF IsLeapYear THEN
+                    DISPLAY YearToDisplay " est bissextile."
+                 END-IF
+              END-PERFORM
            END-IF.
+
+       COMPUTE-LEAP-FLAG.
+           MOVE "N" TO LeapFlag.
            COMPUTE YearBy4 = FUNCTION MOD (Year 4).
            COMPUTE YearBy100 = FUNCTION MOD (Year 100).
            COMPUTE YearBy400 = FUNCTION MOD (Year 400).
-
            IF (YearBy4 = 0 AND YearBy100 NOT = 0) OR YearBy400 = 0 THEN
-              DISPLAY YearToDisplay " est une année bissextile."
-           ELSE 
-              DISPLAY YearToDisplay " n'est pas une année bissextile."
+              SET IsLeapYear TO TRUE
            END-IF.
-           goback.
+
+       COPY "CONFIRM-ECHO.cpy".
+       COPY "INPUT-VALIDATE.cpy".
+       COPY "ACTIVITY-LOG-WRITE.cpy".
        end program LeapYear.
