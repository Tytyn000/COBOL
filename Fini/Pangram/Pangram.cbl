@@ -1,36 +1,161 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PANGRAM.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PANGRAM-BATCH-FILE ASSIGN TO "PANGRAM-BATCH.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS PANGRAM-BATCH-STATUS.
+           SELECT PANGRAM-RESULTS-FILE ASSIGN TO "PANGRAM-RESULTS.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS PANGRAM-RESULTS-STATUS.
+           COPY "ACTIVITY-LOG-SELECT.cpy".
+
        DATA DIVISION.
+       FILE SECTION.
+       FD PANGRAM-BATCH-FILE.
+       01  PANGRAM-BATCH-RECORD PIC X(350).
+       FD PANGRAM-RESULTS-FILE.
+       01  PANGRAM-RESULTS-RECORD PIC X(400).
+           COPY "ACTIVITY-LOG-FD.cpy".
+
        WORKING-STORAGE SECTION.
+           COPY "ACTIVITY-LOG-WS.cpy".
+           COPY "LANG-WS.cpy".
        01  Phrase PIC X(350).
        01  IsAnIsogram PIC 9 VALUE 1.
        01  LetterCount PIC 9(3).
        01  CurrentLetter PIC X.
        01  CharactersList PIC X(26) VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
        01  I PIC 9(3).
+       01  MissingLetters PIC X(26) VALUE SPACES.
+       01  MissingCount PIC 9(2) VALUE 0.
+       01  ModeResponse PIC X(12) VALUE SPACES.
+       01  PANGRAM-BATCH-STATUS PIC X(2) VALUE SPACES.
+       01  PANGRAM-RESULTS-STATUS PIC X(2) VALUE SPACES.
+       01  BatchEOFFlag PIC X(1) VALUE "N".
+           88 BatchEOFReached VALUE "Y".
+       01  TotalCount PIC 9(5) VALUE 0.
+       01  PassCount PIC 9(5) VALUE 0.
 
        PROCEDURE DIVISION.
-           DISPLAY "Entrez une phrase : ".
+           DISPLAY "PANGRAM v1.0 (build 2026-08-09)".
+           PERFORM SelectLanguage.
+           IF LangFrench
+               DISPLAY "Pour traiter un lot PANGRAM-BATCH.DAT, écrire"
+                  " Batch"
+               DISPLAY "Sinon ignorez la ligne du dessus, ENTER"
+           ELSE
+               DISPLAY "To process a PANGRAM-BATCH.DAT batch, type"
+                  " Batch"
+               DISPLAY "Otherwise ignore the line above, press ENTER"
+           END-IF.
+           ACCEPT ModeResponse.
+           IF ModeResponse = "Batch"
+               PERFORM PROCESS-BATCH
+               MOVE "PANGRAM" TO ACTIVITY-LOG-PROGRAM-NAME
+               MOVE "BATCH" TO ACTIVITY-LOG-OUTCOME
+               PERFORM LogActivity
+               GOBACK
+           END-IF.
+
+           IF LangFrench
+               DISPLAY "Entrez une phrase : "
+           ELSE
+               DISPLAY "Enter a sentence: "
+           END-IF.
            ACCEPT Phrase.
-           
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 26 OR IsAnIsogram = 0
+           PERFORM CHECK-PANGRAM.
+           IF IsAnIsogram = 1 THEN
+               IF LangFrench
+                   DISPLAY "La phrase est un pangramme."
+               ELSE
+                   DISPLAY "The sentence is a pangram."
+               END-IF
+               MOVE "PANGRAMME" TO ACTIVITY-LOG-OUTCOME
+           ELSE
+               IF LangFrench
+                   DISPLAY "La phrase n'est pas un pangramme."
+                   DISPLAY "Lettres manquantes : "
+                      FUNCTION TRIM(MissingLetters)
+               ELSE
+                   DISPLAY "The sentence is not a pangram."
+                   DISPLAY "Missing letters: "
+                      FUNCTION TRIM(MissingLetters)
+               END-IF
+               MOVE "PAS PANGRAMME" TO ACTIVITY-LOG-OUTCOME
+           END-IF.
+           MOVE "PANGRAM" TO ACTIVITY-LOG-PROGRAM-NAME.
+           PERFORM LogActivity.
+
+           GOBACK.
+
+       CHECK-PANGRAM.
+           MOVE 1 TO IsAnIsogram.
+           MOVE SPACES TO MissingLetters.
+           MOVE 0 TO MissingCount.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 26
                MOVE 0 TO LetterCount
-               MOVE FUNCTION LOWER-CASE(CharactersList(I:1)) 
+               MOVE FUNCTION LOWER-CASE(CharactersList(I:1))
                TO CurrentLetter
-               INSPECT FUNCTION LOWER-CASE(Phrase) 
+               INSPECT FUNCTION LOWER-CASE(Phrase)
                TALLYING LetterCount FOR ALL CurrentLetter
                IF LetterCount = 0 THEN
                    MOVE 0 TO IsAnIsogram
+                   ADD 1 TO MissingCount
+                   MOVE CurrentLetter TO MissingLetters(MissingCount:1)
                END-IF
            END-PERFORM.
-           
-           IF IsAnIsogram = 1 THEN
-               DISPLAY "La phrase est un pangramme."
+
+       PROCESS-BATCH.
+           OPEN INPUT PANGRAM-BATCH-FILE
+           IF PANGRAM-BATCH-STATUS NOT = "00"
+              IF LangFrench
+                 DISPLAY "Aucun fichier de lot PANGRAM-BATCH.DAT"
+              ELSE
+                 DISPLAY "No PANGRAM-BATCH.DAT batch file found"
+              END-IF
            ELSE
-               DISPLAY "La phrase n'est pas un pangramme."
+              OPEN OUTPUT PANGRAM-RESULTS-FILE
+              MOVE 0 TO TotalCount
+              MOVE 0 TO PassCount
+              PERFORM READ-BATCH-RECORD UNTIL BatchEOFReached
+              MOVE SPACES TO PANGRAM-RESULTS-RECORD
+              STRING "TOTAL=" TotalCount " PANGRAMMES=" PassCount
+                 DELIMITED BY SIZE INTO PANGRAM-RESULTS-RECORD
+              END-STRING
+              WRITE PANGRAM-RESULTS-RECORD
+              CLOSE PANGRAM-BATCH-FILE
+              CLOSE PANGRAM-RESULTS-FILE
            END-IF.
 
-           STOP RUN.
+       READ-BATCH-RECORD.
+           READ PANGRAM-BATCH-FILE INTO Phrase
+              AT END
+                 SET BatchEOFReached TO TRUE
+              NOT AT END
+                 ADD 1 TO TotalCount
+                 PERFORM CHECK-PANGRAM
+                 PERFORM WRITE-BATCH-RESULT
+           END-READ.
+
+       WRITE-BATCH-RESULT.
+           MOVE SPACES TO PANGRAM-RESULTS-RECORD
+           IF IsAnIsogram = 1
+              ADD 1 TO PassCount
+              STRING FUNCTION TRIM(Phrase) DELIMITED BY SIZE
+                 " : PANGRAMME" DELIMITED BY SIZE
+                 INTO PANGRAM-RESULTS-RECORD
+              END-STRING
+           ELSE
+              STRING FUNCTION TRIM(Phrase) DELIMITED BY SIZE
+                 " : PAS PANGRAMME - manquantes : " DELIMITED BY SIZE
+                 FUNCTION TRIM(MissingLetters) DELIMITED BY SIZE
+                 INTO PANGRAM-RESULTS-RECORD
+              END-STRING
+           END-IF.
+           WRITE PANGRAM-RESULTS-RECORD.
 
+       COPY "LANG-SELECT.cpy".
+       COPY "ACTIVITY-LOG-WRITE.cpy".
        END PROGRAM PANGRAM.
