@@ -0,0 +1,104 @@
+       program-id. UsageSummary.
+
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+           COPY "ACTIVITY-LOG-SELECT.cpy".
+
+       data division.
+       file section.
+           COPY "ACTIVITY-LOG-FD.cpy".
+
+       working-storage section.
+           COPY "ACTIVITY-LOG-WS.cpy".
+       01 ReportDate PIC X(8) VALUE SPACES.
+       01 LogEOFFlag PIC X(1) VALUE "N".
+           88 LogEOFReached VALUE "Y".
+       01 SummaryTable.
+           05 SummaryEntry OCCURS 20 TIMES.
+               10 SummaryProgramName PIC X(30) VALUE SPACES.
+               10 SummaryCount PIC 9(5) VALUE 0.
+       01 SummaryEntryCount PIC 9(3) VALUE 0.
+       01 SummaryIdx PIC 9(3) VALUE 0.
+       01 EntryFoundFlag PIC X(1) VALUE "N".
+           88 EntryFound VALUE "Y".
+       linkage section.
+
+       procedure division.
+           DISPLAY "UsageSummary v1.0 (build 2026-08-09)".
+           PERFORM PromptReportDate.
+           PERFORM ReadActivityLog.
+           PERFORM DisplaySummary.
+           MOVE "UsageSummary" TO ACTIVITY-LOG-PROGRAM-NAME.
+           MOVE "OK" TO ACTIVITY-LOG-OUTCOME.
+           PERFORM LogActivity.
+           GOBACK.
+
+       PromptReportDate.
+           DISPLAY "Date du rapport (AAAAMMJJ, ENTER pour aujourd'hui)"
+              " :"
+           ACCEPT ReportDate
+           IF ReportDate = SPACES
+              MOVE FUNCTION CURRENT-DATE (1:8) TO ReportDate
+           END-IF.
+
+       ReadActivityLog.
+           OPEN INPUT ACTIVITY-LOG-FILE
+           IF ACTIVITY-LOG-STATUS NOT = "00" THEN
+              DISPLAY "Aucun journal d'activité ACTIVITY-LOG.DAT"
+                 " trouvé"
+           ELSE
+              PERFORM ReadLogRecord UNTIL LogEOFReached
+              CLOSE ACTIVITY-LOG-FILE
+           END-IF.
+
+       ReadLogRecord.
+           READ ACTIVITY-LOG-FILE
+              AT END
+                 SET LogEOFReached TO TRUE
+              NOT AT END
+                 PERFORM TallyLogRecord
+           END-READ.
+
+       TallyLogRecord.
+           UNSTRING ACTIVITY-LOG-RECORD DELIMITED BY SPACE
+              INTO ACTIVITY-LOG-PROGRAM-NAME ACTIVITY-LOG-TIMESTAMP
+           END-UNSTRING
+           IF ACTIVITY-LOG-TIMESTAMP = ReportDate
+              PERFORM FindOrAddSummaryEntry
+           END-IF.
+
+       FindOrAddSummaryEntry.
+           MOVE "N" TO EntryFoundFlag
+           PERFORM VARYING SummaryIdx FROM 1 BY 1
+                 UNTIL SummaryIdx > SummaryEntryCount
+              IF SummaryProgramName (SummaryIdx)
+                    = ACTIVITY-LOG-PROGRAM-NAME
+                 ADD 1 TO SummaryCount (SummaryIdx)
+                 SET EntryFound TO TRUE
+              END-IF
+           END-PERFORM
+           IF NOT EntryFound AND SummaryEntryCount < 20 THEN
+              ADD 1 TO SummaryEntryCount
+              MOVE ACTIVITY-LOG-PROGRAM-NAME
+                 TO SummaryProgramName (SummaryEntryCount)
+              MOVE 1 TO SummaryCount (SummaryEntryCount)
+           END-IF.
+
+       DisplaySummary.
+           DISPLAY "==============================================".
+           DISPLAY "Rapport d'utilisation quotidien - " ReportDate.
+           DISPLAY "==============================================".
+           IF SummaryEntryCount = 0 THEN
+              DISPLAY "Aucune activité enregistrée pour cette date"
+           ELSE
+              PERFORM VARYING SummaryIdx FROM 1 BY 1
+                    UNTIL SummaryIdx > SummaryEntryCount
+                 DISPLAY SummaryProgramName (SummaryIdx)
+                    " : " SummaryCount (SummaryIdx)
+              END-PERFORM
+           END-IF.
+
+       COPY "ACTIVITY-LOG-WRITE.cpy".
+       end program UsageSummary.
