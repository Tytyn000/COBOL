@@ -11,22 +11,40 @@
        01 J PIC 9(3).
        01 SearchLetter PIC X(1).
        01 CurrentLetter PIC X(1).
+       01 LetterCount PIC 9(3).
+       01 MissingLetters PIC X(26) VALUE SPACES.
+       01 MissingCount PIC 9(2) VALUE 0.
        linkage section.
 
        procedure division.
+           DISPLAY "Pangram v1.0 (build 2026-08-09)".
            ACCEPT Phrase
            PERFORM ChekIfIsAPangram.
            goback.
        ChekIfIsAPangram.
            MOVE FUNCTION LOWER-CASE (Phrase) TO Phrase.
+           MOVE SPACES TO MissingLetters.
+           MOVE 0 TO MissingCount.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 26
-              MOVE WordsList(I:I) TO SearchLetter
-              MOVE 0 TO J
+              MOVE WordsList(I:1) TO SearchLetter
+              MOVE 0 TO LetterCount
               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 180
-                 MOVE Phrase(J:J) TO CurrentLetter
+                 MOVE Phrase(J:1) TO CurrentLetter
                  IF (CurrentLetter = SearchLetter) THEN
-                    DISPLAY CurrentLetter
+                    ADD 1 TO LetterCount
                  END-IF
                END-PERFORM
+              IF LetterCount = 0
+                 ADD 1 TO MissingCount
+                 MOVE SearchLetter TO MissingLetters(MissingCount:1)
+              ELSE
+                 DISPLAY SearchLetter ": " LetterCount
+              END-IF
            END-PERFORM.
+           IF MissingCount = 0
+              DISPLAY "Toutes les lettres sont présentes."
+           ELSE
+              DISPLAY "Lettres manquantes : "
+                 FUNCTION TRIM(MissingLetters)
+           END-IF.
        end program Pangram.
