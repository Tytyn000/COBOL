@@ -2,24 +2,143 @@
 
        environment division.
        configuration section.
+       input-output section.
+       file-control.
+           SELECT BANKROLL-FILE ASSIGN TO "BANKROLL.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS BANKROLL-FILE-STATUS.
+           SELECT ROUND-FILE ASSIGN TO "ROUND.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS ROUND-FILE-STATUS.
 
        data division.
+       file section.
+       FD BANKROLL-FILE.
+       01 BANKROLL-RECORD.
+           05 BANKROLL-P1 PIC S9(18).
+           05 BANKROLL-P2 PIC S9(18).
+           05 BANKROLL-P3 PIC S9(18).
+           05 BANKROLL-P4 PIC S9(18).
+       FD ROUND-FILE.
+       01 ROUND-RECORD.
+           05 ROUND-STAGE PIC 9(1).
+           05 ROUND-NBOFPLAYER PIC 9(1).
+           05 ROUND-NBOFPLAYERREM PIC 9(1).
+           05 ROUND-DEALERVALUE PIC 9(2).
+           05 ROUND-P1VALUE PIC 9(2).
+           05 ROUND-P1STATE PIC 9(1).
+           05 ROUND-P1CARD1 PIC 9(2).
+           05 ROUND-P1CARD2 PIC 9(2).
+           05 ROUND-P1ACTED PIC 9(1).
+           05 ROUND-P1SPLIT PIC 9(1).
+           05 ROUND-P1BVALUE PIC 9(2).
+           05 ROUND-P1BSTATE PIC 9(1).
+           05 ROUND-BETOFP1 PIC 9(18).
+           05 ROUND-BETOFP1B PIC 9(18).
+           05 ROUND-INSUROFP1 PIC 9(18).
+           05 ROUND-BJOFP1 PIC 9(1).
+           05 ROUND-P2VALUE PIC 9(2).
+           05 ROUND-P2STATE PIC 9(1).
+           05 ROUND-P2CARD1 PIC 9(2).
+           05 ROUND-P2CARD2 PIC 9(2).
+           05 ROUND-P2ACTED PIC 9(1).
+           05 ROUND-P2SPLIT PIC 9(1).
+           05 ROUND-P2BVALUE PIC 9(2).
+           05 ROUND-P2BSTATE PIC 9(1).
+           05 ROUND-BETOFP2 PIC 9(18).
+           05 ROUND-BETOFP2B PIC 9(18).
+           05 ROUND-INSUROFP2 PIC 9(18).
+           05 ROUND-BJOFP2 PIC 9(1).
+           05 ROUND-P3VALUE PIC 9(2).
+           05 ROUND-P3STATE PIC 9(1).
+           05 ROUND-P3CARD1 PIC 9(2).
+           05 ROUND-P3CARD2 PIC 9(2).
+           05 ROUND-P3ACTED PIC 9(1).
+           05 ROUND-P3SPLIT PIC 9(1).
+           05 ROUND-P3BVALUE PIC 9(2).
+           05 ROUND-P3BSTATE PIC 9(1).
+           05 ROUND-BETOFP3 PIC 9(18).
+           05 ROUND-BETOFP3B PIC 9(18).
+           05 ROUND-INSUROFP3 PIC 9(18).
+           05 ROUND-BJOFP3 PIC 9(1).
+           05 ROUND-P4VALUE PIC 9(2).
+           05 ROUND-P4STATE PIC 9(1).
+           05 ROUND-P4CARD1 PIC 9(2).
+           05 ROUND-P4CARD2 PIC 9(2).
+           05 ROUND-P4ACTED PIC 9(1).
+           05 ROUND-P4SPLIT PIC 9(1).
+           05 ROUND-P4BVALUE PIC 9(2).
+           05 ROUND-P4BSTATE PIC 9(1).
+           05 ROUND-BETOFP4 PIC 9(18).
+           05 ROUND-BETOFP4B PIC 9(18).
+           05 ROUND-INSUROFP4 PIC 9(18).
+           05 ROUND-BJOFP4 PIC 9(1).
+           05 ROUND-NBCARDVALUE2 PIC 9(1).
+           05 ROUND-NBCARDVALUE3 PIC 9(1).
+           05 ROUND-NBCARDVALUE4 PIC 9(1).
+           05 ROUND-NBCARDVALUE5 PIC 9(1).
+           05 ROUND-NBCARDVALUE6 PIC 9(1).
+           05 ROUND-NBCARDVALUE7 PIC 9(1).
+           05 ROUND-NBCARDVALUE8 PIC 9(1).
+           05 ROUND-NBCARDVALUE9 PIC 9(1).
+           05 ROUND-NBCARDVALUE10 PIC 9(2).
+           05 ROUND-NBCARDVALUE11 PIC 9(2).
+           05 ROUND-SEED PIC 9(2).
+           05 ROUND-SHOETOP PIC 9(2).
+           05 ROUND-SHOEINDEX PIC 9(2).
+           05 ROUND-CARDSHOE PIC 9(2) OCCURS 52 TIMES.
+
        working-storage section.
+       01 BANKROLL-FILE-STATUS PIC X(2) VALUE SPACES.
+       01 ROUND-FILE-STATUS PIC X(2) VALUE SPACES.
+       01 RoundStage PIC 9(1) VALUE 0.
+       01 BankRollOfP1 PIC S9(18) VALUE 0.
+       01 BankRollOfP2 PIC S9(18) VALUE 0.
+       01 BankRollOfP3 PIC S9(18) VALUE 0.
+       01 BankRollOfP4 PIC S9(18) VALUE 0.
        01 CardToPick PIC 9(2).
 
        01 DealerValue PIC 9(2).
 
        01 P1Value PIC 9(2) VALUE 0.
        01 P1State PIC 9(1) VALUE 1.
+       01 P1Card1 PIC 9(2) VALUE 0.
+       01 P1Card2 PIC 9(2) VALUE 0.
+       01 P1Acted PIC 9(1) VALUE 0.
+       01 P1Split PIC 9(1) VALUE 0.
+       01 P1BValue PIC 9(2) VALUE 0.
+       01 P1BState PIC 9(1) VALUE 0.
+       01 BetOfP1B PIC 9(18) VALUE 0.
 
        01 P2Value PIC 9(2).
        01 P2State PIC 9(1) VALUE 1.
+       01 P2Card1 PIC 9(2) VALUE 0.
+       01 P2Card2 PIC 9(2) VALUE 0.
+       01 P2Acted PIC 9(1) VALUE 0.
+       01 P2Split PIC 9(1) VALUE 0.
+       01 P2BValue PIC 9(2) VALUE 0.
+       01 P2BState PIC 9(1) VALUE 0.
+       01 BetOfP2B PIC 9(18) VALUE 0.
 
        01 P3Value PIC 9(2) VALUE 0.
        01 P3State PIC 9(1) VALUE 1.
-       
+       01 P3Card1 PIC 9(2) VALUE 0.
+       01 P3Card2 PIC 9(2) VALUE 0.
+       01 P3Acted PIC 9(1) VALUE 0.
+       01 P3Split PIC 9(1) VALUE 0.
+       01 P3BValue PIC 9(2) VALUE 0.
+       01 P3BState PIC 9(1) VALUE 0.
+       01 BetOfP3B PIC 9(18) VALUE 0.
+
        01 P4Value PIC 9(2) VALUE 0.
        01 P4State PIC 9(1) VALUE 1.
+       01 P4Card1 PIC 9(2) VALUE 0.
+       01 P4Card2 PIC 9(2) VALUE 0.
+       01 P4Acted PIC 9(1) VALUE 0.
+       01 P4Split PIC 9(1) VALUE 0.
+       01 P4BValue PIC 9(2) VALUE 0.
+       01 P4BState PIC 9(1) VALUE 0.
+       01 BetOfP4B PIC 9(18) VALUE 0.
 
        01 NbCardValue2 PIC 9(1) VALUE 4.
        01 NbCardValue3 PIC 9(1) VALUE 4.
@@ -33,6 +152,15 @@
        01 NbCardValue11 PIC 9(2) VALUE 4.*>as
 
        01 SEED PIC 9(2).
+           COPY "RANDOM-SEED-WS.cpy".
+       01 CardShoe PIC 9(2) OCCURS 52 TIMES.
+       01 ShoeTop PIC 9(2) VALUE 0.
+       01 ShoeIndex PIC 9(2) VALUE 0.
+       01 BuildRank PIC 9(2).
+       01 BuildCount PIC 9(2).
+       01 ShuffleFrom PIC 9(2).
+       01 ShuffleWith PIC 9(2).
+       01 ShuffleHold PIC 9(2).
 
        01 UserResponse PIC X(3) VALUE NULL.
        01 NbOfPlayer PIC 9(1).
@@ -46,10 +174,35 @@
        01 BetOfP1 PIC 9(18) VALUE 0.
        01 BetOfP2 PIC 9(18) VALUE 0.
        01 BetOfP3 PIC 9(18) VALUE 0.
-       01 BetOfP4 PIC 9(18) VALUE 0.  
+       01 BetOfP4 PIC 9(18) VALUE 0.
+
+       01 InsuranceOfP1 PIC 9(18) VALUE 0.
+       01 InsuranceOfP2 PIC 9(18) VALUE 0.
+       01 InsuranceOfP3 PIC 9(18) VALUE 0.
+       01 InsuranceOfP4 PIC 9(18) VALUE 0.
+
+       01 P1Win PIC 9(1) VALUE 0.
+       01 P2Win PIC 9(1) VALUE 0.
+       01 P3Win PIC 9(1) VALUE 0.
+       01 P4Win PIC 9(1) VALUE 0.
+       01 P1BWin PIC 9(1) VALUE 0.
+       01 P2BWin PIC 9(1) VALUE 0.
+       01 P3BWin PIC 9(1) VALUE 0.
+       01 P4BWin PIC 9(1) VALUE 0.
        linkage section.
 
        procedure division.
+           DISPLAY "BlackJack v2.0 (build 2026-08-09)".
+           PERFORM LoadBankroll.
+           PERFORM LoadRoundState.
+           IF RoundStage = 1 THEN
+              DISPLAY "Manche retrouvee, reprise au second tour"
+              GO TO DeuxiemeTour
+           END-IF.
+           IF RoundStage = 2 THEN
+              DISPLAY "Manche retrouvee, reprise au troisieme tour"
+              GO TO TroisiemeTour
+           END-IF.
            *> premier tour de distribution
            DISPLAY "L'as vaut exclusivement 11 ici"
            DISPLAY "Il faut avoir exclusivement plus que le croupier"
@@ -66,20 +219,28 @@
            MOVE NbOfPlayer TO NbOfPlayerRemaining
            DISPLAY "Début du premier tour"
            IF NbOfPlayer >= 1 THEN
+              DISPLAY "Solde du joueur 1 : " BankRollOfP1
               DISPLAY "Entrez la mise du joueur 1"
               ACCEPT BetOfP1
+              SUBTRACT BetOfP1 FROM BankRollOfP1
            END-IF.
            IF NbOfPlayer >= 2 THEN
+              DISPLAY "Solde du joueur 2 : " BankRollOfP2
               DISPLAY "Entrez la mise du joueur 2"
               ACCEPT BetOfP2
+              SUBTRACT BetOfP2 FROM BankRollOfP2
            END-IF.
            IF NbOfPlayer >= 3 THEN
+              DISPLAY "Solde du joueur 3 : " BankRollOfP3
               DISPLAY "Entrez la mise du joueur 3"
               ACCEPT BetOfP3
+              SUBTRACT BetOfP3 FROM BankRollOfP3
            END-IF.
            IF NbOfPlayer >= 4 THEN
+              DISPLAY "Solde du joueur 4 : " BankRollOfP4
               DISPLAY "Entrez la mise du joueur 4"
               ACCEPT BetOfP4
+              SUBTRACT BetOfP4 FROM BankRollOfP4
            END-IF.
            IF NbOfPlayer >= 1 THEN
               DISPLAY "                                                "
@@ -87,10 +248,12 @@
               DISPLAY 'Entrez "1" pour distribuez une carte au joueur 1'
               ACCEPT UserResponse
               IF NOT UserResponse = 1 THEN
+                 PERFORM SaveRoundState
                  STOP RUN
               END-IF
               MOVE SPACES TO UserResponse
               PERFORM CardsCalculation
+              MOVE CardToPick TO P1Card1
               COMPUTE P1Value = P1Value + CardToPick
               DISPLAY "Valeur du joueur 1 : " P1Value
               DISPLAY UserResponse
@@ -101,10 +264,12 @@
               DISPLAY 'Entrez "2" pour distribuez une carte au joueur 2'
               ACCEPT UserResponse
               IF NOT UserResponse = 2 THEN
+                 PERFORM SaveRoundState
                  STOP RUN
               END-IF
               MOVE SPACES TO UserResponse
               PERFORM CardsCalculation
+              MOVE CardToPick TO P2Card1
               COMPUTE P2Value = P2Value + CardToPick
               DISPLAY "Valeur du joueur 2 : " P2Value
               DISPLAY UserResponse
@@ -115,24 +280,28 @@
               DISPLAY 'Entrez "3" pour distribuez une carte au joueur 3'
               ACCEPT UserResponse
               IF NOT UserResponse = 3 THEN
+                 PERFORM SaveRoundState
                  STOP RUN
               END-IF
               MOVE SPACES TO UserResponse
               PERFORM CardsCalculation
+              MOVE CardToPick TO P3Card1
               COMPUTE P3Value = P3Value + CardToPick
               DISPLAY "Valeur du joueur 3 : " P3Value
               DISPLAY UserResponse
            END-IF.
-           
+
            IF NbOfPlayer >= 4 THEN
               DISPLAY "************************************************"
               DISPLAY 'Entrez "4" pour distribuez une carte au joueur 4'
               ACCEPT UserResponse
               IF NOT UserResponse = 4 THEN
+                 PERFORM SaveRoundState
                  STOP RUN
               END-IF
               MOVE SPACES TO UserResponse
               PERFORM CardsCalculation
+              MOVE CardToPick TO P4Card1
               COMPUTE P4Value = P4Value + CardToPick
               DISPLAY "Valeur du joueur 4 : " P4Value
               DISPLAY UserResponse
@@ -142,12 +311,36 @@
            DISPLAY 'Entrez "5" pour distribuez une carte au croupier'
            ACCEPT UserResponse
            IF NOT UserResponse = 5 THEN
+              PERFORM SaveRoundState
               STOP RUN
            END-IF.
            MOVE SPACES TO UserResponse
            PERFORM CardsCalculation.
            COMPUTE DealerValue = DealerValue + CardToPick
            DISPLAY "Valeur du croupier : " DealerValue
+           IF DealerValue = 11 THEN
+              DISPLAY "Le croupier montre un as"
+              IF NbOfPlayer >= 1 THEN
+                 DISPLAY "Mise d'assurance du joueur 1 (0 si non)"
+                 ACCEPT InsuranceOfP1
+                 SUBTRACT InsuranceOfP1 FROM BankRollOfP1
+              END-IF
+              IF NbOfPlayer >= 2 THEN
+                 DISPLAY "Mise d'assurance du joueur 2 (0 si non)"
+                 ACCEPT InsuranceOfP2
+                 SUBTRACT InsuranceOfP2 FROM BankRollOfP2
+              END-IF
+              IF NbOfPlayer >= 3 THEN
+                 DISPLAY "Mise d'assurance du joueur 3 (0 si non)"
+                 ACCEPT InsuranceOfP3
+                 SUBTRACT InsuranceOfP3 FROM BankRollOfP3
+              END-IF
+              IF NbOfPlayer >= 4 THEN
+                 DISPLAY "Mise d'assurance du joueur 4 (0 si non)"
+                 ACCEPT InsuranceOfP4
+                 SUBTRACT InsuranceOfP4 FROM BankRollOfP4
+              END-IF
+           END-IF.
            DISPLAY UserResponse
            DISPLAY "Fin du premier tour"
            DISPLAY "***************************************************"
@@ -169,12 +362,16 @@
            DISPLAY "***************************************************"
            DISPLAY UserResponse
            DISPLAY 'Entrez "2" pour passer au second tour'
+           MOVE 1 TO RoundStage
            ACCEPT UserResponse
            IF NOT UserResponse = 2 THEN
+              PERFORM SaveRoundState
               STOP RUN
            END-IF.
+           PERFORM SaveRoundState.
 
            *> deuxième tour de distribution
+       DeuxiemeTour.
            IF NbOfPlayer >= 1 THEN
               DISPLAY "Début du second tour de distribution"
               DISPLAY "                                                "
@@ -182,10 +379,12 @@
               DISPLAY 'Entrez "1" pour distribuer une carte au joueur 1'
               ACCEPT UserResponse
               IF NOT UserResponse = 1 THEN
+                 PERFORM SaveRoundState
                  STOP RUN
               END-IF
               MOVE SPACES TO UserResponse
               PERFORM CardsCalculation
+              MOVE CardToPick TO P1Card2
               COMPUTE P1Value = P1Value + CardToPick
               DISPLAY "Valeur du joueur 1 : " P1Value
               IF P1Value > 21 THEN
@@ -226,11 +425,13 @@
               DISPLAY 'Entrez "2" pour distribuez une carte au joueur 2'
               ACCEPT UserResponse 
               IF NOT UserResponse = 2 THEN
+                 PERFORM SaveRoundState
                  STOP RUN
               END-IF
               MOVE SPACES TO UserResponse
               IF NbOfPlayer >= 2 THEN
                  PERFORM CardsCalculation
+                 MOVE CardToPick TO P2Card2
                  COMPUTE P2Value = P2Value + CardToPick
                  DISPLAY "Valeur du joueur 2 : " P2Value
               END-IF
@@ -273,11 +474,13 @@
               MOVE SPACES TO UserResponse
               ACCEPT UserResponse
               IF NOT UserResponse = 3 THEN
+                 PERFORM SaveRoundState
                  STOP RUN
               END-IF.
               MOVE SPACES TO UserResponse
               IF NbOfPlayer >= 3 THEN
                  PERFORM CardsCalculation
+                 MOVE CardToPick TO P3Card2
                  COMPUTE P3Value = P3Value + CardToPick
                  DISPLAY "Valeur du joueur 3 : " P3Value
               END-IF
@@ -319,11 +522,13 @@
               DISPLAY 'Entrez "4" pour distribuer une carte au joueur 4'
               ACCEPT UserResponse 
               IF NOT UserResponse = 4 THEN
+                 PERFORM SaveRoundState
                  STOP RUN
               END-IF
               MOVE SPACES TO UserResponse
               IF NbOfPlayer >= 4 THEN
                  PERFORM CardsCalculation
+                 MOVE CardToPick TO P4Card2
                  COMPUTE P4Value = P4Value + CardToPick
                  DISPLAY "Valeur du joueur 4 : " P4Value
               END-IF
@@ -364,12 +569,14 @@
            DISPLAY 'Entrez "5" pour distribuer une carte au croupier'
            ACCEPT UserResponse
            IF NOT UserResponse = 5 THEN
+              PERFORM SaveRoundState
               STOP RUN
            END-IF.
            MOVE SPACES TO UserResponse
            PERFORM CardsCalculation
            COMPUTE DealerValue = DealerValue + CardToPick
            DISPLAY "Valeur du croupier caché"
+           PERFORM SettleInsurance.
 
            DISPLAY UserResponse
            DISPLAY "Fin du second tour"
@@ -392,12 +599,16 @@
            DISPLAY "***************************************************"
            DISPLAY UserResponse
            DISPLAY 'Entrez "3" pour passer au troisième tour'
+           MOVE 2 TO RoundStage
            ACCEPT UserResponse
            IF NOT UserResponse = 3 THEN
+              PERFORM SaveRoundState
               STOP RUN
            END-IF.
+           PERFORM SaveRoundState.
 
            *>troisième et dernier tour
+       TroisiemeTour.
            DISPLAY "Début du troisième tour de distribution"
            IF P1State = 1 AND NbOfPlayer >= 1 THEN
               GO TO Player1Turn
@@ -410,57 +621,105 @@
                           ELSE 
                              IF P4State = 1 AND NbOfPlayer >= 4 THEN
                                 GO TO Player4Turn
+                              ELSE
+                                GO TO AllPlayersBusted
                               END-IF
                         END-IF
                   END-IF
             END-IF.
        GOBACK.
+           AllPlayersBusted.
+              DISPLAY "Tous les joueurs ont depasse 21"
+              DISPLAY "Le croupier gagne par defaut"
+              MOVE 0 TO RoundStage
+              PERFORM SaveRoundState.
+              GOBACK.
+           SettleInsurance.
+              IF DealerValue = 21 THEN
+                 DISPLAY "Le croupier a un BlackJack"
+                 IF InsuranceOfP1 > 0 THEN
+                    COMPUTE BankRollOfP1 = BankRollOfP1
+                       + InsuranceOfP1 * 3
+                    DISPLAY "L'assurance du joueur 1 est payee"
+                 END-IF
+                 IF InsuranceOfP2 > 0 THEN
+                    COMPUTE BankRollOfP2 = BankRollOfP2
+                       + InsuranceOfP2 * 3
+                    DISPLAY "L'assurance du joueur 2 est payee"
+                 END-IF
+                 IF InsuranceOfP3 > 0 THEN
+                    COMPUTE BankRollOfP3 = BankRollOfP3
+                       + InsuranceOfP3 * 3
+                    DISPLAY "L'assurance du joueur 3 est payee"
+                 END-IF
+                 IF InsuranceOfP4 > 0 THEN
+                    COMPUTE BankRollOfP4 = BankRollOfP4
+                       + InsuranceOfP4 * 3
+                    DISPLAY "L'assurance du joueur 4 est payee"
+                 END-IF
+              ELSE
+                 IF InsuranceOfP1 > 0 THEN
+                    DISPLAY "L'assurance du joueur 1 est perdue"
+                 END-IF
+                 IF InsuranceOfP2 > 0 THEN
+                    DISPLAY "L'assurance du joueur 2 est perdue"
+                 END-IF
+                 IF InsuranceOfP3 > 0 THEN
+                    DISPLAY "L'assurance du joueur 3 est perdue"
+                 END-IF
+                 IF InsuranceOfP4 > 0 THEN
+                    DISPLAY "L'assurance du joueur 4 est perdue"
+                 END-IF
+              END-IF.
+           BuildShoe.
+              MOVE 4 TO NbCardValue2
+              MOVE 4 TO NbCardValue3
+              MOVE 4 TO NbCardValue4
+              MOVE 4 TO NbCardValue5
+              MOVE 4 TO NbCardValue6
+              MOVE 4 TO NbCardValue7
+              MOVE 4 TO NbCardValue8
+              MOVE 4 TO NbCardValue9
+              MOVE 16 TO NbCardValue10
+              MOVE 4 TO NbCardValue11
+              MOVE 0 TO ShoeTop
+              PERFORM VARYING BuildRank FROM 2 BY 1 UNTIL BuildRank > 11
+                 MOVE BuildRank TO BuildCount
+                 EVALUATE BuildRank
+                    WHEN 2 MOVE NbCardValue2 TO BuildCount
+                    WHEN 3 MOVE NbCardValue3 TO BuildCount
+                    WHEN 4 MOVE NbCardValue4 TO BuildCount
+                    WHEN 5 MOVE NbCardValue5 TO BuildCount
+                    WHEN 6 MOVE NbCardValue6 TO BuildCount
+                    WHEN 7 MOVE NbCardValue7 TO BuildCount
+                    WHEN 8 MOVE NbCardValue8 TO BuildCount
+                    WHEN 9 MOVE NbCardValue9 TO BuildCount
+                    WHEN 10 MOVE NbCardValue10 TO BuildCount
+                    WHEN 11 MOVE NbCardValue11 TO BuildCount
+                 END-EVALUATE
+                 PERFORM BuildCount TIMES
+                    ADD 1 TO ShoeTop
+                    MOVE BuildRank TO CardShoe(ShoeTop)
+                 END-PERFORM
+              END-PERFORM.
+              PERFORM DeriveRandomSeed
+              COMPUTE SEED = FUNCTION MOD (RandomSeedValue, 99)
+              PERFORM ShuffleShoe VARYING ShuffleFrom
+                 FROM ShoeTop BY -1 UNTIL ShuffleFrom < 2.
+              MOVE 0 TO ShoeIndex.
+           ShuffleShoe.
+              COMPUTE SEED = FUNCTION MOD ((SEED * 31 + ShuffleFrom) 99)
+              COMPUTE ShuffleWith =
+                 FUNCTION MOD (SEED ShuffleFrom) + 1
+              MOVE CardShoe(ShuffleFrom) TO ShuffleHold
+              MOVE CardShoe(ShuffleWith) TO CardShoe(ShuffleFrom)
+              MOVE ShuffleHold TO CardShoe(ShuffleWith).
            CardsCalculation.
-              MOVE FUNCTION CURRENT-DATE (15:16) TO SEED(1:2)
-              COMPUTE SEED = SEED * 5
-              IF SEED >= 0 AND SEED <= 9 AND NbCardValue10 >= 1 
-                 THEN
-                 MOVE NULL TO CardToPick
-                 MOVE 10 TO CardToPick
-              ELSE IF SEED >= 10 AND SEED <= 19 AND NbCardValue9 >=1
-                 THEN
-                 MOVE NULL TO CardToPick
-                 MOVE 09 TO CardToPick
-              ELSE IF SEED >= 20 AND SEED <= 29 AND NbCardValue6 >= 1
-                 THEN
-                 MOVE NULL TO CardToPick
-                 MOVE 06 TO CardToPick
-              ELSE IF SEED >= 30 AND SEED <= 39 AND NbCardValue3 >= 1
-                 THEN
-                 MOVE NULL TO CardToPick
-                 MOVE 03 TO CardToPick
-              ELSE IF SEED >= 40 AND SEED <= 49 AND NbCardValue5 >= 1
-                 THEN
-                 MOVE NULL TO CardToPick
-                 MOVE 05 TO CardToPick
-              ELSE IF SEED >= 50 AND SEED <= 59 AND NbCardValue8 >= 1
-                 THEN
-                 MOVE NULL TO CardToPick
-                 MOVE 08 TO CardToPick
-              ELSE IF SEED >= 60 AND SEED <= 69 AND NbCardValue7 >= 1
-                 THEN
-                 MOVE NULL TO CardToPick
-                 MOVE 07 TO CardToPick
-              ELSE IF SEED >= 70 AND SEED <= 79 AND NbCardValue4 >= 1
-                 THEN
-                 MOVE NULL TO CardToPick
-                 MOVE 04 TO CardToPick
-              ELSE IF SEED >= 80 AND SEED <= 89 AND NbCardValue11 >= 1
-                 THEN
-                 MOVE NULL TO CardToPick
-                 MOVE 11 TO CardToPick
-              ELSE IF SEED >= 90 AND SEED <= 99 AND NbCardValue2 >= 1
-                 THEN
-                 MOVE NULL TO CardToPick
-                 MOVE 02 TO CardToPick
-              ELSE 
-                 GO TO CardsCalculation
+              IF ShoeIndex >= ShoeTop THEN
+                 PERFORM BuildShoe
               END-IF.
+              ADD 1 TO ShoeIndex
+              MOVE CardShoe(ShoeIndex) TO CardToPick
               IF CardToPick = 02 AND NbCardValue2 >= 1 THEN
                  SUBTRACT 1 FROM NbCardValue2
               ELSE IF CardToPick = 03 AND NbCardValue3 >= 1 THEN
@@ -505,7 +764,21 @@
               DISPLAY 'Votre valeur actuelle est de : ' P1Value
               DISPLAY 'Pour tirer plus de carte entrez "1"'
               DISPLAY 'Pour ne pas tirer pas de carte entrez "0"'
+              IF P1Acted = 0 THEN
+                 DISPLAY 'Pour doubler la mise entrez "2"'
+              END-IF.
+              IF P1Acted = 0 AND P1Card1 = P1Card2 THEN
+                 DISPLAY 'Pour separer votre paire entrez "3"'
+              END-IF.
               ACCEPT UserResponse
+              IF UserResponse = 2 AND P1Acted = 0 THEN
+                 GO TO Player1DoubleDown
+              END-IF.
+              IF UserResponse = 3 AND P1Acted = 0 AND P1Split = 0
+                    AND P1Card1 = P1Card2 THEN
+                 GO TO Player1Split
+              END-IF.
+              MOVE 1 TO P1Acted
               IF UserResponse = 1 THEN
                  IF NbOfPlayerRemaining = 0 THEN
                     DISPLAY "Plus de joueur"
@@ -531,38 +804,114 @@
                        STOP RUN 
                     END-IF
                     DISPLAY "******************************************"
+                    IF P1Split = 1 THEN
+                       PERFORM Player1BTurn
+                    END-IF
                     IF P2State = 1 AND NbOfPlayer >= 2 THEN
                        PERFORM Player2Turn
-                       ELSE 
+                       ELSE
                           IF P3State = 1 AND NbOfPlayer >= 3 THEN
                              GO TO Player3Turn
-                             ELSE 
+                             ELSE
                                 IF P4State = 1 AND NbOfPlayer >= 4 THEN
                                    GO TO Player4Turn
-                                 ELSE 
+                                 ELSE
                                    GO TO DealerTurn
                                  END-IF
                            END-IF
                      END-IF
-                 END-IF 
+                 END-IF
                  GO TO Player1Turn
                ELSE IF UserResponse = 0 THEN
+                  IF P1Split = 1 THEN
+                     PERFORM Player1BTurn
+                  END-IF
                   IF P2State = 1 AND NbOfPlayer >= 2 THEN
                      PERFORM Player2Turn
-                     ELSE 
+                     ELSE
                         IF P3State = 1 AND NbOfPlayer >= 3 THEN
                            GO TO Player3Turn
-                           ELSE 
+                           ELSE
                            IF P4State = 1 AND NbOfPlayer >= 4 THEN
                               GO TO Player4Turn
-                              ELSE 
+                              ELSE
                                  GO TO DealerTurn
                            END-IF
                         END-IF
+                  END-IF
+                  GO TO Player1Turn
+               ELSE
+                  DISPLAY "Reponse invalide, recommencez"
                   GO TO Player1Turn
-               END-IF. 
+               END-IF.
                DISPLAY "                                              ".
 
+           Player1DoubleDown.
+              DISPLAY "Le joueur 1 double sa mise"
+              SUBTRACT BetOfP1 FROM BankRollOfP1
+              COMPUTE BetOfP1 = BetOfP1 * 2
+              DISPLAY "Nouvelle mise du joueur 1 : " BetOfP1
+              PERFORM CardsCalculation
+              COMPUTE P1Value = P1Value + CardToPick
+              DISPLAY "Valeur du joueur 1 apres double : " P1Value
+              IF P1Value > 21 THEN
+                 DISPLAY "Le joueur 1 perd"
+                 MOVE 0 TO P1State
+                 SUBTRACT 1 FROM NbOfPlayerRemaining
+                 IF NbOfPlayerRemaining = 0 THEN
+                    DISPLAY "Plus de joueur"
+                    STOP RUN
+                 END-IF
+              END-IF.
+              IF P1Split = 1 THEN
+                 PERFORM Player1BTurn
+              END-IF.
+              IF P2State = 1 AND NbOfPlayer >= 2 THEN
+                 GO TO Player2Turn
+              END-IF.
+              IF P3State = 1 AND NbOfPlayer >= 3 THEN
+                 GO TO Player3Turn
+              END-IF.
+              IF P4State = 1 AND NbOfPlayer >= 4 THEN
+                 GO TO Player4Turn
+              END-IF.
+              GO TO DealerTurn.
+
+           Player1Split.
+              DISPLAY "Le joueur 1 separe sa paire"
+              MOVE 1 TO P1Split
+              MOVE P1Card2 TO P1BValue
+              COMPUTE P1Value = P1Value - P1Card2
+              MOVE BetOfP1 TO BetOfP1B
+              SUBTRACT BetOfP1B FROM BankRollOfP1
+              MOVE 1 TO P1BState
+              PERFORM CardsCalculation
+              COMPUTE P1Value = P1Value + CardToPick
+              DISPLAY "Valeur de la main A du joueur 1 : " P1Value
+              PERFORM CardsCalculation
+              COMPUTE P1BValue = P1BValue + CardToPick
+              DISPLAY "Valeur de la main B du joueur 1 : " P1BValue
+              GO TO Player1Turn.
+
+           Player1BTurn.
+              DISPLAY "Tour de la main B (separee) du joueur 1"
+              DISPLAY 'Valeur actuelle de la main B : ' P1BValue
+              DISPLAY 'Pour tirer une carte entrez "1"'
+              DISPLAY 'Pour ne pas tirer de carte entrez "0"'
+              ACCEPT UserResponse
+              IF UserResponse = 1 THEN
+                 PERFORM CardsCalculation
+                 COMPUTE P1BValue = P1BValue + CardToPick
+                 DISPLAY "Valeur de la main B du joueur 1 : " P1BValue
+                 IF P1BValue > 21 THEN
+                    DISPLAY "La main B du joueur 1 perd"
+                    MOVE 0 TO P1BState
+                 END-IF
+                 IF P1BValue <= 21 THEN
+                    PERFORM Player1BTurn
+                 END-IF
+              END-IF.
+
            Player2Turn.
            IF NbOfPlayerRemaining = 0 THEN
               DISPLAY "Plus de joueur"
@@ -574,7 +923,21 @@
               DISPLAY "Votre valeur actuelle est de : " P2Value
               DISPLAY 'Pour tirer plus de carte entrez "1"'
               DISPLAY 'Pour ne plus tirer de carte entrez "0"'
+              IF P2Acted = 0 THEN
+                 DISPLAY 'Pour doubler la mise entrez "2"'
+              END-IF.
+              IF P2Acted = 0 AND P2Card1 = P2Card2 THEN
+                 DISPLAY 'Pour separer votre paire entrez "3"'
+              END-IF.
               ACCEPT UserResponse
+              IF UserResponse = 2 AND P2Acted = 0 THEN
+                 GO TO Player2DoubleDown
+              END-IF.
+              IF UserResponse = 3 AND P2Acted = 0 AND P2Split = 0
+                    AND P2Card1 = P2Card2 THEN
+                 GO TO Player2Split
+              END-IF.
+              MOVE 1 TO P2Acted
               IF UserResponse = 1 THEN
                  PERFORM CardsCalculation
                  COMPUTE P2Value = P2Value + CardToPick
@@ -591,11 +954,14 @@
                     SUBTRACT 1 FROM NbOfPlayerRemaining
                     IF NbOfPlayerRemaining = 0 THEN
                        DISPLAY "Plus de joueur"
-                       STOP RUN 
+                       STOP RUN
+                    END-IF
+                    IF P2Split = 1 THEN
+                       PERFORM Player2BTurn
                     END-IF
                     IF P3State = 1 AND NbOfPlayer >= 3 THEN
                        GO TO Player3Turn
-                       ELSE 
+                       ELSE
                           IF P4State = 1 AND NbOfPlayer >= 4 THEN
                              GO TO Player4Turn
                            ELSE
@@ -605,18 +971,88 @@
                   END-IF
               GO TO Player2Turn
               ELSE IF UserResponse = 0 THEN
+                    IF P2Split = 1 THEN
+                       PERFORM Player2BTurn
+                    END-IF
                     IF P3State = 1 AND NbOfPlayer >= 3 THEN
                        GO TO Player3Turn
-                       ELSE 
+                       ELSE
                           IF P4State = 1 AND NbOfPlayer >= 4 THEN
                              GO TO Player4Turn
                            ELSE
                              GO TO DealerTurn
                            END-IF
                      END-IF
+              ELSE
+                 DISPLAY "Reponse invalide, recommencez"
+                 GO TO Player2Turn
               END-IF.
               DISPLAY "                                               ".
-           Player3Turn. 
+
+           Player2DoubleDown.
+              DISPLAY "Le joueur 2 double sa mise"
+              SUBTRACT BetOfP2 FROM BankRollOfP2
+              COMPUTE BetOfP2 = BetOfP2 * 2
+              DISPLAY "Nouvelle mise du joueur 2 : " BetOfP2
+              PERFORM CardsCalculation
+              COMPUTE P2Value = P2Value + CardToPick
+              DISPLAY "Valeur du joueur 2 apres double : " P2Value
+              IF P2Value > 21 THEN
+                 DISPLAY "Le joueur 2 perd"
+                 MOVE 0 TO P2State
+                 SUBTRACT 1 FROM NbOfPlayerRemaining
+                 IF NbOfPlayerRemaining = 0 THEN
+                    DISPLAY "Plus de joueur"
+                    STOP RUN
+                 END-IF
+              END-IF.
+              IF P2Split = 1 THEN
+                 PERFORM Player2BTurn
+              END-IF.
+              IF P3State = 1 AND NbOfPlayer >= 3 THEN
+                 GO TO Player3Turn
+              END-IF.
+              IF P4State = 1 AND NbOfPlayer >= 4 THEN
+                 GO TO Player4Turn
+              END-IF.
+              GO TO DealerTurn.
+
+           Player2Split.
+              DISPLAY "Le joueur 2 separe sa paire"
+              MOVE 1 TO P2Split
+              MOVE P2Card2 TO P2BValue
+              COMPUTE P2Value = P2Value - P2Card2
+              MOVE BetOfP2 TO BetOfP2B
+              SUBTRACT BetOfP2B FROM BankRollOfP2
+              MOVE 1 TO P2BState
+              PERFORM CardsCalculation
+              COMPUTE P2Value = P2Value + CardToPick
+              DISPLAY "Valeur de la main A du joueur 2 : " P2Value
+              PERFORM CardsCalculation
+              COMPUTE P2BValue = P2BValue + CardToPick
+              DISPLAY "Valeur de la main B du joueur 2 : " P2BValue
+              GO TO Player2Turn.
+
+           Player2BTurn.
+              DISPLAY "Tour de la main B (separee) du joueur 2"
+              DISPLAY 'Valeur actuelle de la main B : ' P2BValue
+              DISPLAY 'Pour tirer une carte entrez "1"'
+              DISPLAY 'Pour ne pas tirer de carte entrez "0"'
+              ACCEPT UserResponse
+              IF UserResponse = 1 THEN
+                 PERFORM CardsCalculation
+                 COMPUTE P2BValue = P2BValue + CardToPick
+                 DISPLAY "Valeur de la main B du joueur 2 : " P2BValue
+                 IF P2BValue > 21 THEN
+                    DISPLAY "La main B du joueur 2 perd"
+                    MOVE 0 TO P2BState
+                 END-IF
+                 IF P2BValue <= 21 THEN
+                    PERFORM Player2BTurn
+                 END-IF
+              END-IF.
+
+           Player3Turn.
            IF NbOfPlayerRemaining = 0 THEN
               DISPLAY "Plus de joueur"
               STOP RUN 
@@ -627,7 +1063,21 @@
               DISPLAY "Votre valeur actuelle est de : " P3Value
               DISPLAY 'Pour tirer plus de carte entrez "1"'
               DISPLAY 'Pour ne pas tirer plus de carte entrez "0"'
+              IF P3Acted = 0 THEN
+                 DISPLAY 'Pour doubler la mise entrez "2"'
+              END-IF.
+              IF P3Acted = 0 AND P3Card1 = P3Card2 THEN
+                 DISPLAY 'Pour separer votre paire entrez "3"'
+              END-IF.
               ACCEPT UserResponse
+              IF UserResponse = 2 AND P3Acted = 0 THEN
+                 GO TO Player3DoubleDown
+              END-IF.
+              IF UserResponse = 3 AND P3Acted = 0 AND P3Split = 0
+                    AND P3Card1 = P3Card2 THEN
+                 GO TO Player3Split
+              END-IF.
+              MOVE 1 TO P3Acted
               IF UserResponse = 1 THEN
                  PERFORM CardsCalculation
                  COMPUTE P3Value = P3Value + CardToPick
@@ -645,21 +1095,91 @@
                     END-IF
                     DISPLAY "Le joueur 3 perd"
                     DISPLAY "                                          "
+                    IF P3Split = 1 THEN
+                       PERFORM Player3BTurn
+                    END-IF
                     IF P4State = 1 AND NbOfPlayer >= 4 THEN
                        GO TO Player4Turn
-                    ELSE 
+                    ELSE
                        GO TO DealerTurn
                     END-IF
                  END-IF
                GO TO Player3Turn
                ELSE IF UserResponse = 0 THEN
-                 IF P4State = 1 AND NbOfPlayer >= 4 THEN  
+                 IF P3Split = 1 THEN
+                    PERFORM Player3BTurn
+                 END-IF
+                 IF P4State = 1 AND NbOfPlayer >= 4 THEN
                     GO TO Player4Turn
-                    ELSE 
+                    ELSE
                        GO TO DealerTurn
                  END-IF
+              ELSE
+                 DISPLAY "Reponse invalide, recommencez"
+                 GO TO Player3Turn
               END-IF.
               DISPLAY "                                               ".
+
+           Player3DoubleDown.
+              DISPLAY "Le joueur 3 double sa mise"
+              SUBTRACT BetOfP3 FROM BankRollOfP3
+              COMPUTE BetOfP3 = BetOfP3 * 2
+              DISPLAY "Nouvelle mise du joueur 3 : " BetOfP3
+              PERFORM CardsCalculation
+              COMPUTE P3Value = P3Value + CardToPick
+              DISPLAY "Valeur du joueur 3 apres double : " P3Value
+              IF P3Value > 21 THEN
+                 DISPLAY "Le joueur 3 perd"
+                 MOVE 0 TO P3State
+                 SUBTRACT 1 FROM NbOfPlayerRemaining
+                 IF NbOfPlayerRemaining = 0 THEN
+                    DISPLAY "Plus de joueur"
+                    STOP RUN
+                 END-IF
+              END-IF.
+              IF P3Split = 1 THEN
+                 PERFORM Player3BTurn
+              END-IF.
+              IF P4State = 1 AND NbOfPlayer >= 4 THEN
+                 GO TO Player4Turn
+              END-IF.
+              GO TO DealerTurn.
+
+           Player3Split.
+              DISPLAY "Le joueur 3 separe sa paire"
+              MOVE 1 TO P3Split
+              MOVE P3Card2 TO P3BValue
+              COMPUTE P3Value = P3Value - P3Card2
+              MOVE BetOfP3 TO BetOfP3B
+              SUBTRACT BetOfP3B FROM BankRollOfP3
+              MOVE 1 TO P3BState
+              PERFORM CardsCalculation
+              COMPUTE P3Value = P3Value + CardToPick
+              DISPLAY "Valeur de la main A du joueur 3 : " P3Value
+              PERFORM CardsCalculation
+              COMPUTE P3BValue = P3BValue + CardToPick
+              DISPLAY "Valeur de la main B du joueur 3 : " P3BValue
+              GO TO Player3Turn.
+
+           Player3BTurn.
+              DISPLAY "Tour de la main B (separee) du joueur 3"
+              DISPLAY 'Valeur actuelle de la main B : ' P3BValue
+              DISPLAY 'Pour tirer une carte entrez "1"'
+              DISPLAY 'Pour ne pas tirer de carte entrez "0"'
+              ACCEPT UserResponse
+              IF UserResponse = 1 THEN
+                 PERFORM CardsCalculation
+                 COMPUTE P3BValue = P3BValue + CardToPick
+                 DISPLAY "Valeur de la main B du joueur 3 : " P3BValue
+                 IF P3BValue > 21 THEN
+                    DISPLAY "La main B du joueur 3 perd"
+                    MOVE 0 TO P3BState
+                 END-IF
+                 IF P3BValue <= 21 THEN
+                    PERFORM Player3BTurn
+                 END-IF
+              END-IF.
+
            Player4Turn.
            IF NbOfPlayerRemaining = 0 THEN
               DISPLAY "Plus de joueur"
@@ -671,7 +1191,21 @@
               DISPLAY "Votre valeur actuelle est de : " P4Value
               DISPLAY 'Pour tirer plus de carte entrez "1"'
               DISPLAY 'Pour ne pas tirer plus de carte entrez "0"'
+              IF P4Acted = 0 THEN
+                 DISPLAY 'Pour doubler la mise entrez "2"'
+              END-IF.
+              IF P4Acted = 0 AND P4Card1 = P4Card2 THEN
+                 DISPLAY 'Pour separer votre paire entrez "3"'
+              END-IF.
               ACCEPT UserResponse
+              IF UserResponse = 2 AND P4Acted = 0 THEN
+                 GO TO Player4DoubleDown
+              END-IF.
+              IF UserResponse = 3 AND P4Acted = 0 AND P4Split = 0
+                    AND P4Card1 = P4Card2 THEN
+                 GO TO Player4Split
+              END-IF.
+              MOVE 1 TO P4Acted
               IF UserResponse = 1 THEN
                  PERFORM CardsCalculation
                  COMPUTE P4Value = P4Value + CardToPick
@@ -685,13 +1219,79 @@
                     SUBTRACT 1 FROM NbOfPlayerRemaining
                     IF NbOfPlayerRemaining = 0 THEN
                        DISPLAY "Plus de joueur"
-                       STOP RUN 
+                       STOP RUN
+                    END-IF
+                    IF P4Split = 1 THEN
+                       PERFORM Player4BTurn
                     END-IF
                     GO TO DealerTurn
                  END-IF
               GO TO Player4Turn
               ELSE IF UserResponse = 0 THEN
+                 IF P4Split = 1 THEN
+                    PERFORM Player4BTurn
+                 END-IF
                  GO TO DealerTurn
+              ELSE
+                 DISPLAY "Reponse invalide, recommencez"
+                 GO TO Player4Turn
+              END-IF.
+
+           Player4DoubleDown.
+              DISPLAY "Le joueur 4 double sa mise"
+              SUBTRACT BetOfP4 FROM BankRollOfP4
+              COMPUTE BetOfP4 = BetOfP4 * 2
+              DISPLAY "Nouvelle mise du joueur 4 : " BetOfP4
+              PERFORM CardsCalculation
+              COMPUTE P4Value = P4Value + CardToPick
+              DISPLAY "Valeur du joueur 4 apres double : " P4Value
+              IF P4Value > 21 THEN
+                 DISPLAY "Le joueur 4 perd"
+                 MOVE 0 TO P4State
+                 SUBTRACT 1 FROM NbOfPlayerRemaining
+                 IF NbOfPlayerRemaining = 0 THEN
+                    DISPLAY "Plus de joueur"
+                    STOP RUN
+                 END-IF
+              END-IF.
+              IF P4Split = 1 THEN
+                 PERFORM Player4BTurn
+              END-IF.
+              GO TO DealerTurn.
+
+           Player4Split.
+              DISPLAY "Le joueur 4 separe sa paire"
+              MOVE 1 TO P4Split
+              MOVE P4Card2 TO P4BValue
+              COMPUTE P4Value = P4Value - P4Card2
+              MOVE BetOfP4 TO BetOfP4B
+              SUBTRACT BetOfP4B FROM BankRollOfP4
+              MOVE 1 TO P4BState
+              PERFORM CardsCalculation
+              COMPUTE P4Value = P4Value + CardToPick
+              DISPLAY "Valeur de la main A du joueur 4 : " P4Value
+              PERFORM CardsCalculation
+              COMPUTE P4BValue = P4BValue + CardToPick
+              DISPLAY "Valeur de la main B du joueur 4 : " P4BValue
+              GO TO Player4Turn.
+
+           Player4BTurn.
+              DISPLAY "Tour de la main B (separee) du joueur 4"
+              DISPLAY 'Valeur actuelle de la main B : ' P4BValue
+              DISPLAY 'Pour tirer une carte entrez "1"'
+              DISPLAY 'Pour ne pas tirer de carte entrez "0"'
+              ACCEPT UserResponse
+              IF UserResponse = 1 THEN
+                 PERFORM CardsCalculation
+                 COMPUTE P4BValue = P4BValue + CardToPick
+                 DISPLAY "Valeur de la main B du joueur 4 : " P4BValue
+                 IF P4BValue > 21 THEN
+                    DISPLAY "La main B du joueur 4 perd"
+                    MOVE 0 TO P4BState
+                 END-IF
+                 IF P4BValue <= 21 THEN
+                    PERFORM Player4BTurn
+                 END-IF
               END-IF.
 
            DealerTurn.
@@ -718,36 +1318,56 @@
               IF DealerValue > 21 THEN
                  DISPLAY "Le croupier perd"
                  IF NbOfPlayer >= 1 THEN
-                    DISPLAY "Le joueur 1 fait * 2 sur sa mise"
-                    COMPUTE BetOfP1 = BetOfP1 * 2
-                    DISPLAY "Mise récuperer par le joueur 1"
-                    DISPLAY "******************************************"
-                    DISPLAY BetOfP1
-                    DISPLAY "******************************************"
+                    IF P1Value > 21 THEN
+                       DISPLAY "Le joueur 1 perd sa mise"
+                    ELSE
+                       DISPLAY "Le joueur 1 fait * 2 sur sa mise"
+                       COMPUTE BetOfP1 = BetOfP1 * 2
+                       MOVE 1 TO P1Win
+                       DISPLAY "Mise récuperer par le joueur 1"
+                       DISPLAY "***************************************"
+                       DISPLAY BetOfP1
+                       DISPLAY "***************************************"
+                    END-IF
                  END-IF
                  IF NbOfPlayer >= 2 THEN
-                    DISPLAY "Le joueur 2 fait * 2 sur sa mise"
-                    COMPUTE BetOfP2 = BetOfP2 * 2
-                    DISPLAY "Mise récuperer par le joueur 2"
-                    DISPLAY "******************************************"
-                    DISPLAY BetOfP2
-                    DISPLAY "******************************************"
+                    IF P2Value > 21 THEN
+                       DISPLAY "Le joueur 2 perd sa mise"
+                    ELSE
+                       DISPLAY "Le joueur 2 fait * 2 sur sa mise"
+                       COMPUTE BetOfP2 = BetOfP2 * 2
+                       MOVE 1 TO P2Win
+                       DISPLAY "Mise récuperer par le joueur 2"
+                       DISPLAY "***************************************"
+                       DISPLAY BetOfP2
+                       DISPLAY "***************************************"
+                    END-IF
                  END-IF
                  IF NbOfPlayer >= 3 THEN
-                    DISPLAY "Le joueur 3 fait * 2 sur sa mise"
-                    COMPUTE BetOfP3 = BetOfP3 * 2
-                    DISPLAY "Mise récuperer par le joueur 3"
-                    DISPLAY "******************************************"
-                    DISPLAY BetOfP3
-                    DISPLAY "******************************************"
+                    IF P3Value > 21 THEN
+                       DISPLAY "Le joueur 3 perd sa mise"
+                    ELSE
+                       DISPLAY "Le joueur 3 fait * 2 sur sa mise"
+                       COMPUTE BetOfP3 = BetOfP3 * 2
+                       MOVE 1 TO P3Win
+                       DISPLAY "Mise récuperer par le joueur 3"
+                       DISPLAY "***************************************"
+                       DISPLAY BetOfP3
+                       DISPLAY "***************************************"
+                    END-IF
                  END-IF
                  IF NbOfPlayer >= 4 THEN
-                    DISPLAY "Le joueur 4 fait * 2 sur sa mise"
-                    COMPUTE BetOfP4 = BetOfP4 * 2
-                    DISPLAY "Mise récuperer par le joueur 4"
-                    DISPLAY "******************************************"
-                    DISPLAY BetOfP1
-                    DISPLAY "******************************************"
+                    IF P4Value > 21 THEN
+                       DISPLAY "Le joueur 4 perd sa mise"
+                    ELSE
+                       DISPLAY "Le joueur 4 fait * 2 sur sa mise"
+                       COMPUTE BetOfP4 = BetOfP4 * 2
+                       MOVE 1 TO P4Win
+                       DISPLAY "Mise récuperer par le joueur 4"
+                       DISPLAY "***************************************"
+                       DISPLAY BetOfP4
+                       DISPLAY "***************************************"
+                    END-IF
                  END-IF
               ELSE IF DealerValue <= 21 THEN
                  IF NbOfPlayer >= 1 THEN
@@ -759,10 +1379,11 @@
                        DISPLAY "Le joueur 1 perd face au croupier"
                        DISPLAY "Le joueur 1 perd sa mise"
                        DISPLAY P1Value " VS " DealerValue
-                    ELSE 
+                    ELSE
                        DISPLAY "Le joueur 1 gagne face au croupier"
                        DISPLAY "Le joueur 1 fait * 2 sur sa mise"
                        COMPUTE BetOfP1 = BetOfP1 * 2
+                       MOVE 1 TO P1Win
                        DISPLAY "Mise récuperer par le joueur 1"
                        DISPLAY "***************************************"
                        DISPLAY BetOfP1
@@ -780,10 +1401,11 @@
                        DISPLAY "Le joueur 2 perd face au croupier"
                        DISPLAY "Le joueur 2 perd sa mise"
                        DISPLAY P2Value " VS " DealerValue
-                    ElSE 
+                    ElSE
                        DISPLAY "Le joueur 2 gagne face au croupier"
                        DISPLAY "Le joueur 2 fait * 2 sur sa mise"
                        COMPUTE BetOfP2 = BetOfP2 * 2
+                       MOVE 1 TO P2Win
                        DISPLAY "Mise récuperer par le joueur 2"
                        DISPLAY "***************************************"
                        DISPLAY BetOfP2
@@ -801,10 +1423,11 @@
                        DISPLAY "Le joueur 3 perd face au croupier"
                        DISPLAY "Le joueur 3 perd sa mise"
                        DISPLAY P3Value " VS " DealerValue
-                    ELSE 
+                    ELSE
                        DISPLAY "Le joueur 3 gagne face au croupier"
                        DISPLAY "Le joueur 3 fait * 2 sur sa mise"
                        COMPUTE BetOfP3 = BetOfP3 * 2
+                       MOVE 1 TO P3Win
                        DISPLAY "Mise récuperer par le joueur 3"
                        DISPLAY "***************************************"
                        DISPLAY BetOfP3
@@ -822,10 +1445,11 @@
                        DISPLAY "Le joueur 4 perd face au croupier"
                        DISPLAY "Le joueur 4 perd sa mise"
                        DISPLAY P4Value " VS " DealerValue
-                    ELSE 
+                    ELSE
                        DISPLAY "Le joueur 4 gagne face au croupier"
                        DISPLAY "Le joueur 4 fait * 2 sur sa mise"
                        COMPUTE BetOfP4 = BetOfP4 * 2
+                       MOVE 1 TO P4Win
                        DISPLAY "Mise récuperer par le joueur 4"
                        DISPLAY "***************************************"
                        DISPLAY BetOfP4
@@ -834,4 +1458,255 @@
                     END-IF
                  END-IF
               END-IF.
+              PERFORM SettleSplitHands.
+           SettleSplitHands.
+              IF P1Split = 1 THEN
+                 IF P1BState = 0 THEN
+                    DISPLAY "La main B du joueur 1 perd sa mise"
+                 ELSE IF DealerValue > 21 OR P1BValue > DealerValue THEN
+                    DISPLAY "La main B du joueur 1 gagne"
+                    COMPUTE BetOfP1B = BetOfP1B * 2
+                    MOVE 1 TO P1BWin
+                    DISPLAY "Mise recuperee main B joueur 1 : "
+                       BetOfP1B
+                 ELSE
+                    DISPLAY "La main B du joueur 1 perd"
+                 END-IF
+              END-IF.
+              IF P2Split = 1 THEN
+                 IF P2BState = 0 THEN
+                    DISPLAY "La main B du joueur 2 perd sa mise"
+                 ELSE IF DealerValue > 21 OR P2BValue > DealerValue THEN
+                    DISPLAY "La main B du joueur 2 gagne"
+                    COMPUTE BetOfP2B = BetOfP2B * 2
+                    MOVE 1 TO P2BWin
+                    DISPLAY "Mise recuperee main B joueur 2 : "
+                       BetOfP2B
+                 ELSE
+                    DISPLAY "La main B du joueur 2 perd"
+                 END-IF
+              END-IF.
+              IF P3Split = 1 THEN
+                 IF P3BState = 0 THEN
+                    DISPLAY "La main B du joueur 3 perd sa mise"
+                 ELSE IF DealerValue > 21 OR P3BValue > DealerValue THEN
+                    DISPLAY "La main B du joueur 3 gagne"
+                    COMPUTE BetOfP3B = BetOfP3B * 2
+                    MOVE 1 TO P3BWin
+                    DISPLAY "Mise recuperee main B joueur 3 : "
+                       BetOfP3B
+                 ELSE
+                    DISPLAY "La main B du joueur 3 perd"
+                 END-IF
+              END-IF.
+              IF P4Split = 1 THEN
+                 IF P4BState = 0 THEN
+                    DISPLAY "La main B du joueur 4 perd sa mise"
+                 ELSE IF DealerValue > 21 OR P4BValue > DealerValue THEN
+                    DISPLAY "La main B du joueur 4 gagne"
+                    COMPUTE BetOfP4B = BetOfP4B * 2
+                    MOVE 1 TO P4BWin
+                    DISPLAY "Mise recuperee main B joueur 4 : "
+                       BetOfP4B
+                 ELSE
+                    DISPLAY "La main B du joueur 4 perd"
+                 END-IF
+              END-IF.
+              IF P1Win = 1 THEN
+                 ADD BetOfP1 TO BankRollOfP1
+              END-IF.
+              IF P1Split = 1 AND P1BWin = 1 THEN
+                 ADD BetOfP1B TO BankRollOfP1
+              END-IF.
+              IF P2Win = 1 THEN
+                 ADD BetOfP2 TO BankRollOfP2
+              END-IF.
+              IF P2Split = 1 AND P2BWin = 1 THEN
+                 ADD BetOfP2B TO BankRollOfP2
+              END-IF.
+              IF P3Win = 1 THEN
+                 ADD BetOfP3 TO BankRollOfP3
+              END-IF.
+              IF P3Split = 1 AND P3BWin = 1 THEN
+                 ADD BetOfP3B TO BankRollOfP3
+              END-IF.
+              IF P4Win = 1 THEN
+                 ADD BetOfP4 TO BankRollOfP4
+              END-IF.
+              IF P4Split = 1 AND P4BWin = 1 THEN
+                 ADD BetOfP4B TO BankRollOfP4
+              END-IF.
+              MOVE 0 TO RoundStage
+              PERFORM SaveRoundState.
+           LoadBankroll.
+              OPEN INPUT BANKROLL-FILE
+              IF BANKROLL-FILE-STATUS = "00" THEN
+                 READ BANKROLL-FILE
+                    AT END
+                       CONTINUE
+                    NOT AT END
+                       MOVE BANKROLL-P1 TO BankRollOfP1
+                       MOVE BANKROLL-P2 TO BankRollOfP2
+                       MOVE BANKROLL-P3 TO BankRollOfP3
+                       MOVE BANKROLL-P4 TO BankRollOfP4
+                 END-READ
+                 CLOSE BANKROLL-FILE
+              END-IF.
+           SaveBankroll.
+              MOVE BankRollOfP1 TO BANKROLL-P1
+              MOVE BankRollOfP2 TO BANKROLL-P2
+              MOVE BankRollOfP3 TO BANKROLL-P3
+              MOVE BankRollOfP4 TO BANKROLL-P4
+              OPEN OUTPUT BANKROLL-FILE
+              WRITE BANKROLL-RECORD
+              CLOSE BANKROLL-FILE.
+           LoadRoundState.
+              OPEN INPUT ROUND-FILE
+              IF ROUND-FILE-STATUS = "00" THEN
+                 READ ROUND-FILE
+                    AT END
+                       CONTINUE
+                    NOT AT END
+                       MOVE ROUND-STAGE TO RoundStage
+                       MOVE ROUND-NBOFPLAYER TO NbOfPlayer
+                       MOVE ROUND-NBOFPLAYERREM
+                          TO NbOfPlayerRemaining
+                       MOVE ROUND-DEALERVALUE TO DealerValue
+                       MOVE ROUND-P1VALUE TO P1Value
+                       MOVE ROUND-P1STATE TO P1State
+                       MOVE ROUND-P1CARD1 TO P1Card1
+                       MOVE ROUND-P1CARD2 TO P1Card2
+                       MOVE ROUND-P1ACTED TO P1Acted
+                       MOVE ROUND-P1SPLIT TO P1Split
+                       MOVE ROUND-P1BVALUE TO P1BValue
+                       MOVE ROUND-P1BSTATE TO P1BState
+                       MOVE ROUND-BETOFP1 TO BetOfP1
+                       MOVE ROUND-BETOFP1B TO BetOfP1B
+                       MOVE ROUND-INSUROFP1 TO InsuranceOfP1
+                       MOVE ROUND-BJOFP1 TO BJOfP1
+                       MOVE ROUND-P2VALUE TO P2Value
+                       MOVE ROUND-P2STATE TO P2State
+                       MOVE ROUND-P2CARD1 TO P2Card1
+                       MOVE ROUND-P2CARD2 TO P2Card2
+                       MOVE ROUND-P2ACTED TO P2Acted
+                       MOVE ROUND-P2SPLIT TO P2Split
+                       MOVE ROUND-P2BVALUE TO P2BValue
+                       MOVE ROUND-P2BSTATE TO P2BState
+                       MOVE ROUND-BETOFP2 TO BetOfP2
+                       MOVE ROUND-BETOFP2B TO BetOfP2B
+                       MOVE ROUND-INSUROFP2 TO InsuranceOfP2
+                       MOVE ROUND-BJOFP2 TO BJOfP2
+                       MOVE ROUND-P3VALUE TO P3Value
+                       MOVE ROUND-P3STATE TO P3State
+                       MOVE ROUND-P3CARD1 TO P3Card1
+                       MOVE ROUND-P3CARD2 TO P3Card2
+                       MOVE ROUND-P3ACTED TO P3Acted
+                       MOVE ROUND-P3SPLIT TO P3Split
+                       MOVE ROUND-P3BVALUE TO P3BValue
+                       MOVE ROUND-P3BSTATE TO P3BState
+                       MOVE ROUND-BETOFP3 TO BetOfP3
+                       MOVE ROUND-BETOFP3B TO BetOfP3B
+                       MOVE ROUND-INSUROFP3 TO InsuranceOfP3
+                       MOVE ROUND-BJOFP3 TO BJOfP3
+                       MOVE ROUND-P4VALUE TO P4Value
+                       MOVE ROUND-P4STATE TO P4State
+                       MOVE ROUND-P4CARD1 TO P4Card1
+                       MOVE ROUND-P4CARD2 TO P4Card2
+                       MOVE ROUND-P4ACTED TO P4Acted
+                       MOVE ROUND-P4SPLIT TO P4Split
+                       MOVE ROUND-P4BVALUE TO P4BValue
+                       MOVE ROUND-P4BSTATE TO P4BState
+                       MOVE ROUND-BETOFP4 TO BetOfP4
+                       MOVE ROUND-BETOFP4B TO BetOfP4B
+                       MOVE ROUND-INSUROFP4 TO InsuranceOfP4
+                       MOVE ROUND-BJOFP4 TO BJOfP4
+                       MOVE ROUND-NBCARDVALUE2 TO NbCardValue2
+                       MOVE ROUND-NBCARDVALUE3 TO NbCardValue3
+                       MOVE ROUND-NBCARDVALUE4 TO NbCardValue4
+                       MOVE ROUND-NBCARDVALUE5 TO NbCardValue5
+                       MOVE ROUND-NBCARDVALUE6 TO NbCardValue6
+                       MOVE ROUND-NBCARDVALUE7 TO NbCardValue7
+                       MOVE ROUND-NBCARDVALUE8 TO NbCardValue8
+                       MOVE ROUND-NBCARDVALUE9 TO NbCardValue9
+                       MOVE ROUND-NBCARDVALUE10 TO NbCardValue10
+                       MOVE ROUND-NBCARDVALUE11 TO NbCardValue11
+                       MOVE ROUND-SEED TO SEED
+                       MOVE ROUND-SHOETOP TO ShoeTop
+                       MOVE ROUND-SHOEINDEX TO ShoeIndex
+                       MOVE ROUND-CARDSHOE TO CardShoe
+                 END-READ
+                 CLOSE ROUND-FILE
+              END-IF.
+           SaveRoundState.
+              PERFORM SaveBankroll
+              MOVE RoundStage TO ROUND-STAGE
+              MOVE NbOfPlayer TO ROUND-NBOFPLAYER
+              MOVE NbOfPlayerRemaining TO ROUND-NBOFPLAYERREM
+              MOVE DealerValue TO ROUND-DEALERVALUE
+              MOVE P1Value TO ROUND-P1VALUE
+              MOVE P1State TO ROUND-P1STATE
+              MOVE P1Card1 TO ROUND-P1CARD1
+              MOVE P1Card2 TO ROUND-P1CARD2
+              MOVE P1Acted TO ROUND-P1ACTED
+              MOVE P1Split TO ROUND-P1SPLIT
+              MOVE P1BValue TO ROUND-P1BVALUE
+              MOVE P1BState TO ROUND-P1BSTATE
+              MOVE BetOfP1 TO ROUND-BETOFP1
+              MOVE BetOfP1B TO ROUND-BETOFP1B
+              MOVE InsuranceOfP1 TO ROUND-INSUROFP1
+              MOVE BJOfP1 TO ROUND-BJOFP1
+              MOVE P2Value TO ROUND-P2VALUE
+              MOVE P2State TO ROUND-P2STATE
+              MOVE P2Card1 TO ROUND-P2CARD1
+              MOVE P2Card2 TO ROUND-P2CARD2
+              MOVE P2Acted TO ROUND-P2ACTED
+              MOVE P2Split TO ROUND-P2SPLIT
+              MOVE P2BValue TO ROUND-P2BVALUE
+              MOVE P2BState TO ROUND-P2BSTATE
+              MOVE BetOfP2 TO ROUND-BETOFP2
+              MOVE BetOfP2B TO ROUND-BETOFP2B
+              MOVE InsuranceOfP2 TO ROUND-INSUROFP2
+              MOVE BJOfP2 TO ROUND-BJOFP2
+              MOVE P3Value TO ROUND-P3VALUE
+              MOVE P3State TO ROUND-P3STATE
+              MOVE P3Card1 TO ROUND-P3CARD1
+              MOVE P3Card2 TO ROUND-P3CARD2
+              MOVE P3Acted TO ROUND-P3ACTED
+              MOVE P3Split TO ROUND-P3SPLIT
+              MOVE P3BValue TO ROUND-P3BVALUE
+              MOVE P3BState TO ROUND-P3BSTATE
+              MOVE BetOfP3 TO ROUND-BETOFP3
+              MOVE BetOfP3B TO ROUND-BETOFP3B
+              MOVE InsuranceOfP3 TO ROUND-INSUROFP3
+              MOVE BJOfP3 TO ROUND-BJOFP3
+              MOVE P4Value TO ROUND-P4VALUE
+              MOVE P4State TO ROUND-P4STATE
+              MOVE P4Card1 TO ROUND-P4CARD1
+              MOVE P4Card2 TO ROUND-P4CARD2
+              MOVE P4Acted TO ROUND-P4ACTED
+              MOVE P4Split TO ROUND-P4SPLIT
+              MOVE P4BValue TO ROUND-P4BVALUE
+              MOVE P4BState TO ROUND-P4BSTATE
+              MOVE BetOfP4 TO ROUND-BETOFP4
+              MOVE BetOfP4B TO ROUND-BETOFP4B
+              MOVE InsuranceOfP4 TO ROUND-INSUROFP4
+              MOVE BJOfP4 TO ROUND-BJOFP4
+              MOVE NbCardValue2 TO ROUND-NBCARDVALUE2
+              MOVE NbCardValue3 TO ROUND-NBCARDVALUE3
+              MOVE NbCardValue4 TO ROUND-NBCARDVALUE4
+              MOVE NbCardValue5 TO ROUND-NBCARDVALUE5
+              MOVE NbCardValue6 TO ROUND-NBCARDVALUE6
+              MOVE NbCardValue7 TO ROUND-NBCARDVALUE7
+              MOVE NbCardValue8 TO ROUND-NBCARDVALUE8
+              MOVE NbCardValue9 TO ROUND-NBCARDVALUE9
+              MOVE NbCardValue10 TO ROUND-NBCARDVALUE10
+              MOVE NbCardValue11 TO ROUND-NBCARDVALUE11
+              MOVE SEED TO ROUND-SEED
+              MOVE ShoeTop TO ROUND-SHOETOP
+              MOVE ShoeIndex TO ROUND-SHOEINDEX
+              MOVE CardShoe TO ROUND-CARDSHOE
+              OPEN OUTPUT ROUND-FILE
+              WRITE ROUND-RECORD
+              CLOSE ROUND-FILE.
+       COPY "RANDOM-SEED-DERIVE.cpy".
          end program V2.
