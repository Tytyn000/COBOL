@@ -2,32 +2,153 @@
 
        environment division.
        configuration section.
+       input-output section.
+       file-control.
+           SELECT PASSWORD-BATCH-FILE ASSIGN TO "PASSWORD-BATCH.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS PASSWORD-BATCH-STATUS.
 
        data division.
+       file section.
+       FD PASSWORD-BATCH-FILE.
+       01 PASSWORD-BATCH-RECORD PIC X(40).
+
        working-storage section.
        01 Seed PIC 9(10).
-       01 Resulat PIC X(10) VALUE NULL.
+       01 Resulat PIC X(10) VALUE SPACES.
        01 NbOfLetters PIC 9(10).
        01 NbOfLettersCreated PIC 9(10).
+       01 PASSWORD-BATCH-STATUS PIC X(2) VALUE SPACES.
+
+       01 ModeResponse PIC X(10) VALUE SPACES.
+       01 BatchCount PIC 9(2) VALUE 0.
+       01 BatchIndex PIC 9(2) VALUE 0.
+       01 AutoSeedFlag PIC X(1) VALUE "N".
+           88 UseAutoSeed VALUE "Y".
+
+       01 BuildCompleteFlag PIC X(1) VALUE "N".
+           88 BuildComplete VALUE "Y".
+
+       *>Contrôle de complexité du mot de passe genere
+       01 ComplexityOkFlag PIC X(1) VALUE "N".
+           88 ComplexityIsOk VALUE "Y".
+       01 ComplexityAttempt PIC 9(2) VALUE 0.
+       01 HasLetterFlag PIC X(1) VALUE "N".
+           88 ResultHasLetter VALUE "Y".
+       01 HasDigitFlag PIC X(1) VALUE "N".
+           88 ResultHasDigit VALUE "Y".
+       01 HasSymbolFlag PIC X(1) VALUE "N".
+           88 ResultHasSymbol VALUE "Y".
+       01 CheckCharIdx PIC 9(2).
+       01 CheckChar PIC X(1).
+
+       *>Seed generee automatiquement pour le mode lot
+       01 SEED-STAMP.
+           05 STAMP-YEAR PIC 9999.
+           05 STAMP-MONTH PIC 99.
+           05 STAMP-DAY PIC 99.
+           05 STAMP-HOUR PIC 99.
+           05 STAMP-MINUTE PIC 99.
+           05 STAMP-SECOND PIC 99.
+           05 STAMP-HUNDREDTHS PIC 99.
        linkage section.
 
        procedure division.
+           DISPLAY "RandomGenerator v1.0 (build 2026-08-09)".
        *> (1:2) le 1 est la position du chiffres dans la variable
-           DISPLAY "Entrez une Seed à 10 chiffres ex : 0123456789"
-           DISPLAY "Une Seed non complète sera aussi prise en compte"
-           ACCEPT SEED
-           DISPLAY "La Seed actuelle est : "Seed
+           DISPLAY "Pour lancer l'auto-test ecrivez Test, sinon ENTER"
+           ACCEPT ModeResponse
+           IF ModeResponse = "Test" THEN
+               PERFORM SelfTest
+               STOP RUN
+           END-IF.
+           DISPLAY "Nombre de mots de passe a generer (0 ou 1 = un)"
+           ACCEPT BatchCount
            DISPLAY "Nombre de caractère à créer max 10"
            ACCEPT NbOfLetters
-           IF NbOfLetters > 10 
+           IF NbOfLetters > 10
                DISPLAY "Chiffre trop haut"
                STOP RUN
            ELSE IF NbOfLetters <= 0 THEN
                DISPLAY "Chiffre trop bas"
                STOP RUN
            END-IF.
-           DISPLAY "Génération en cours"
-           IF Seed (1:1) = "0" THEN
+           IF BatchCount <= 1 THEN
+               MOVE "N" TO AutoSeedFlag
+               PERFORM GenerateOnePassword
+           ELSE
+               MOVE "Y" TO AutoSeedFlag
+               OPEN OUTPUT PASSWORD-BATCH-FILE
+               PERFORM GenerateOnePassword
+                  VARYING BatchIndex FROM 1 BY 1
+                  UNTIL BatchIndex > BatchCount
+               CLOSE PASSWORD-BATCH-FILE
+           END-IF.
+           STOP RUN.
+
+       GenerateOnePassword.
+           MOVE "N" TO ComplexityOkFlag.
+           MOVE 0 TO ComplexityAttempt.
+           PERFORM PromptAndBuildResulat
+              UNTIL ComplexityIsOk OR ComplexityAttempt > 20.
+           DISPLAY "Calcul terminé : " Resulat (1:NbOfLettersCreated).
+           IF BatchCount > 1 THEN
+               PERFORM WriteBatchRecord
+           END-IF.
+       PromptAndBuildResulat.
+           ADD 1 TO ComplexityAttempt.
+           IF UseAutoSeed THEN
+               PERFORM GenerateAutoSeed
+           ELSE
+               DISPLAY "Entrez une Seed à 10 chiffres ex : 0123456789"
+               DISPLAY "Une Seed incomplète sera aussi prise en compte"
+               ACCEPT Seed
+           END-IF.
+           DISPLAY "La Seed actuelle est : " Seed.
+           DISPLAY "Génération en cours".
+           PERFORM BuildResulat.
+           PERFORM CheckComplexity.
+           IF NOT ComplexityIsOk THEN
+               DISPLAY "Mot de passe trop simple, nouvelle Seed requise"
+           END-IF.
+       GenerateAutoSeed.
+           MOVE FUNCTION CURRENT-DATE TO SEED-STAMP.
+           COMPUTE Seed = (STAMP-MONTH * 100000000)
+              + (STAMP-DAY * 1000000) + (STAMP-HOUR * 10000)
+              + (STAMP-MINUTE * 100) + STAMP-SECOND
+              + BatchIndex + ComplexityAttempt.
+       WriteBatchRecord.
+           MOVE SPACES TO PASSWORD-BATCH-RECORD.
+           STRING "SEED=" Seed " MDP=" Resulat (1:NbOfLettersCreated)
+              DELIMITED BY SIZE INTO PASSWORD-BATCH-RECORD
+           END-STRING.
+           WRITE PASSWORD-BATCH-RECORD.
+       CheckComplexity.
+           MOVE "N" TO HasLetterFlag.
+           MOVE "N" TO HasDigitFlag.
+           MOVE "N" TO HasSymbolFlag.
+           PERFORM VARYING CheckCharIdx FROM 1 BY 1
+              UNTIL CheckCharIdx > NbOfLettersCreated
+              MOVE Resulat (CheckCharIdx:1) TO CheckChar
+              IF (CheckChar >= "A" AND CheckChar <= "Z")
+                    OR (CheckChar >= "a" AND CheckChar <= "z") THEN
+                 SET ResultHasLetter TO TRUE
+              ELSE IF CheckChar >= "0" AND CheckChar <= "9" THEN
+                 SET ResultHasDigit TO TRUE
+              ELSE
+                 SET ResultHasSymbol TO TRUE
+              END-IF
+           END-PERFORM.
+           IF ResultHasLetter AND ResultHasDigit
+                 AND ResultHasSymbol THEN
+              SET ComplexityIsOk TO TRUE
+           ELSE
+              MOVE "N" TO ComplexityOkFlag
+           END-IF.
+       BuildResulat.
+           MOVE 0 TO NbOfLettersCreated.
+           MOVE "N" TO BuildCompleteFlag.
+           IF SEED (1:1) = "0" THEN
                MOVE "p" TO Resulat (1:1)
            ELSE IF SEED (1:1) = "1" THEN
                MOVE "7" TO Resulat (1:1)
@@ -47,19 +168,46 @@
                MOVE "5" TO Resulat (1:1)
            ELSE IF SEED (1:1) = "9" THEN
                MOVE "r" TO Resulat (1:1)
-           ELSE 
+           ELSE
                MOVE "?" TO Resulat (1:1)
            END-IF.
            ADD 1 TO NbOfLettersCreated
-           IF NbOfLettersCreated >= NbOfLetters
-               DISPLAY "Calcul terminé : " Resulat
-               STOP RUN
+           IF NbOfLettersCreated >= NbOfLetters THEN
+               SET BuildComplete TO TRUE
+           END-IF.
+           IF NOT BuildComplete THEN
+               PERFORM BuildPosition2
+           END-IF.
+           IF NOT BuildComplete THEN
+               PERFORM BuildPosition3
            END-IF.
-           IF Seed (2:1) = "0" THEN
+           IF NOT BuildComplete THEN
+               PERFORM BuildPosition4
+           END-IF.
+           IF NOT BuildComplete THEN
+               PERFORM BuildPosition5
+           END-IF.
+           IF NOT BuildComplete THEN
+               PERFORM BuildPosition6
+           END-IF.
+           IF NOT BuildComplete THEN
+               PERFORM BuildPosition7
+           END-IF.
+           IF NOT BuildComplete THEN
+               PERFORM BuildPosition8
+           END-IF.
+           IF NOT BuildComplete THEN
+               PERFORM BuildPosition9
+           END-IF.
+           IF NOT BuildComplete THEN
+               PERFORM BuildPosition10
+           END-IF.
+
+       BuildPosition2.
+           IF SEED (2:1) = "0" THEN
                MOVE "M" TO Resulat (2:1)
            ELSE IF SEED (2:1) = "1" THEN
                MOVE "U" TO Resulat (2:1)
-               DISPLAY Resulat
            ELSE IF SEED (2:1) = "2" THEN
                MOVE "Z" TO Resulat (2:1)
            ELSE IF SEED (2:1) = "3" THEN
@@ -76,42 +224,44 @@
                MOVE "F" TO Resulat (2:1)
            ELSE IF SEED (2:1) = "9" THEN
                MOVE "t" TO Resulat (2:1)
-           ELSE 
+           ELSE
                MOVE "?" TO Resulat (2:1)
            END-IF.
            ADD 1 TO NbOfLettersCreated
-           IF NbOfLettersCreated >= NbOfLetters
-               DISPLAY "Calcul terminé : " Resulat
-               STOP RUN
+           IF NbOfLettersCreated >= NbOfLetters THEN
+               SET BuildComplete TO TRUE
            END-IF.
+
+       BuildPosition3.
            IF SEED (3:1) = "0" THEN
                MOVE "s" TO Resulat (3:1)
-           ELSE IF SEED (3:1) = "1" THEN 
+           ELSE IF SEED (3:1) = "1" THEN
                MOVE "x" TO Resulat (3:1)
-           ELSE IF SEED (3:1) = "2" THEN 
+           ELSE IF SEED (3:1) = "2" THEN
                MOVE "V" TO Resulat (3:1)
-           ELSE IF SEED (3:1) = "3" THEN 
+           ELSE IF SEED (3:1) = "3" THEN
                MOVE "6" TO Resulat (3:1)
-           ELSE IF SEED (3:1) = "4" THEN 
+           ELSE IF SEED (3:1) = "4" THEN
                MOVE "N" TO Resulat (3:1)
-           ELSE IF SEED (3:1) = "5" THEN 
+           ELSE IF SEED (3:1) = "5" THEN
                MOVE "y" TO Resulat (3:1)
-           ELSE IF SEED (3:1) = "6" THEN 
+           ELSE IF SEED (3:1) = "6" THEN
                MOVE "g" TO Resulat (3:1)
-           ELSE IF SEED (3:1) = "7" THEN 
+           ELSE IF SEED (3:1) = "7" THEN
                MOVE "D" TO Resulat (3:1)
-           ELSE IF SEED (3:1) = "8" THEN 
+           ELSE IF SEED (3:1) = "8" THEN
                MOVE "8" TO Resulat (3:1)
-           ELSE IF SEED (3:1) = "9" THEN 
+           ELSE IF SEED (3:1) = "9" THEN
                MOVE "L" TO Resulat (3:1)
-           ELSE 
+           ELSE
                MOVE "?" TO Resulat (3:1)
            END-IF.
            ADD 1 TO NbOfLettersCreated
-           IF NbOfLettersCreated >= NbOfLetters
-               DISPLAY "Calcul terminé : " Resulat
-               STOP RUN
+           IF NbOfLettersCreated >= NbOfLetters THEN
+               SET BuildComplete TO TRUE
            END-IF.
+
+       BuildPosition4.
            IF SEED (4:1) = "0" THEN
                MOVE "B" TO Resulat (4:1)
            ELSE IF SEED (4:1) = "1" THEN
@@ -132,70 +282,73 @@
                MOVE "R" TO Resulat (4:1)
            ELSE IF SEED (4:1) = "9" THEN
                MOVE "(" TO Resulat (4:1)
-           ELSE 
+           ELSE
                MOVE "?" TO Resulat (4:1)
            END-IF.
            ADD 1 TO NbOfLettersCreated
-           IF NbOfLettersCreated >= NbOfLetters
-               DISPLAY "Calcul terminé : " Resulat
-               STOP RUN
+           IF NbOfLettersCreated >= NbOfLetters THEN
+               SET BuildComplete TO TRUE
            END-IF.
+
+       BuildPosition5.
            IF SEED (5:1) = "0" THEN
                MOVE "z" TO Resulat (5:1)
-           ELSE IF SEED (5:1) = "1" THEN 
+           ELSE IF SEED (5:1) = "1" THEN
                MOVE "!" TO Resulat (5:1)
-           ELSE IF SEED (5:1) = "2" THEN 
+           ELSE IF SEED (5:1) = "2" THEN
                MOVE "S" TO Resulat (5:1)
-           ELSE IF SEED (5:1) = "3" THEN 
+           ELSE IF SEED (5:1) = "3" THEN
                MOVE "O" TO Resulat (5:1)
-           ELSE IF SEED (5:1) = "4" THEN 
+           ELSE IF SEED (5:1) = "4" THEN
                MOVE "9" TO Resulat (5:1)
-           ELSE IF SEED (5:1) = "5" THEN 
+           ELSE IF SEED (5:1) = "5" THEN
                MOVE "f" TO Resulat (5:1)
-           ELSE IF SEED (5:1) = "6" THEN 
+           ELSE IF SEED (5:1) = "6" THEN
                MOVE "n" TO Resulat (5:1)
-           ELSE IF SEED (5:1) = "7" THEN 
+           ELSE IF SEED (5:1) = "7" THEN
                MOVE "E" TO Resulat (5:1)
-           ELSE IF SEED (5:1) = "8" THEN 
+           ELSE IF SEED (5:1) = "8" THEN
                MOVE "o" TO Resulat (5:1)
-           ELSE IF SEED (5:1) = "9" THEN 
+           ELSE IF SEED (5:1) = "9" THEN
                MOVE "%" TO Resulat (5:1)
-           ELSE 
+           ELSE
                MOVE "?" TO Resulat (5:1)
            END-IF.
            ADD 1 TO NbOfLettersCreated
-           IF NbOfLettersCreated >= NbOfLetters
-               DISPLAY "Calcul terminé : " Resulat
-               STOP RUN
+           IF NbOfLettersCreated >= NbOfLetters THEN
+               SET BuildComplete TO TRUE
            END-IF.
+
+       BuildPosition6.
            IF SEED (6:1) = "0" THEN
                MOVE "4" TO Resulat (6:1)
-           ELSE IF SEED (6:1) = "1" THEN       
+           ELSE IF SEED (6:1) = "1" THEN
                MOVE "e" TO Resulat (6:1)
-           ELSE IF SEED (6:1) = "2" THEN       
+           ELSE IF SEED (6:1) = "2" THEN
                MOVE "H" TO Resulat (6:1)
-           ELSE IF SEED (6:1) = "3" THEN       
+           ELSE IF SEED (6:1) = "3" THEN
                MOVE ":" TO Resulat (6:1)
-           ELSE IF SEED (6:1) = "4" THEN       
+           ELSE IF SEED (6:1) = "4" THEN
                MOVE "0" TO Resulat (6:1)
-           ELSE IF SEED (6:1) = "5" THEN       
+           ELSE IF SEED (6:1) = "5" THEN
                MOVE "7" TO Resulat (6:1)
-           ELSE IF SEED (6:1) = "6" THEN       
+           ELSE IF SEED (6:1) = "6" THEN
                MOVE "j" TO Resulat (6:1)
-           ELSE IF SEED (6:1) = "7" THEN       
+           ELSE IF SEED (6:1) = "7" THEN
                MOVE "t" TO Resulat (6:1)
-           ELSE IF SEED (6:1) = "8" THEN       
+           ELSE IF SEED (6:1) = "8" THEN
                MOVE ")" TO Resulat (6:1)
-           ELSE IF SEED (6:1) = "9" THEN       
+           ELSE IF SEED (6:1) = "9" THEN
                MOVE "m" TO Resulat (6:1)
-           ELSE 
+           ELSE
                MOVE "?" TO Resulat (6:1)
            END-IF.
            ADD 1 TO NbOfLettersCreated
-           IF NbOfLettersCreated >= NbOfLetters
-               DISPLAY "Calcul terminé : " Resulat
-               STOP RUN
+           IF NbOfLettersCreated >= NbOfLetters THEN
+               SET BuildComplete TO TRUE
            END-IF.
+
+       BuildPosition7.
            IF SEED (7:1) = "0" THEN
                MOVE "^" TO Resulat (7:1)
            ELSE IF SEED (7:1) = "1" THEN
@@ -216,14 +369,15 @@
                MOVE "[" TO Resulat (7:1)
            ELSE IF SEED (7:1) = "9" THEN
                MOVE "|" TO Resulat (7:1)
-           ELSE 
+           ELSE
                MOVE "?" TO Resulat (7:1)
            END-IF.
            ADD 1 TO NbOfLettersCreated
-           IF NbOfLettersCreated >= NbOfLetters
-               DISPLAY "Calcul terminé : " Resulat
-               STOP RUN
+           IF NbOfLettersCreated >= NbOfLetters THEN
+               SET BuildComplete TO TRUE
            END-IF.
+
+       BuildPosition8.
            IF SEED (8:1) = "0" THEN
                MOVE "{" TO Resulat (8:1)
            ELSE IF SEED (8:1) = "1" THEN
@@ -244,71 +398,84 @@
                MOVE "*" TO Resulat (8:1)
            ELSE IF SEED (8:1) = "9" THEN
                MOVE "J" TO Resulat (8:1)
-           ELSE 
+           ELSE
                MOVE "?" TO Resulat (8:1)
            END-IF.
            ADD 1 TO NbOfLettersCreated
-           IF NbOfLettersCreated >= NbOfLetters
-               DISPLAY "Calcul terminé : " Resulat
-               STOP RUN
+           IF NbOfLettersCreated >= NbOfLetters THEN
+               SET BuildComplete TO TRUE
            END-IF.
+
+       BuildPosition9.
            IF SEED (9:1) = "0" THEN
                MOVE "w" TO Resulat (9:1)
-           ELSE IF SEED (8:1) = "1" THEN
+           ELSE IF SEED (9:1) = "1" THEN
                MOVE "h" TO Resulat (9:1)
-           ELSE IF SEED (8:1) = "2" THEN
+           ELSE IF SEED (9:1) = "2" THEN
                MOVE "M" TO Resulat (9:1)
-           ELSE IF SEED (8:1) = "3" THEN
+           ELSE IF SEED (9:1) = "3" THEN
                MOVE "B" TO Resulat (9:1)
-           ELSE IF SEED (8:1) = "4" THEN
+           ELSE IF SEED (9:1) = "4" THEN
                MOVE "N" TO Resulat (9:1)
-           ELSE IF SEED (8:1) = "5" THEN
+           ELSE IF SEED (9:1) = "5" THEN
                MOVE "D" TO Resulat (9:1)
-           ELSE IF SEED (8:1) = "6" THEN
+           ELSE IF SEED (9:1) = "6" THEN
                MOVE "F" TO Resulat (9:1)
-           ELSE IF SEED (8:1) = "7" THEN
+           ELSE IF SEED (9:1) = "7" THEN
                MOVE "Q" TO Resulat (9:1)
-           ELSE IF SEED (8:1) = "8" THEN
+           ELSE IF SEED (9:1) = "8" THEN
                MOVE "S" TO Resulat (9:1)
-           ELSE IF SEED (8:1) = "9" THEN
+           ELSE IF SEED (9:1) = "9" THEN
                MOVE "D" TO Resulat (9:1)
-           ELSE 
-               MOVE "8" TO Resulat (9:1)
+           ELSE
+               MOVE "?" TO Resulat (9:1)
            END-IF.
            ADD 1 TO NbOfLettersCreated
-           IF NbOfLettersCreated >= NbOfLetters
-               DISPLAY "Calcul terminé : " Resulat
-               STOP RUN
+           IF NbOfLettersCreated >= NbOfLetters THEN
+               SET BuildComplete TO TRUE
            END-IF.
+
+       BuildPosition10.
            IF SEED (10:1) = "0" THEN
                MOVE "q" TO Resulat (10:1)
-           ELSE IF SEED (8:1) = "1" THEN
+           ELSE IF SEED (10:1) = "1" THEN
                MOVE "w" TO Resulat (10:1)
-           ELSE IF SEED (8:1) = "2" THEN
+           ELSE IF SEED (10:1) = "2" THEN
                MOVE "e" TO Resulat (10:1)
-           ELSE IF SEED (8:1) = "3" THEN
+           ELSE IF SEED (10:1) = "3" THEN
                MOVE "r" TO Resulat (10:1)
-           ELSE IF SEED (8:1) = "4" THEN
+           ELSE IF SEED (10:1) = "4" THEN
                MOVE "t" TO Resulat (10:1)
-           ELSE IF SEED (8:1) = "5" THEN
+           ELSE IF SEED (10:1) = "5" THEN
                MOVE "y" TO Resulat (10:1)
-           ELSE IF SEED (8:1) = "6" THEN
+           ELSE IF SEED (10:1) = "6" THEN
                MOVE "u" TO Resulat (10:1)
-           ELSE IF SEED (8:1) = "7" THEN
+           ELSE IF SEED (10:1) = "7" THEN
                MOVE "i" TO Resulat (10:1)
-           ELSE IF SEED (8:1) = "8" THEN
+           ELSE IF SEED (10:1) = "8" THEN
                MOVE "o" TO Resulat (10:1)
-           ELSE IF SEED (8:1) = "9" THEN
+           ELSE IF SEED (10:1) = "9" THEN
                MOVE "p" TO Resulat (10:1)
-           ELSE 
+           ELSE
                MOVE "?" TO Resulat (10:1)
            END-IF.
-           ADD 1 TO NbOfLettersCreated
-           IF NbOfLettersCreated >= NbOfLetters
-               DISPLAY "Calcul terminé : " Resulat
-               STOP RUN
-           END-IF.
-           STOP RUN
-           goback.
+           ADD 1 TO NbOfLettersCreated.
 
+       SelfTest.
+           DISPLAY "Auto-test des positions de Resulat".
+           MOVE 10 TO NbOfLetters.
+           MOVE 123456789 TO Seed.
+           PERFORM BuildResulat.
+           IF Resulat (1:10) = "pUV@97-+Sp" THEN
+              DISPLAY "Test 1 (seed 0123456789) : OK"
+           ELSE
+              DISPLAY "Test 1 : ECHEC - obtenu " Resulat (1:10)
+           END-IF.
+           MOVE 9876543210 TO Seed.
+           PERFORM BuildResulat.
+           IF Resulat (1:10) = "rFDwf0/]hq" THEN
+              DISPLAY "Test 2 (seed 9876543210) : OK"
+           ELSE
+              DISPLAY "Test 2 : ECHEC - obtenu " Resulat (1:10)
+           END-IF.
        end program RandomGenerator.
