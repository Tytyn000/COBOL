@@ -1,37 +1,149 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. IsogramCheck.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ISOGRAM-BATCH-FILE ASSIGN TO "ISOGRAM-BATCH.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS ISOGRAM-BATCH-STATUS.
+           SELECT ISOGRAM-RESULTS-FILE ASSIGN TO "ISOGRAM-RESULTS.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS ISOGRAM-RESULTS-STATUS.
+           COPY "ACTIVITY-LOG-SELECT.cpy".
+
        DATA DIVISION.
+       FILE SECTION.
+       FD ISOGRAM-BATCH-FILE.
+       01 ISOGRAM-BATCH-RECORD PIC X(150).
+       FD ISOGRAM-RESULTS-FILE.
+       01 ISOGRAM-RESULTS-RECORD PIC X(200).
+           COPY "ACTIVITY-LOG-FD.cpy".
+
        WORKING-STORAGE SECTION.
+           COPY "ACTIVITY-LOG-WS.cpy".
+           COPY "LANG-WS.cpy".
        01 Word PIC X(150).
        01 IsAnIsogram PIC 9 VALUE 1.
        01 Letters-List PIC X(26) VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
        01 Letters-Index  PIC 9(3).
        01 Letters-Count PIC 9(3).
        01 Char PIC X.
+       01 Broken-Letters PIC X(26) VALUE SPACES.
+       01 Broken-Count PIC 9(2) VALUE 0.
+       01 ModeResponse PIC X(12) VALUE SPACES.
+       01 ISOGRAM-BATCH-STATUS PIC X(2) VALUE SPACES.
+       01 ISOGRAM-RESULTS-STATUS PIC X(2) VALUE SPACES.
+       01 BatchEOFFlag PIC X(1) VALUE "N".
+           88 BatchEOFReached VALUE "Y".
 
        PROCEDURE DIVISION.
-           DISPLAY "Entrez une phrase :".
+           DISPLAY "IsogramCheck v1.0 (build 2026-08-09)".
+           PERFORM SelectLanguage.
+           IF LangFrench
+               DISPLAY "Pour traiter un lot ISOGRAM-BATCH.DAT, écrire"
+                  " Batch"
+               DISPLAY "Sinon ignorez la ligne du dessus, ENTER"
+           ELSE
+               DISPLAY "To process an ISOGRAM-BATCH.DAT batch, type"
+                  " Batch"
+               DISPLAY "Otherwise ignore the line above, press ENTER"
+           END-IF.
+           ACCEPT ModeResponse.
+           IF ModeResponse = "Batch"
+               PERFORM PROCESS-BATCH
+               MOVE "IsogramCheck" TO ACTIVITY-LOG-PROGRAM-NAME
+               MOVE "BATCH" TO ACTIVITY-LOG-OUTCOME
+               PERFORM LogActivity
+               GOBACK
+           END-IF.
+           IF LangFrench
+               DISPLAY "Entrez une phrase :"
+           ELSE
+               DISPLAY "Enter a word or phrase:"
+           END-IF.
            ACCEPT Word.
            PERFORM ISOGRAM.
            IF IsAnIsogram = 1
-               DISPLAY "C'est un isogramme."
+               IF LangFrench
+                   DISPLAY "C'est un isogramme."
+               ELSE
+                   DISPLAY "This is an isogram."
+               END-IF
+               MOVE "ISOGRAMME" TO ACTIVITY-LOG-OUTCOME
            ELSE
-               DISPLAY "Ce n'est pas un isogramme."
+               IF LangFrench
+                   DISPLAY "Ce n'est pas un isogramme. Lettres en"
+                      " double : " FUNCTION TRIM(Broken-Letters)
+               ELSE
+                   DISPLAY "This is not an isogram. Duplicate"
+                      " letters: " FUNCTION TRIM(Broken-Letters)
+               END-IF
+               MOVE "PAS ISOGRAMME" TO ACTIVITY-LOG-OUTCOME
            END-IF.
-           STOP RUN.
+           MOVE "IsogramCheck" TO ACTIVITY-LOG-PROGRAM-NAME.
+           PERFORM LogActivity.
+           GOBACK.
 
        ISOGRAM.
            MOVE FUNCTION UPPER-CASE (Word) TO Word
+           MOVE 1 TO IsAnIsogram
+           MOVE SPACES TO Broken-Letters
+           MOVE 0 TO Broken-Count
            PERFORM VARYING Letters-Index FROM 1 BY 1
-            UNTIL Letters-Index > 26 OR IsAnIsogram = 0
+            UNTIL Letters-Index > 26
                  MOVE 0 TO Letters-Count
                  MOVE Letters-List(Letters-Index:1) TO Char
-                 INSPECT Word TALLYING Letters-Count 
+                 INSPECT Word TALLYING Letters-Count
                     FOR ALL Char
                  IF Letters-Count > 1
                     MOVE 0 TO IsAnIsogram
+                    ADD 1 TO Broken-Count
+                    MOVE Char TO Broken-Letters(Broken-Count:1)
                  END-IF
            END-PERFORM.
-           MOVE 1 TO Letters-Index.
+
+       PROCESS-BATCH.
+           OPEN INPUT ISOGRAM-BATCH-FILE
+           IF ISOGRAM-BATCH-STATUS NOT = "00"
+              IF LangFrench
+                 DISPLAY "Aucun fichier de lot ISOGRAM-BATCH.DAT"
+              ELSE
+                 DISPLAY "No ISOGRAM-BATCH.DAT batch file found"
+              END-IF
+           ELSE
+              OPEN OUTPUT ISOGRAM-RESULTS-FILE
+              PERFORM READ-BATCH-RECORD UNTIL BatchEOFReached
+              CLOSE ISOGRAM-BATCH-FILE
+              CLOSE ISOGRAM-RESULTS-FILE
+           END-IF.
+
+       READ-BATCH-RECORD.
+           READ ISOGRAM-BATCH-FILE INTO Word
+              AT END
+                 SET BatchEOFReached TO TRUE
+              NOT AT END
+                 PERFORM ISOGRAM
+                 PERFORM WRITE-BATCH-RESULT
+           END-READ.
+
+       WRITE-BATCH-RESULT.
+           MOVE SPACES TO ISOGRAM-RESULTS-RECORD
+           IF IsAnIsogram = 1
+              STRING FUNCTION TRIM(Word) DELIMITED BY SIZE
+                 " : ISOGRAMME" DELIMITED BY SIZE
+                 INTO ISOGRAM-RESULTS-RECORD
+              END-STRING
+           ELSE
+              STRING FUNCTION TRIM(Word) DELIMITED BY SIZE
+                 " : PAS ISOGRAMME - lettres en double : "
+                 DELIMITED BY SIZE
+                 FUNCTION TRIM(Broken-Letters) DELIMITED BY SIZE
+                 INTO ISOGRAM-RESULTS-RECORD
+              END-STRING
+           END-IF.
+           WRITE ISOGRAM-RESULTS-RECORD.
+
+       COPY "LANG-SELECT.cpy".
+       COPY "ACTIVITY-LOG-WRITE.cpy".
        end program IsogramCheck.
