@@ -2,19 +2,92 @@
 
        environment division.
        configuration section.
+       input-output section.
+       file-control.
+           SELECT FIB-LOG-FILE ASSIGN TO "FIB-LOG.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FIB-LOG-STATUS.
+           SELECT SEQ-RESTART-FILE ASSIGN TO "SEQUENCE-RESTART.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS SEQ-RESTART-STATUS.
+           COPY "ACTIVITY-LOG-SELECT.cpy".
 
        data division.
+       file section.
+       FD FIB-LOG-FILE.
+       01 FIB-LOG-RECORD PIC X(70).
+       FD SEQ-RESTART-FILE.
+       01 SEQ-RESTART-RECORD.
+           05 SEQ-RESTART-MODE PIC 9.
+           05 SEQ-RESTART-NBTOCREATE PIC 9(3).
+           05 SEQ-RESTART-NBCREATED PIC 9(3).
+           05 SEQ-RESTART-PREVIOUS PIC 9(38).
+           05 SEQ-RESTART-2PREVIOUS PIC 9(38).
+           05 SEQ-RESTART-TARGET PIC 9(38).
+           05 SEQ-RESTART-FOUNDFLAG PIC X(1).
+           05 SEQ-RESTART-FOUNDINDEX PIC 9(3).
+           05 SEQ-RESTART-COMPLETE PIC X(1).
+           COPY "ACTIVITY-LOG-FD.cpy".
+
        working-storage section.
+           COPY "ACTIVITY-LOG-WS.cpy".
        01 PreviousNb PIC 9(38) VALUE 1.
        01 2PreviousNb PIC 9(38) VALUE 0.
        01 Ar OCCURS 99 TIMES PIC 9(38).
        01 NbToShow PIC 9(38).
        01 NbToCreate PIC 9(3).
-       01 NbCreated PIC 9(3).
+       01 NbCreated PIC 9(3) VALUE 0.
        01 UserResponse PIC 9(38).
+       01 FIB-LOG-STATUS PIC X(2) VALUE SPACES.
+       01 SEQ-RESTART-STATUS PIC X(2) VALUE SPACES.
+       01 TargetValue PIC 9(38) VALUE ZERO.
+       01 FoundIndex PIC 9(3) VALUE 0.
+       01 LookupFoundFlag PIC X(1) VALUE "N".
+           88 LookupFound VALUE "Y".
+       01 ResumeResponse PIC X(3) VALUE SPACES.
+       01 RestartFoundFlag PIC X(1) VALUE "N".
+           88 RestartFound VALUE "Y".
        linkage section.
 
        procedure division.
+           DISPLAY "Sequence v1.0 (build 2026-08-09)".
+           PERFORM CheckForRestart.
+           IF RestartFound
+              DISPLAY "Calcul inachevé trouvé"
+              DISPLAY "Reprendre où il s'est arrêté (O/N) ?"
+              ACCEPT ResumeResponse
+              IF ResumeResponse = "O" OR ResumeResponse = "o"
+                 PERFORM ResumeFromCheckpoint
+              ELSE
+                 PERFORM StartFresh
+              END-IF
+           ELSE
+              PERFORM StartFresh
+           END-IF.
+           PERFORM RunSelectedMode.
+           PERFORM MarkCheckpointComplete.
+           CLOSE FIB-LOG-FILE.
+           MOVE "Sequence" TO ACTIVITY-LOG-PROGRAM-NAME.
+           MOVE "OK" TO ACTIVITY-LOG-OUTCOME.
+           PERFORM LogActivity.
+           goback.
+
+       CheckForRestart.
+           MOVE "N" TO RestartFoundFlag.
+           OPEN INPUT SEQ-RESTART-FILE.
+           IF SEQ-RESTART-STATUS = "00" THEN
+              READ SEQ-RESTART-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF SEQ-RESTART-COMPLETE NOT = "Y"
+                       SET RestartFound TO TRUE
+                    END-IF
+              END-READ
+              CLOSE SEQ-RESTART-FILE
+           END-IF.
+
+       StartFresh.
            DISPLAY "Ceci calcule la séquence de Fibonacci"
            DISPLAY "Ne peut pas calculer un nombre > 38 chiffres"
            DISPLAY "ATTENTION : Pas de troncature sur le résultat"
@@ -25,38 +98,129 @@
            ACCEPT NbToCreate
            IF (NbToCreate > 999)
               DISPLAY "Nb trop élevé"
-              STOP RUN
+              MOVE "Sequence" TO ACTIVITY-LOG-PROGRAM-NAME
+              MOVE "NB TROP ELEVE" TO ACTIVITY-LOG-OUTCOME
+              PERFORM LogActivity
+              GOBACK
            END-IF.
+           OPEN OUTPUT FIB-LOG-FILE.
+           MOVE 0 TO NbCreated.
            DISPLAY 'Pour obtenir une réponse avec les valeurs "0" : '
            DISPLAY 'Pour obtenir la valeur + phrase + espace "1" :'
+           DISPLAY 'Pour chercher la position d une valeur cible "2" :'
            ACCEPT UserResponse
+           IF UserResponse = 2
+              DISPLAY "Entrez la valeur cible"
+              ACCEPT TargetValue
+           END-IF.
+
+       ResumeFromCheckpoint.
+           MOVE SEQ-RESTART-MODE TO UserResponse
+           MOVE SEQ-RESTART-NBTOCREATE TO NbToCreate
+           MOVE SEQ-RESTART-NBCREATED TO NbCreated
+           MOVE SEQ-RESTART-PREVIOUS TO PreviousNb
+           MOVE SEQ-RESTART-2PREVIOUS TO 2PreviousNb
+           MOVE SEQ-RESTART-TARGET TO TargetValue
+           MOVE SEQ-RESTART-FOUNDFLAG TO LookupFoundFlag
+           MOVE SEQ-RESTART-FOUNDINDEX TO FoundIndex
+           DISPLAY "Reprise à partir du terme " NbCreated
+           OPEN EXTEND FIB-LOG-FILE
+           IF FIB-LOG-STATUS NOT = "00" THEN
+              OPEN OUTPUT FIB-LOG-FILE
+           END-IF.
+
+       RunSelectedMode.
            IF UserResponse = 0
               PERFORM CalculateSequence
            ELSE IF UserResponse = 1
               PERFORM CalculateSequenceWithText
+           ELSE IF UserResponse = 2
+              PERFORM FindFirstIndexAtOrAbove
            ELSE
               PERFORM CalculateSequence
            END-IF.
-           goback.
-       
+
        CalculateSequence.
-           PERFORM NbToCreate TIMES
+           PERFORM UNTIL NbCreated >= NbToCreate
               ADD 1 TO NbCreated
               COMPUTE NbToShow = PreviousNb + 2PreviousNb
               COMPUTE 2PreviousNb = PreviousNb
               COMPUTE PreviousNb = NbToShow
               DISPLAY NbToShow
+              PERFORM LogTerm
+              PERFORM CheckpointIfDue
            END-PERFORM.
        CalculateSequenceWithText.
-           PERFORM NbToCreate TIMES
+           PERFORM UNTIL NbCreated >= NbToCreate
               ADD 1 TO NbCreated
               DISPLAY "************************************************"
               COMPUTE NbToShow = PreviousNb + 2PreviousNb
-              DISPLAY "Numéro de calcul : " NbCreated 
+              DISPLAY "Numéro de calcul : " NbCreated
               DISPLAY "La valeur est de : " NbToShow
               DISPLAY "Elle vient de : " PreviousNb " + " 2PreviousNb
               COMPUTE 2PreviousNb = PreviousNb
               COMPUTE PreviousNb = NbToShow
+              PERFORM LogTerm
+              PERFORM CheckpointIfDue
+           END-PERFORM.
+       FindFirstIndexAtOrAbove.
+           PERFORM UNTIL NbCreated >= NbToCreate
+              ADD 1 TO NbCreated
+              COMPUTE NbToShow = PreviousNb + 2PreviousNb
+              COMPUTE 2PreviousNb = PreviousNb
+              COMPUTE PreviousNb = NbToShow
+              PERFORM LogTerm
+              IF NOT LookupFound AND NbToShow >= TargetValue THEN
+                 MOVE NbCreated TO FoundIndex
+                 SET LookupFound TO TRUE
+              END-IF
+              PERFORM CheckpointIfDue
            END-PERFORM.
+           IF LookupFound THEN
+              DISPLAY "Première position atteignant la cible : "
+                 FoundIndex
+           ELSE
+              DISPLAY "Cible non atteinte dans les termes générés"
+           END-IF.
+       LogTerm.
+           MOVE SPACES TO FIB-LOG-RECORD
+           STRING "NbCreated=" NbCreated " NbToShow=" NbToShow
+              DELIMITED BY SIZE INTO FIB-LOG-RECORD
+           END-STRING
+           WRITE FIB-LOG-RECORD.
+
+       CheckpointIfDue.
+           IF FUNCTION MOD (NbCreated, 10) = 0 THEN
+              PERFORM SaveCheckpoint
+           END-IF.
+
+       SaveCheckpoint.
+           MOVE UserResponse TO SEQ-RESTART-MODE
+           MOVE NbToCreate TO SEQ-RESTART-NBTOCREATE
+           MOVE NbCreated TO SEQ-RESTART-NBCREATED
+           MOVE PreviousNb TO SEQ-RESTART-PREVIOUS
+           MOVE 2PreviousNb TO SEQ-RESTART-2PREVIOUS
+           MOVE TargetValue TO SEQ-RESTART-TARGET
+           MOVE LookupFoundFlag TO SEQ-RESTART-FOUNDFLAG
+           MOVE FoundIndex TO SEQ-RESTART-FOUNDINDEX
+           MOVE "N" TO SEQ-RESTART-COMPLETE
+           OPEN OUTPUT SEQ-RESTART-FILE
+           WRITE SEQ-RESTART-RECORD
+           CLOSE SEQ-RESTART-FILE.
+
+       MarkCheckpointComplete.
+           MOVE UserResponse TO SEQ-RESTART-MODE
+           MOVE NbToCreate TO SEQ-RESTART-NBTOCREATE
+           MOVE NbCreated TO SEQ-RESTART-NBCREATED
+           MOVE PreviousNb TO SEQ-RESTART-PREVIOUS
+           MOVE 2PreviousNb TO SEQ-RESTART-2PREVIOUS
+           MOVE TargetValue TO SEQ-RESTART-TARGET
+           MOVE LookupFoundFlag TO SEQ-RESTART-FOUNDFLAG
+           MOVE FoundIndex TO SEQ-RESTART-FOUNDINDEX
+           MOVE "Y" TO SEQ-RESTART-COMPLETE
+           OPEN OUTPUT SEQ-RESTART-FILE
+           WRITE SEQ-RESTART-RECORD
+           CLOSE SEQ-RESTART-FILE.
 
+       COPY "ACTIVITY-LOG-WRITE.cpy".
        end program Sequence.
