@@ -0,0 +1,10 @@
+       01 InputRawText PIC X(21) VALUE SPACES.
+       01 InputDigitsText PIC X(21) VALUE SPACES.
+       01 InputNegativeFlag PIC X(1) VALUE "N".
+           88 InputIsNegative VALUE "Y".
+       01 InputNumericValue PIC S9(18) VALUE 0.
+       01 InputMinValue PIC S9(18) VALUE 0.
+       01 InputMaxValue PIC S9(18) VALUE 0.
+       01 InputValidFlag PIC X(1) VALUE "N".
+           88 InputIsValid VALUE "Y".
+       01 InputLen PIC 9(2) VALUE 0.
