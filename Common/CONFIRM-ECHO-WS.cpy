@@ -0,0 +1,3 @@
+       01 ConfirmResponse PIC X(1) VALUE SPACES.
+           88 ConfirmYes VALUE "Y" "y".
+           88 ConfirmNo VALUE "N" "n".
