@@ -0,0 +1,10 @@
+       01 RandomSeedStamp.
+           05 YEAR PIC 9999.
+           05 MONTH PIC 99.
+           05 DAYS PIC 99.
+           05 HOURS PIC 99.
+           05 MINUTES PIC 99.
+           05 SECONDS PIC 99.
+           05 HundrethsOfSeconds PIC 99.
+       01 RandomSeedDigits REDEFINES RandomSeedStamp PIC 9(16).
+       01 RandomSeedValue PIC 9(8) VALUE ZERO.
