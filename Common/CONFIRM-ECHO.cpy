@@ -0,0 +1,8 @@
+       ConfirmEntry.
+           MOVE SPACES TO ConfirmResponse
+           IF LangFrench
+              DISPLAY "Confirmer cette valeur ? (Y/N)"
+           ELSE
+              DISPLAY "Confirm this value? (Y/N)"
+           END-IF
+           ACCEPT ConfirmResponse.
