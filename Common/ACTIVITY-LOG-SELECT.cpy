@@ -0,0 +1,3 @@
+           SELECT ACTIVITY-LOG-FILE ASSIGN TO "ACTIVITY-LOG.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS ACTIVITY-LOG-STATUS.
