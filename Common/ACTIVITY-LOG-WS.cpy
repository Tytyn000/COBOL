@@ -0,0 +1,4 @@
+       01 ACTIVITY-LOG-STATUS PIC X(2) VALUE SPACES.
+       01 ACTIVITY-LOG-TIMESTAMP PIC X(8).
+       01 ACTIVITY-LOG-PROGRAM-NAME PIC X(30) VALUE SPACES.
+       01 ACTIVITY-LOG-OUTCOME PIC X(30) VALUE SPACES.
