@@ -0,0 +1,3 @@
+       01 LangChoice PIC 9 VALUE 1.
+           88 LangFrench VALUE 1.
+           88 LangEnglish VALUE 2.
