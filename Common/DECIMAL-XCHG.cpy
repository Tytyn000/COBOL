@@ -0,0 +1,62 @@
+       EncodeDecimalXchg.
+           MOVE SPACES TO DecimalXchgText
+           MOVE "N" TO DecimalXchgNegFlag
+           IF DecimalXchgValue < 0
+              SET DecimalXchgNegative TO TRUE
+           END-IF
+           COMPUTE DecimalXchgIntPart =
+              FUNCTION ABS (FUNCTION INTEGER-PART (DecimalXchgValue))
+           COMPUTE DecimalXchgFracPart ROUNDED =
+              FUNCTION ABS (DecimalXchgValue -
+                 FUNCTION INTEGER-PART (DecimalXchgValue)) * 1000000000
+           IF DecimalXchgNegative
+              STRING "-" DELIMITED BY SIZE
+                     DecimalXchgIntPart DELIMITED BY SIZE
+                     "." DELIMITED BY SIZE
+                     DecimalXchgFracPart DELIMITED BY SIZE
+                 INTO DecimalXchgText
+              END-STRING
+           ELSE
+              STRING DecimalXchgIntPart DELIMITED BY SIZE
+                     "." DELIMITED BY SIZE
+                     DecimalXchgFracPart DELIMITED BY SIZE
+                 INTO DecimalXchgText
+              END-STRING
+           END-IF.
+
+       DecodeDecimalXchg.
+           MOVE 0 TO DecimalXchgValue
+           MOVE "N" TO DecimalXchgNegFlag
+           MOVE 0 TO DecimalXchgDotPos
+           MOVE 1 TO DecimalXchgStart
+           MOVE FUNCTION LENGTH (FUNCTION TRIM (DecimalXchgText))
+              TO DecimalXchgLen
+           IF DecimalXchgText (1:1) = "-"
+              SET DecimalXchgNegative TO TRUE
+              MOVE 2 TO DecimalXchgStart
+           END-IF
+           PERFORM VARYING DecimalXchgIdx FROM DecimalXchgStart BY 1
+                 UNTIL DecimalXchgIdx > DecimalXchgLen
+              IF DecimalXchgText (DecimalXchgIdx:1) = "."
+                 MOVE DecimalXchgIdx TO DecimalXchgDotPos
+              END-IF
+           END-PERFORM
+           IF DecimalXchgDotPos = 0
+              MOVE DecimalXchgText (DecimalXchgStart:
+                 DecimalXchgLen - DecimalXchgStart + 1)
+                 TO DecimalXchgIntPart
+              COMPUTE DecimalXchgValue = DecimalXchgIntPart
+           ELSE
+              MOVE DecimalXchgText (DecimalXchgStart:
+                 DecimalXchgDotPos - DecimalXchgStart)
+                 TO DecimalXchgIntPart
+              COMPUTE DecimalXchgFracDigits =
+                 DecimalXchgLen - DecimalXchgDotPos
+              MOVE DecimalXchgText (DecimalXchgDotPos + 1:
+                 DecimalXchgFracDigits) TO DecimalXchgFracPart
+              COMPUTE DecimalXchgValue = DecimalXchgIntPart +
+                 (DecimalXchgFracPart / (10 ** DecimalXchgFracDigits))
+           END-IF
+           IF DecimalXchgNegative
+              COMPUTE DecimalXchgValue = DecimalXchgValue * -1
+           END-IF.
