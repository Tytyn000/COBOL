@@ -0,0 +1,7 @@
+       SelectLanguage.
+           DISPLAY "Choisissez la langue / Choose language"
+           DISPLAY "1 = Français  2 = English"
+           ACCEPT LangChoice.
+           IF NOT LangFrench AND NOT LangEnglish THEN
+              MOVE 1 TO LangChoice
+           END-IF.
