@@ -0,0 +1,2 @@
+       FD ACTIVITY-LOG-FILE.
+       01 ACTIVITY-LOG-RECORD PIC X(120).
