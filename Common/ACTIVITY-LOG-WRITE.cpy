@@ -0,0 +1,15 @@
+       LogActivity.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO ACTIVITY-LOG-TIMESTAMP.
+           OPEN EXTEND ACTIVITY-LOG-FILE.
+           IF ACTIVITY-LOG-STATUS = "35" THEN
+              OPEN OUTPUT ACTIVITY-LOG-FILE
+           END-IF.
+           MOVE SPACES TO ACTIVITY-LOG-RECORD.
+           STRING ACTIVITY-LOG-PROGRAM-NAME DELIMITED BY SPACE
+              " " ACTIVITY-LOG-TIMESTAMP DELIMITED BY SIZE
+              " " DELIMITED BY SIZE
+              FUNCTION TRIM(ACTIVITY-LOG-OUTCOME) DELIMITED BY SIZE
+              INTO ACTIVITY-LOG-RECORD
+           END-STRING.
+           WRITE ACTIVITY-LOG-RECORD.
+           CLOSE ACTIVITY-LOG-FILE.
