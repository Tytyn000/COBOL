@@ -0,0 +1,45 @@
+       ValidateNumericInput.
+           MOVE "N" TO InputValidFlag
+           PERFORM UNTIL InputIsValid
+              ACCEPT InputRawText
+              PERFORM CheckNumericInput
+              IF NOT InputIsValid THEN
+                 IF LangFrench
+                    DISPLAY "Entrée invalide, recommencez"
+                 ELSE
+                    DISPLAY "Invalid entry, try again"
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+       CheckNumericInput.
+           MOVE "N" TO InputValidFlag
+           MOVE "N" TO InputNegativeFlag
+           MOVE FUNCTION TRIM(InputRawText) TO InputDigitsText
+           MOVE FUNCTION LENGTH (FUNCTION TRIM(InputRawText))
+              TO InputLen
+           IF InputLen = 0 THEN
+              CONTINUE
+           ELSE
+              IF InputDigitsText(1:1) = "-" THEN
+                 SET InputIsNegative TO TRUE
+                 MOVE InputDigitsText(2:InputLen - 1)
+                    TO InputDigitsText
+                 SUBTRACT 1 FROM InputLen
+              END-IF
+              IF InputLen = 0 THEN
+                 CONTINUE
+              ELSE IF InputDigitsText(1:InputLen) IS NOT NUMERIC THEN
+                 CONTINUE
+              ELSE
+                 COMPUTE InputNumericValue =
+                    FUNCTION NUMVAL (InputDigitsText(1:InputLen))
+                 IF InputIsNegative THEN
+                    COMPUTE InputNumericValue = InputNumericValue * -1
+                 END-IF
+                 IF InputNumericValue >= InputMinValue
+                       AND InputNumericValue <= InputMaxValue THEN
+                    SET InputIsValid TO TRUE
+                 END-IF
+              END-IF
+           END-IF.
