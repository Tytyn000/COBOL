@@ -0,0 +1,12 @@
+       01 DecimalXchgText PIC X(24) VALUE SPACES.
+       01 DecimalXchgValue PIC S9(9)V9(9) VALUE ZERO.
+       01 DecimalXchgWork.
+           05 DecimalXchgNegFlag PIC X(1) VALUE "N".
+               88 DecimalXchgNegative VALUE "Y".
+           05 DecimalXchgIntPart PIC 9(9) VALUE 0.
+           05 DecimalXchgFracPart PIC 9(9) VALUE 0.
+           05 DecimalXchgFracDigits PIC 9(2) VALUE 0.
+           05 DecimalXchgDotPos PIC 9(2) VALUE 0.
+           05 DecimalXchgLen PIC 9(2) VALUE 0.
+           05 DecimalXchgStart PIC 9(2) VALUE 0.
+           05 DecimalXchgIdx PIC 9(2) VALUE 0.
