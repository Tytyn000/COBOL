@@ -0,0 +1,4 @@
+       DeriveRandomSeed.
+           MOVE FUNCTION CURRENT-DATE (1:16) TO RandomSeedStamp
+           COMPUTE RandomSeedValue =
+              FUNCTION MOD (RandomSeedDigits, 99999999).
