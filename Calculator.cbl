@@ -5,64 +5,334 @@
        configuration section.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       input-output section.
+       file-control.
+           SELECT CALC-HISTORY-FILE ASSIGN TO "CALC-HISTORY.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CALC-HISTORY-STATUS.
+           SELECT CALC-BATCH-FILE ASSIGN TO "CALC-BATCH.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CALC-BATCH-STATUS.
+           SELECT CALC-BATCH-OUT-FILE ASSIGN TO "CALC-BATCH-OUT.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CALC-BATCH-OUT-STATUS.
+           COPY "ACTIVITY-LOG-SELECT.cpy".
        data division.
+       file section.
+       FD CALC-HISTORY-FILE.
+       01 CALC-HISTORY-RECORD PIC X(80).
+       FD CALC-BATCH-FILE.
+       01 CALC-BATCH-RECORD PIC X(40).
+       FD CALC-BATCH-OUT-FILE.
+       01 CALC-BATCH-OUT-RECORD PIC X(80).
+           COPY "ACTIVITY-LOG-FD.cpy".
        working-storage section.
+           COPY "ACTIVITY-LOG-WS.cpy".
+           COPY "LANG-WS.cpy".
+           COPY "CONFIRM-ECHO-WS.cpy".
+           COPY "DECIMAL-XCHG-WS.cpy".
+       01 BatchNum2Text PIC X(24) VALUE SPACES.
+       01 BatchOutNum1Text PIC X(24) VALUE SPACES.
+       01 BatchOutNum2Text PIC X(24) VALUE SPACES.
        01 Number1 PIC S9(6)V9(6).
        01 Number2 PIC S9(6)V9(6).
        01 Resultat PIC S9(6)V9(6).
        01 PI PIC 9(1)V9(15) VALUE 3,141592653589793.
-       01 Signe PIC X(1) VALUE SPACE.
+       01 Signe PIC X(3) VALUE SPACE.
        77 UserResponse PIC X(16).
+       01 CALC-HISTORY-STATUS PIC X(2) VALUE SPACES.
+       01 CALC-BATCH-STATUS PIC X(2) VALUE SPACES.
+       01 CALC-BATCH-OUT-STATUS PIC X(2) VALUE SPACES.
+       01 BatchEOFFlag PIC X(1) VALUE "N".
+           88 BatchEOFReached VALUE "Y".
+       01 CalcErrorFlag PIC X(1) VALUE "N".
+           88 CalcError VALUE "Y".
+       01 LogTimestamp PIC 9(8).
        linkage section.
                                                                              
        procedure division.
-       DISPLAY "EN CAS DE VALEUR DECIMAL UTILSER , POUR LA SEPARATION"  
-       DISPLAY "Le . n'est pas un séparateur Entier,Decimal"
-       DISPLAY "Pour faire une racine carré écrivez SquareRoot"
-       DISPLAY "Sinon ignorez la ligne du dessus et appuyez sur ENTER"
+       DISPLAY "Calculator v1.0 (build 2026-08-09)".
+       PERFORM SelectLanguage.
+       IF LangFrench THEN
+           DISPLAY "SI VALEUR DECIMAL UTILISER , COMME SEPARATEUR"
+           DISPLAY "Le . n'est pas un séparateur Entier,Decimal"
+           DISPLAY "Pour faire une racine carré écrivez SquareRoot"
+           DISPLAY "Pour traiter un lot CALC-BATCH.DAT écrivez Batch"
+           DISPLAY "Sinon ignorez la ligne au-dessus, appuyez ENTER"
+       ELSE
+           DISPLAY "IF THE VALUE IS DECIMAL USE , AS THE SEPARATOR"
+           DISPLAY "The . is not a digit/decimal separator"
+           DISPLAY "To compute a square root type SquareRoot"
+           DISPLAY "To process a CALC-BATCH.DAT batch type Batch"
+           DISPLAY "Otherwise ignore the line above and press ENTER"
+       END-IF.
        ACCEPT UserResponse.
        IF UserResponse = "SquareRoot" THEN
-           DISPLAY "Entrez le chiffre"
-           ACCEPT Number1
+           IF LangFrench THEN
+               DISPLAY "Entrez le chiffre"
+           ELSE
+               DISPLAY "Enter the number"
+           END-IF
+           PERFORM GetNumber1
            IF Number1 LESS THAN OR EQUAL TO 0 THEN
-               DISPLAY "Racine non calculable"
-               STOP RUN
+               IF LangFrench THEN
+                   DISPLAY "Racine non calculable"
+               ELSE
+                   DISPLAY "Square root cannot be computed"
+               END-IF
+               MOVE "Calculator" TO ACTIVITY-LOG-PROGRAM-NAME
+               MOVE "RACINE NON CALCULABLE" TO ACTIVITY-LOG-OUTCOME
+               PERFORM LogActivity
+               GOBACK
            END-IF
            COMPUTE Resultat ROUNDED = FUNCTION SQRT (Number1)
-           DISPLAY "Le résultat est : " Resultat
-           STOP RUN
+           IF LangFrench THEN
+               DISPLAY "Le résultat est : " Resultat
+           ELSE
+               DISPLAY "The result is: " Resultat
+           END-IF
+           MOVE "V" TO Signe
+           MOVE 0 TO Number2
+           PERFORM LogCalculation
+           MOVE "Calculator" TO ACTIVITY-LOG-PROGRAM-NAME
+           MOVE "OK" TO ACTIVITY-LOG-OUTCOME
+           PERFORM LogActivity
+           GOBACK
+       END-IF.
+       IF UserResponse = "Batch" THEN
+           PERFORM ProcessBatch
+           MOVE "Calculator" TO ACTIVITY-LOG-PROGRAM-NAME
+           MOVE "BATCH" TO ACTIVITY-LOG-OUTCOME
+           PERFORM LogActivity
+           GOBACK
+       END-IF.
+       IF LangFrench THEN
+           DISPLAY "Entrez le premier nombre(si négatif ajouté)"
+       ELSE
+           DISPLAY "Enter the first number (add a sign if negative)"
+       END-IF.
+       PERFORM GetNumber1.
+       IF LangFrench THEN
+           DISPLAY "Entrez le signe de l'opération(+, -, *, /, ^, MOD)"
+       ELSE
+           DISPLAY "Enter the operator (+, -, *, /, ^, MOD)"
        END-IF.
-       DISPLAY "Entrez le premier nombre(si négatif ajouté)". 
-       ACCEPT Number1.
-       DISPLAY "Entrez le signe de l'opération(+, -, *, /, √)".
        ACCEPT Signe.
-       DISPLAY "Entrez le deuxieme nombre".
+       IF LangFrench THEN
+           DISPLAY "Entrez le deuxieme nombre"
+       ELSE
+           DISPLAY "Enter the second number"
+       END-IF.
        ACCEPT Number2.
-       IF Signe = "+" THEN
-           COMPUTE Resultat ROUNDED = Number1 + Number2
-              ON SIZE ERROR
-                 DISPLAY "ERREUR D'ADDITION"
-                 STOP RUN
-        ELSE IF Signe = "-" THEN
-           COMPUTE Resultat ROUNDED = Number1 - Number2
-              ON SIZE ERROR
-                 DISPLAY "ERREUR DE SOUSTRACTION"
-                 STOP RUN
-        ELSE IF Signe = "*" THEN
-           COMPUTE Resultat ROUNDED = Number1 * Number2
-              ON SIZE ERROR
-                 DISPLAY "ERREUR DE MULTIPLICATION"
-                 STOP RUN
-        ELSE IF Signe = "/" THEN
-           COMPUTE Resultat ROUNDED = Number1 / Number2
-           ON SIZE ERROR
-              DISPLAY "ERREUR DE DIVISION"
-              STOP RUN
-        ELSE
-           DISPLAY "SIGNE INVALIDE"
-           STOP RUN
+       PERFORM ComputeResultat.
+       IF NOT CalcError THEN
+          IF LangFrench THEN
+             DISPLAY "Valeur possiblement inexacte (arrondi affichage)"
+             DISPLAY "Le résultat est de " Resultat
+          ELSE
+             DISPLAY "Value possibly inexact due to display rounding"
+             DISPLAY "The result is " Resultat
+          END-IF
+          PERFORM LogCalculation
+          MOVE "Calculator" TO ACTIVITY-LOG-PROGRAM-NAME
+          MOVE "OK" TO ACTIVITY-LOG-OUTCOME
+          PERFORM LogActivity
        END-IF.
-       DISPLAY "Valeur possiblement non exact car arrondi a l'affichage"
-       DISPLAY "Le résultat est de " Resultat.
-       STOP RUN.
+       GOBACK.
+       ComputeResultat.
+           MOVE "N" TO CalcErrorFlag
+           IF Signe = "+" THEN
+              COMPUTE Resultat ROUNDED = Number1 + Number2
+                 ON SIZE ERROR
+                    PERFORM DisplayAddError
+                    MOVE "Calculator" TO ACTIVITY-LOG-PROGRAM-NAME
+                    MOVE "ERREUR ADDITION" TO ACTIVITY-LOG-OUTCOME
+                    PERFORM LogActivity
+                    SET CalcError TO TRUE
+           ELSE IF Signe = "-" THEN
+              COMPUTE Resultat ROUNDED = Number1 - Number2
+                 ON SIZE ERROR
+                    PERFORM DisplaySubError
+                    MOVE "Calculator" TO ACTIVITY-LOG-PROGRAM-NAME
+                    MOVE "ERREUR SOUSTRACTION" TO ACTIVITY-LOG-OUTCOME
+                    PERFORM LogActivity
+                    SET CalcError TO TRUE
+           ELSE IF Signe = "*" THEN
+              COMPUTE Resultat ROUNDED = Number1 * Number2
+                 ON SIZE ERROR
+                    PERFORM DisplayMulError
+                    MOVE "Calculator" TO ACTIVITY-LOG-PROGRAM-NAME
+                    MOVE "ERREUR MULTIPLICATION" TO ACTIVITY-LOG-OUTCOME
+                    PERFORM LogActivity
+                    SET CalcError TO TRUE
+           ELSE IF Signe = "/" THEN
+              COMPUTE Resultat ROUNDED = Number1 / Number2
+                 ON SIZE ERROR
+                    PERFORM DisplayDivError
+                    MOVE "Calculator" TO ACTIVITY-LOG-PROGRAM-NAME
+                    MOVE "ERREUR DIVISION" TO ACTIVITY-LOG-OUTCOME
+                    PERFORM LogActivity
+                    SET CalcError TO TRUE
+           ELSE IF Signe = "^" THEN
+              COMPUTE Resultat ROUNDED = Number1 ** Number2
+                 ON SIZE ERROR
+                    PERFORM DisplayExpError
+                    MOVE "Calculator" TO ACTIVITY-LOG-PROGRAM-NAME
+                    MOVE "ERREUR EXPOSANT" TO ACTIVITY-LOG-OUTCOME
+                    PERFORM LogActivity
+                    SET CalcError TO TRUE
+           ELSE IF Signe = "MOD" THEN
+              IF Number2 = 0 THEN
+                 PERFORM DisplayModError
+                 MOVE "Calculator" TO ACTIVITY-LOG-PROGRAM-NAME
+                 MOVE "ERREUR MODULO" TO ACTIVITY-LOG-OUTCOME
+                 PERFORM LogActivity
+                 SET CalcError TO TRUE
+              ELSE
+                 COMPUTE Resultat ROUNDED =
+                    FUNCTION MOD (Number1 Number2)
+              END-IF
+           ELSE
+              PERFORM DisplaySignError
+              MOVE "Calculator" TO ACTIVITY-LOG-PROGRAM-NAME
+              MOVE "SIGNE INVALIDE" TO ACTIVITY-LOG-OUTCOME
+              PERFORM LogActivity
+              SET CalcError TO TRUE
+           END-IF.
+       DisplayAddError.
+           IF LangFrench THEN
+              DISPLAY "ERREUR D'ADDITION"
+           ELSE
+              DISPLAY "ADDITION ERROR"
+           END-IF.
+       DisplaySubError.
+           IF LangFrench THEN
+              DISPLAY "ERREUR DE SOUSTRACTION"
+           ELSE
+              DISPLAY "SUBTRACTION ERROR"
+           END-IF.
+       DisplayMulError.
+           IF LangFrench THEN
+              DISPLAY "ERREUR DE MULTIPLICATION"
+           ELSE
+              DISPLAY "MULTIPLICATION ERROR"
+           END-IF.
+       DisplayDivError.
+           IF LangFrench THEN
+              DISPLAY "ERREUR DE DIVISION"
+           ELSE
+              DISPLAY "DIVISION ERROR"
+           END-IF.
+       DisplayExpError.
+           IF LangFrench THEN
+              DISPLAY "ERREUR D'EXPOSANT"
+           ELSE
+              DISPLAY "EXPONENT ERROR"
+           END-IF.
+       DisplayModError.
+           IF LangFrench THEN
+              DISPLAY "ERREUR DE MODULO"
+           ELSE
+              DISPLAY "MODULO ERROR"
+           END-IF.
+       DisplaySignError.
+           IF LangFrench THEN
+              DISPLAY "SIGNE INVALIDE"
+           ELSE
+              DISPLAY "INVALID OPERATOR"
+           END-IF.
+       GetNumber1.
+           PERFORM UNTIL ConfirmYes
+              ACCEPT Number1
+              IF LangFrench THEN
+                 DISPLAY "Vous avez entré : " Number1
+              ELSE
+                 DISPLAY "You entered: " Number1
+              END-IF
+              PERFORM ConfirmEntry
+           END-PERFORM.
+       LogCalculation.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO LogTimestamp
+           MOVE SPACES TO CALC-HISTORY-RECORD
+           STRING LogTimestamp
+                  " N1=" Number1
+                  " SIGNE=" Signe
+                  " N2=" Number2
+                  " RESULTAT=" Resultat
+              DELIMITED BY SIZE INTO CALC-HISTORY-RECORD
+           END-STRING.
+           OPEN EXTEND CALC-HISTORY-FILE.
+           IF CALC-HISTORY-STATUS = "35" THEN
+              OPEN OUTPUT CALC-HISTORY-FILE
+           END-IF.
+           WRITE CALC-HISTORY-RECORD.
+           CLOSE CALC-HISTORY-FILE.
+       ProcessBatch.
+           OPEN INPUT CALC-BATCH-FILE
+           IF CALC-BATCH-STATUS NOT = "00" THEN
+              IF LangFrench THEN
+                 DISPLAY "Aucun fichier de lot CALC-BATCH.DAT"
+              ELSE
+                 DISPLAY "No CALC-BATCH.DAT batch file found"
+              END-IF
+           ELSE
+              OPEN OUTPUT CALC-BATCH-OUT-FILE
+              PERFORM ReadBatchRecord UNTIL BatchEOFReached
+              CLOSE CALC-BATCH-FILE
+              CLOSE CALC-BATCH-OUT-FILE
+           END-IF.
+       ReadBatchRecord.
+           READ CALC-BATCH-FILE INTO CALC-BATCH-RECORD
+              AT END
+                 SET BatchEOFReached TO TRUE
+              NOT AT END
+                 PERFORM ComputeBatchEntry
+           END-READ.
+       ComputeBatchEntry.
+           MOVE SPACES TO DecimalXchgText.
+           UNSTRING CALC-BATCH-RECORD DELIMITED BY SPACE
+              INTO DecimalXchgText Signe BatchNum2Text
+           END-UNSTRING.
+           PERFORM DecodeDecimalXchg
+           MOVE DecimalXchgValue TO Number1
+           MOVE BatchNum2Text TO DecimalXchgText
+           PERFORM DecodeDecimalXchg
+           MOVE DecimalXchgValue TO Number2
+           PERFORM ComputeResultat
+           IF CalcError THEN
+              IF LangFrench THEN
+                 DISPLAY "Lot : entrée invalide ignorée"
+              ELSE
+                 DISPLAY "Batch: invalid entry skipped"
+              END-IF
+           ELSE
+              IF LangFrench THEN
+                 DISPLAY "Lot : " Number1 " " Signe " " Number2
+                    " = " Resultat
+              ELSE
+                 DISPLAY "Batch: " Number1 " " Signe " " Number2
+                    " = " Resultat
+              END-IF
+              MOVE Number1 TO DecimalXchgValue
+              PERFORM EncodeDecimalXchg
+              MOVE DecimalXchgText TO BatchOutNum1Text
+              MOVE Number2 TO DecimalXchgValue
+              PERFORM EncodeDecimalXchg
+              MOVE DecimalXchgText TO BatchOutNum2Text
+              MOVE Resultat TO DecimalXchgValue
+              PERFORM EncodeDecimalXchg
+              MOVE SPACES TO CALC-BATCH-OUT-RECORD
+              STRING FUNCTION TRIM(BatchOutNum1Text) " " Signe " "
+                     FUNCTION TRIM(BatchOutNum2Text) " = "
+                     FUNCTION TRIM(DecimalXchgText)
+                 DELIMITED BY SIZE INTO CALC-BATCH-OUT-RECORD
+              END-STRING
+              WRITE CALC-BATCH-OUT-RECORD
+              PERFORM LogCalculation
+           END-IF.
+
+       COPY "LANG-SELECT.cpy".
+       COPY "CONFIRM-ECHO.cpy".
+       COPY "DECIMAL-XCHG.cpy".
+       COPY "ACTIVITY-LOG-WRITE.cpy".
        end program Calculator.
